@@ -0,0 +1,548 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. VendaFiado.
+           AUTHOR. Maurício Rodrigues.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FIADOS
+             ASSIGN TO "../arch/vendas-fiado.idx"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             FILE STATUS IS WS-STATUS
+             RECORD KEY IS FIADO-CODIGO.
+
+           SELECT ARQ-CONTROLE-FIADO
+             ASSIGN TO "../arch/fiado-controle.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-STATUS-CTRL.
+
+           SELECT IDX-PRODUTOS
+             ASSIGN TO DYNAMIC WS-PATH-PRODUTOS
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             FILE STATUS IS WS-STATUS-PROD
+             RECORD KEY IS PRODUTO-CODIGO.
+
+      *    Ledger de estoque por local (mantido pelo CRUD); redeclarado
+      *    aqui apenas para debitar do local de origem a quantidade
+      *    reservada na venda fiado, mantendo-o sincronizado com
+      *    PRODUTO-QTD-ESTOQUE
+           SELECT IDX-ESTOQUE-LOCAL
+             ASSIGN TO DYNAMIC WS-PATH-ESTOQUE-LOCAL
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             FILE STATUS IS WS-STATUS-LOCAL
+             RECORD KEY IS EL-CHAVE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD IDX-FIADOS.
+       01 DETALHE-FIADO.
+           05 FIADO-CODIGO           PIC 9(05).
+           05 FIADO-PRODUTO-CODIGO   PIC 9(05).
+           05 FIADO-PRODUTO-DESC     PIC X(30).
+           05 FIADO-QTD              PIC 9(03).
+           05 FIADO-VALOR-TOTAL      PIC 9(06)V99.
+           05 FIADO-VALOR-PAGO       PIC 9(06)V99.
+           05 FIADO-VALOR-SALDO      PIC 9(06)V99.
+           05 FIADO-OPERADOR         PIC X(10).
+           05 FIADO-DATA             PIC 9(08).
+           05 FIADO-STATUS           PIC X(01).
+               88 FIADO-ABERTO       VALUE 'A'.
+               88 FIADO-QUITADO      VALUE 'P'.
+
+       FD ARQ-CONTROLE-FIADO.
+       01 LINHA-CONTROLE-FIADO       PIC 9(05).
+
+       FD IDX-PRODUTOS.
+       01 DETALHE-PRODUTO.
+           05 PRODUTO-CODIGO        PIC 9(05).
+           05 PRODUTO-DESCRICAO     PIC X(30).
+           05 PRODUTO-PRECO-UNIT    PIC 9(04)V99.
+           05 PRODUTO-QTD-ESTOQUE   PIC 9(03).
+           05 PRODUTO-QTD-MINIMA    PIC 9(03).
+           05 PRODUTO-CATEGORIA     PIC X(15).
+           05 PRODUTO-FORNECEDOR    PIC 9(05).
+           05 PRODUTO-VALIDADE      PIC 9(08).
+           05 PRODUTO-LOCAL         PIC 9(02).
+
+      *    Mesmo layout de DETALHE-ESTOQUE-LOCAL em CRUD.cbl
+       FD IDX-ESTOQUE-LOCAL.
+       01 DETALHE-ESTOQUE-LOCAL.
+           05 EL-CHAVE.
+               10 EL-CODIGO-PRODUTO PIC 9(05).
+               10 EL-CODIGO-LOCAL   PIC 9(02).
+           05 EL-QTD-ESTOQUE        PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+      * Variáveis de Controle
+      *    Status de arquivo, com condições nominadas compartilhadas
+      *    via copybook (ex.: WS-STATUS-FILE-NOT-FOUND)
+           COPY "FileStatus.cpy"
+               REPLACING PREFIXO-OK BY
+                          WS-STATUS-OK
+                          PREFIXO-FILE-NOT-FOUND BY
+                          WS-STATUS-FILE-NOT-FOUND
+                          PREFIXO-DUPLICATE-KEY BY
+                          WS-STATUS-DUPLICATE-KEY
+                          PREFIXO-RECORD-NOT-FOUND BY
+                          WS-STATUS-RECORD-NOT-FOUND
+                          PREFIXO-INVALID-KEY BY
+                          WS-STATUS-INVALID-KEY
+                          PREFIXO-END-OF-FILE BY
+                          WS-STATUS-END-OF-FILE
+                          PREFIXO BY
+                          WS-STATUS.
+           COPY "FileStatus.cpy"
+               REPLACING PREFIXO-OK BY
+                          WS-STATUS-CTRL-OK
+                          PREFIXO-FILE-NOT-FOUND BY
+                          WS-STATUS-CTRL-FILE-NOT-FOUND
+                          PREFIXO-DUPLICATE-KEY BY
+                          WS-STATUS-CTRL-DUPLICATE-KEY
+                          PREFIXO-RECORD-NOT-FOUND BY
+                          WS-STATUS-CTRL-RECORD-NOT-FOUND
+                          PREFIXO-INVALID-KEY BY
+                          WS-STATUS-CTRL-INVALID-KEY
+                          PREFIXO-END-OF-FILE BY
+                          WS-STATUS-CTRL-END-OF-FILE
+                          PREFIXO BY
+                          WS-STATUS-CTRL.
+           COPY "FileStatus.cpy"
+               REPLACING PREFIXO-OK BY
+                          WS-STATUS-PROD-OK
+                          PREFIXO-FILE-NOT-FOUND BY
+                          WS-STATUS-PROD-FILE-NOT-FOUND
+                          PREFIXO-DUPLICATE-KEY BY
+                          WS-STATUS-PROD-DUPLICATE-KEY
+                          PREFIXO-RECORD-NOT-FOUND BY
+                          WS-STATUS-PROD-RECORD-NOT-FOUND
+                          PREFIXO-INVALID-KEY BY
+                          WS-STATUS-PROD-INVALID-KEY
+                          PREFIXO-END-OF-FILE BY
+                          WS-STATUS-PROD-END-OF-FILE
+                          PREFIXO BY
+                          WS-STATUS-PROD.
+           COPY "FileStatus.cpy"
+               REPLACING PREFIXO-OK BY
+                          WS-STATUS-LOCAL-OK
+                          PREFIXO-FILE-NOT-FOUND BY
+                          WS-STATUS-LOCAL-FILE-NOT-FOUND
+                          PREFIXO-DUPLICATE-KEY BY
+                          WS-STATUS-LOCAL-DUPLICATE-KEY
+                          PREFIXO-RECORD-NOT-FOUND BY
+                          WS-STATUS-LOCAL-RECORD-NOT-FOUND
+                          PREFIXO-INVALID-KEY BY
+                          WS-STATUS-LOCAL-INVALID-KEY
+                          PREFIXO-END-OF-FILE BY
+                          WS-STATUS-LOCAL-END-OF-FILE
+                          PREFIXO BY
+                          WS-STATUS-LOCAL.
+      *    Diretório de dados e caminhos completos dos arquivos
+      *    compartilhados com o CRUD, resolvidos via ARCH_DIR
+       01 WS-ARCH-DIR                PIC X(60).
+       01 WS-PATH-PRODUTOS           PIC X(80).
+       01 WS-PATH-ESTOQUE-LOCAL      PIC X(80).
+       01 WS-CAMINHO-OVERFLOW        PIC X(01) VALUE 'N'.
+           88 CAMINHO-OVERFLOW       VALUE 'S'.
+
+       01 WS-EOF                    PIC X(01) VALUE 'N'.
+       01 WS-CONTADOR               PIC 9(03).
+       01 WS-ULTIMO-CODIGO          PIC 9(05).
+
+      * Variáveis Locais da Venda Fiado
+       01 WS-CODIGO                 PIC 9(05).
+       01 WS-PRODUTO-CODIGO         PIC 9(05).
+       01 WS-QTD                    PIC 9(03).
+       01 WS-VALOR-TOTAL            PIC 9(06)V99.
+       01 WS-VALOR-DEPOSITO         PIC 9(06)V99.
+       01 WS-VALOR-PAGAMENTO        PIC 9(06)V99.
+       01 WS-OPERADOR               PIC X(10).
+       01 WS-DATA-FIADO             PIC 9(08).
+
+      * Variáveis de edição para exibição
+       01 WS-VALOR-TOTAL-EDIT       PIC ZZZZZ9.99.
+       01 WS-VALOR-PAGO-EDIT        PIC ZZZZZ9.99.
+       01 WS-VALOR-SALDO-EDIT       PIC ZZZZZ9.99.
+
+       LINKAGE SECTION.
+       01 LS-OPCAO                  PIC 9(02).
+
+       PROCEDURE DIVISION USING LS-OPCAO.
+       MAIN.
+           PERFORM CONFIGURAR-CAMINHOS.
+
+      *    Switch da opção
+           EVALUATE LS-OPCAO
+             WHEN 16
+               PERFORM REGISTRAR-VENDA-FIADO
+
+             WHEN 17
+               PERFORM RECEBER-PAGAMENTO-FIADO
+
+             WHEN 18
+               PERFORM LISTAR-FIADOS-ABERTOS
+           END-EVALUATE.
+
+      *    Retorna
+           EXIT PROGRAM.
+
+
+       REGISTRAR-VENDA-FIADO.
+           DISPLAY "-----------------------------------".
+           DISPLAY " VENDA FIADO (CREDIÁRIO)"
+           DISPLAY "-----------------------------------".
+      *    Recebe o código do produto vendido
+           DISPLAY "Informe o código do produto: " WITH NO ADVANCING.
+           ACCEPT WS-PRODUTO-CODIGO.
+
+      *    Abre o cadastro de produtos para confirmar preço e estoque
+           PERFORM ABRE-ARQ-PRODUTOS.
+           MOVE WS-PRODUTO-CODIGO TO PRODUTO-CODIGO.
+
+           READ IDX-PRODUTOS KEY IS PRODUTO-CODIGO
+      *      Caso o produto não exista
+             INVALID KEY
+               DISPLAY "Erro! Produto não encontrado!"
+               CLOSE IDX-PRODUTOS
+               EXIT PARAGRAPH
+           END-READ.
+
+      *    Recebe a quantidade a ser vendida fiado
+           DISPLAY "Informe a quantidade: " WITH NO ADVANCING.
+           ACCEPT WS-QTD.
+
+           IF WS-QTD < 1 OR WS-QTD > PRODUTO-QTD-ESTOQUE
+             DISPLAY "Erro! Quantidade inválida ou estoque "
+               "insuficiente!"
+             CLOSE IDX-PRODUTOS
+             EXIT PARAGRAPH
+           END-IF.
+
+      *    Recebe o valor do depósito inicial
+           COMPUTE WS-VALOR-TOTAL = PRODUTO-PRECO-UNIT * WS-QTD.
+           MOVE WS-VALOR-TOTAL TO WS-VALOR-TOTAL-EDIT.
+           DISPLAY "Valor total da venda: R$" WS-VALOR-TOTAL-EDIT.
+           DISPLAY "Informe o valor do depósito (0 se nenhum): "
+             WITH NO ADVANCING.
+           ACCEPT WS-VALOR-DEPOSITO.
+
+           IF WS-VALOR-DEPOSITO > WS-VALOR-TOTAL
+             DISPLAY "Erro! Depósito não pode ser maior que o total!"
+             CLOSE IDX-PRODUTOS
+             EXIT PARAGRAPH
+           END-IF.
+
+      *    Recebe o operador responsável pela venda
+           DISPLAY "Informe o código do operador: " WITH NO ADVANCING.
+           ACCEPT WS-OPERADOR.
+
+      *    Dá baixa na quantidade reservada, já que a mercadoria fica
+      *    retida para o cliente enquanto o saldo não é pago
+           COMPUTE PRODUTO-QTD-ESTOQUE = PRODUTO-QTD-ESTOQUE - WS-QTD.
+           REWRITE DETALHE-PRODUTO.
+           PERFORM DEBITAR-ESTOQUE-LOCAL.
+           CLOSE IDX-PRODUTOS.
+
+      *    Gera o código da venda fiado
+           PERFORM LER-CONTROLE-FIADO.
+           ADD 1 TO WS-ULTIMO-CODIGO.
+           MOVE WS-ULTIMO-CODIGO TO WS-CODIGO.
+
+           ACCEPT WS-DATA-FIADO FROM DATE YYYYMMDD.
+
+      *    Abre o arquivo de vendas fiado
+           PERFORM ABRE-ARQ-FIADOS.
+
+           MOVE WS-CODIGO TO FIADO-CODIGO.
+           MOVE WS-PRODUTO-CODIGO TO FIADO-PRODUTO-CODIGO.
+           MOVE PRODUTO-DESCRICAO TO FIADO-PRODUTO-DESC.
+           MOVE WS-QTD TO FIADO-QTD.
+           MOVE WS-VALOR-TOTAL TO FIADO-VALOR-TOTAL.
+           MOVE WS-VALOR-DEPOSITO TO FIADO-VALOR-PAGO.
+           COMPUTE FIADO-VALOR-SALDO =
+             WS-VALOR-TOTAL - WS-VALOR-DEPOSITO.
+           MOVE WS-OPERADOR TO FIADO-OPERADOR.
+           MOVE WS-DATA-FIADO TO FIADO-DATA.
+
+           IF FIADO-VALOR-SALDO = 0
+             SET FIADO-QUITADO TO TRUE
+           ELSE
+             SET FIADO-ABERTO TO TRUE
+           END-IF.
+
+           WRITE DETALHE-FIADO
+             INVALID KEY
+               DISPLAY "Erro ao registrar a venda fiado!"
+             NOT INVALID KEY
+               DISPLAY "Sucesso! Venda fiado registrada sob o "
+                 "código " WS-CODIGO
+           END-WRITE.
+
+      *    Atualiza o controle de códigos
+           PERFORM GRAVAR-CONTROLE-FIADO.
+
+      *    Fecha o arquivo
+           CLOSE IDX-FIADOS.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       RECEBER-PAGAMENTO-FIADO.
+           DISPLAY "-----------------------------------".
+           DISPLAY " RECEBER PAGAMENTO DE FIADO"
+           DISPLAY "-----------------------------------".
+      *    Recebe o código da venda fiado
+           DISPLAY "Informe o código da venda fiado: "
+             WITH NO ADVANCING.
+           ACCEPT WS-CODIGO.
+
+      *    Abre o arquivo
+           PERFORM ABRE-ARQ-FIADOS.
+           MOVE WS-CODIGO TO FIADO-CODIGO.
+
+           READ IDX-FIADOS KEY IS FIADO-CODIGO
+      *      Caso a venda fiado não exista
+             INVALID KEY
+               DISPLAY "Erro! Venda fiado não encontrada!"
+               CLOSE IDX-FIADOS
+               EXIT PARAGRAPH
+
+      *      Caso a venda fiado exista
+             NOT INVALID KEY
+               IF FIADO-QUITADO
+                 DISPLAY "Esta venda fiado já está totalmente paga!"
+                 CLOSE IDX-FIADOS
+                 EXIT PARAGRAPH
+               END-IF
+
+               MOVE FIADO-VALOR-SALDO TO WS-VALOR-SALDO-EDIT
+               DISPLAY "Saldo devedor atual: R$" WS-VALOR-SALDO-EDIT
+               DISPLAY "Informe o valor do pagamento: "
+                 WITH NO ADVANCING
+               ACCEPT WS-VALOR-PAGAMENTO
+
+               IF WS-VALOR-PAGAMENTO <= 0
+                 DISPLAY "Erro! Valor de pagamento inválido!"
+                 CLOSE IDX-FIADOS
+                 EXIT PARAGRAPH
+               END-IF
+
+               IF WS-VALOR-PAGAMENTO > FIADO-VALOR-SALDO
+                 MOVE FIADO-VALOR-SALDO TO WS-VALOR-PAGAMENTO
+                 DISPLAY "Valor informado excede o saldo, "
+                   "considerando apenas o saldo devido."
+               END-IF
+
+               ADD WS-VALOR-PAGAMENTO TO FIADO-VALOR-PAGO
+               SUBTRACT WS-VALOR-PAGAMENTO FROM FIADO-VALOR-SALDO
+
+               IF FIADO-VALOR-SALDO = 0
+                 SET FIADO-QUITADO TO TRUE
+                 DISPLAY "Venda fiado quitada!"
+               ELSE
+                 DISPLAY "Pagamento registrado!"
+               END-IF
+
+               REWRITE DETALHE-FIADO
+           END-READ.
+
+      *    Fecha o arquivo
+           CLOSE IDX-FIADOS.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       LISTAR-FIADOS-ABERTOS.
+           DISPLAY "-----------------------------------".
+           DISPLAY " VENDAS FIADO EM ABERTO"
+           DISPLAY "-----------------------------------".
+
+      *    Zera as variáveis de controle
+           MOVE 0 TO WS-CONTADOR.
+           MOVE 'N' TO WS-EOF.
+
+      *    Abre o arquivo
+           PERFORM ABRE-ARQ-FIADOS.
+
+      *    Loop de execução
+           PERFORM UNTIL WS-EOF = 'S'
+             READ IDX-FIADOS INTO DETALHE-FIADO
+
+      *      Caso seja o final do arquivo (EOF)
+             AT END
+               MOVE 'S' TO WS-EOF
+
+      *      Caso não seja o final do arquivo (EOF)
+             NOT AT END
+               IF FIADO-ABERTO
+                 ADD 1 TO WS-CONTADOR
+                 MOVE FIADO-VALOR-TOTAL TO WS-VALOR-TOTAL-EDIT
+                 MOVE FIADO-VALOR-PAGO TO WS-VALOR-PAGO-EDIT
+                 MOVE FIADO-VALOR-SALDO TO WS-VALOR-SALDO-EDIT
+
+                 DISPLAY "Código: " FIADO-CODIGO
+                   "  Produto: " FIADO-PRODUTO-DESC
+                 DISPLAY "  Total: R$" WS-VALOR-TOTAL-EDIT
+                   "  Pago: R$" WS-VALOR-PAGO-EDIT
+                   "  Saldo: R$" WS-VALOR-SALDO-EDIT
+                 DISPLAY "  Operador: " FIADO-OPERADOR
+                   "  Data: " FIADO-DATA
+                 DISPLAY " "
+               END-IF
+
+             END-READ
+           END-PERFORM.
+
+      *    Fecha arquivo
+           CLOSE IDX-FIADOS.
+
+           IF WS-CONTADOR = 0
+             DISPLAY "Nenhuma venda fiado em aberto."
+             DISPLAY " "
+           END-IF.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       LER-CONTROLE-FIADO.
+           MOVE 0 TO WS-ULTIMO-CODIGO.
+
+           OPEN INPUT ARQ-CONTROLE-FIADO.
+
+      *    Caso o arquivo de controle ainda não exista, começa do zero
+           IF NOT WS-STATUS-CTRL-FILE-NOT-FOUND
+             READ ARQ-CONTROLE-FIADO INTO WS-ULTIMO-CODIGO
+               AT END
+                 MOVE 0 TO WS-ULTIMO-CODIGO
+             END-READ
+             CLOSE ARQ-CONTROLE-FIADO
+           END-IF.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       GRAVAR-CONTROLE-FIADO.
+           OPEN OUTPUT ARQ-CONTROLE-FIADO.
+
+           MOVE WS-ULTIMO-CODIGO TO LINHA-CONTROLE-FIADO.
+           WRITE LINHA-CONTROLE-FIADO.
+
+           CLOSE ARQ-CONTROLE-FIADO.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+      *    Lê o diretório de dados configurado, com "../arch" como
+      *    valor padrão quando a variável de ambiente não é definida
+       CONFIGURAR-CAMINHOS.
+           ACCEPT WS-ARCH-DIR FROM ENVIRONMENT "ARCH_DIR".
+           IF WS-ARCH-DIR = SPACES
+             MOVE "../arch" TO WS-ARCH-DIR
+           END-IF.
+
+      *    Cada STRING recebe ON OVERFLOW para acusar um ARCH_DIR longo
+      *    demais em vez de gravar um caminho truncado silenciosamente
+           MOVE 'N' TO WS-CAMINHO-OVERFLOW.
+
+           STRING FUNCTION TRIM(WS-ARCH-DIR) DELIMITED BY SIZE
+             "/produtos.idx" DELIMITED BY SIZE
+             INTO WS-PATH-PRODUTOS
+             ON OVERFLOW
+               MOVE 'S' TO WS-CAMINHO-OVERFLOW
+           END-STRING.
+           STRING FUNCTION TRIM(WS-ARCH-DIR) DELIMITED BY SIZE
+             "/estoque-local.idx" DELIMITED BY SIZE
+             INTO WS-PATH-ESTOQUE-LOCAL
+             ON OVERFLOW
+               MOVE 'S' TO WS-CAMINHO-OVERFLOW
+           END-STRING.
+
+      *    ARCH_DIR longo demais para caber num dos caminhos: aborta em
+      *    vez de operar sobre um caminho truncado e apontar para o
+      *    arquivo errado
+           IF CAMINHO-OVERFLOW
+             DISPLAY "Erro fatal! ARCH_DIR excede o tamanho suportado "
+               "para montagem dos caminhos de arquivo!"
+             EXIT PROGRAM
+           END-IF.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       ABRE-ARQ-FIADOS.
+           OPEN I-O IDX-FIADOS.
+
+      *    Caso o arquivo não exista, cria
+           IF WS-STATUS-FILE-NOT-FOUND
+             OPEN OUTPUT IDX-FIADOS
+             CLOSE IDX-FIADOS
+             PERFORM ABRE-ARQ-FIADOS
+           END-IF.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       ABRE-ARQ-PRODUTOS.
+           OPEN I-O IDX-PRODUTOS.
+
+      *    Caso o arquivo não exista, cria
+           IF WS-STATUS-PROD-FILE-NOT-FOUND
+             OPEN OUTPUT IDX-PRODUTOS
+             CLOSE IDX-PRODUTOS
+             PERFORM ABRE-ARQ-PRODUTOS
+           END-IF.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       ABRE-ARQ-LOCAL.
+           OPEN I-O IDX-ESTOQUE-LOCAL.
+
+      *    Caso o arquivo não exista, cria
+           IF WS-STATUS-LOCAL-FILE-NOT-FOUND
+             OPEN OUTPUT IDX-ESTOQUE-LOCAL
+             CLOSE IDX-ESTOQUE-LOCAL
+             PERFORM ABRE-ARQ-LOCAL
+           END-IF.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+      *    Debita do local de origem a quantidade reservada na venda
+      *    fiado, mantendo o ledger por local sincronizado com
+      *    PRODUTO-QTD-ESTOQUE
+       DEBITAR-ESTOQUE-LOCAL.
+           PERFORM ABRE-ARQ-LOCAL.
+           MOVE PRODUTO-CODIGO TO EL-CODIGO-PRODUTO.
+           MOVE PRODUTO-LOCAL TO EL-CODIGO-LOCAL.
+
+           READ IDX-ESTOQUE-LOCAL KEY IS EL-CHAVE
+      *        Produto sem registro de local ainda (ex.: cadastrado
+      *        via ImportaCsv, que não grava no ledger por local) -
+      *        cria o registro agora com o saldo já atualizado em
+      *        PRODUTO-QTD-ESTOQUE, já que até aqui todo o estoque do
+      *        produto está implicitamente no seu local de origem
+             INVALID KEY
+               MOVE PRODUTO-QTD-ESTOQUE TO EL-QTD-ESTOQUE
+               WRITE DETALHE-ESTOQUE-LOCAL
+
+             NOT INVALID KEY
+               SUBTRACT WS-QTD FROM EL-QTD-ESTOQUE
+               REWRITE DETALHE-ESTOQUE-LOCAL
+           END-READ.
+
+           CLOSE IDX-ESTOQUE-LOCAL.
+
+      *    Retorna
+           EXIT PARAGRAPH.
