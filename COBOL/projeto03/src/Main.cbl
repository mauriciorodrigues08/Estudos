@@ -6,29 +6,55 @@
        
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-OPCAO                  PIC 9(01) VALUE 9.
+       01 WS-OPCAO                  PIC 9(02) VALUE 99.
+
+      * Modo de execução: interativo (padrão) ou lote, recebido pela
+      * linha de comando para permitir o fechamento do dia sem um
+      * operador acompanhando o terminal (ex.: disparado por um job
+      * agendado durante a madrugada)
+       01 WS-MODO-EXECUCAO          PIC X(10).
 
       * Variáveis para Linkage Storage (Importação)
        01 WS-QTD-IMPORTACOES        PIC 9(03).
+       01 WS-QTD-ATUALIZACOES       PIC 9(03).
        01 WS-STATUS-IMPORTACAO      PIC X(02).
 
       * Variáveis para Linkage Storage (Realizar Venda)
        01 WS-STATUS-VENDA           PIC X(02).
+       01 WS-OPERADOR-VENDA         PIC X(10).
+
+      * Variáveis para Linkage Storage (Estornar Venda)
+       01 WS-STATUS-ESTORNO         PIC X(02).
 
 
        PROCEDURE DIVISION.
        MAIN.
+      *    Recebe o modo de execução pela linha de comando. Informar
+      *    "LOTE" dispensa o menu interativo e roda só o fechamento
+      *    do dia, para uso em jobs agendados sem operador
+           ACCEPT WS-MODO-EXECUCAO FROM COMMAND-LINE.
+
       *    Executa o programa de importação de produtos
-           CALL "ImportaCsv" USING WS-QTD-IMPORTACOES, 
-             WS-STATUS-IMPORTACAO.
+           CALL "ImportaCsv" USING WS-QTD-IMPORTACOES,
+             WS-QTD-ATUALIZACOES, WS-STATUS-IMPORTACAO.
 
       *    Printa os resultados da importação
            DISPLAY "Status da Importação: " WS-STATUS-IMPORTACAO.
            DISPLAY "Quantidade de produtos importados: "
              WS-QTD-IMPORTACOES.
+           DISPLAY "Quantidade de produtos atualizados: "
+             WS-QTD-ATUALIZACOES.
            DISPLAY "-----------------------------------".
            DISPLAY " "
 
+      *    Modo lote: processa as vendas do dia sem menu e finaliza
+           IF FUNCTION UPPER-CASE(WS-MODO-EXECUCAO) = "LOTE"
+             DISPLAY "Executando em modo lote (sem operador)..."
+             PERFORM CHAMA-PROCESSA-VENDAS
+             DISPLAY "Processamento em lote finalizado!"
+             STOP RUN
+           END-IF.
+
       *    Loop de execução do programa
            PERFORM UNTIL WS-OPCAO = 0
 
@@ -42,6 +68,21 @@
              DISPLAY "4 - Excluir Produto"
              DISPLAY "5 - Realizar Venda"
              DISPLAY "6 - Processar Vendas do Dia"
+             DISPLAY "7 - Relatório de Estoque Baixo"
+             DISPLAY "8 - Estornar Venda"
+             DISPLAY "9 - Buscar Produto por Descrição"
+             DISPLAY "10 - Cadastrar Fornecedor"
+             DISPLAY "11 - Alterar Fornecedor"
+             DISPLAY "12 - Listar Fornecedores"
+             DISPLAY "13 - Excluir Fornecedor"
+             DISPLAY "14 - Relatório de Produtos a Vencer"
+             DISPLAY "15 - Transferir Estoque entre Locais"
+             DISPLAY "16 - Registrar Venda Fiado"
+             DISPLAY "17 - Receber Pagamento de Fiado"
+             DISPLAY "18 - Listar Fiados em Aberto"
+             DISPLAY "19 - Registrar Baixa de Estoque"
+             DISPLAY "20 - Exportar Snapshot de Produtos (CSV)"
+             DISPLAY "21 - Fechamento do Dia"
              DISPLAY "0 - Sair"
              DISPLAY "-----------------------------------"
       
@@ -58,6 +99,12 @@
                WHEN 2
                WHEN 3
                WHEN 4
+               WHEN 7
+               WHEN 9
+               WHEN 14
+               WHEN 15
+               WHEN 19
+               WHEN 20
                  PERFORM CHAMA-CRUD
 
                WHEN 5
@@ -66,6 +113,23 @@
                WHEN 6
                  PERFORM CHAMA-PROCESSA-VENDAS
 
+               WHEN 8
+                 PERFORM CHAMA-ESTORNO
+
+               WHEN 10
+               WHEN 11
+               WHEN 12
+               WHEN 13
+                 PERFORM CHAMA-FORNECEDORES
+
+               WHEN 16
+               WHEN 17
+               WHEN 18
+                 PERFORM CHAMA-FIADO
+
+               WHEN 21
+                 PERFORM CHAMA-FECHAMENTO-DIA
+
                WHEN OTHER
                  DISPLAY "Opção inválida!"
 
@@ -80,9 +144,22 @@
            CALL "CRUD" USING WS-OPCAO.
 
 
+       CHAMA-FORNECEDORES.
+           CALL "Fornecedores" USING WS-OPCAO.
+
+
+       CHAMA-FIADO.
+           CALL "VendaFiado" USING WS-OPCAO.
+
+
        CHAMA-VENDA.
-           CALL "RealizarVenda" USING WS-STATUS-VENDA.
-      
+      *    Recebe o identificador do operador que está vendendo
+           DISPLAY "Informe o código do operador: " WITH NO ADVANCING.
+           ACCEPT WS-OPERADOR-VENDA.
+
+           CALL "RealizarVenda" USING WS-OPERADOR-VENDA,
+             WS-STATUS-VENDA.
+
       *    Notifica o status da operação
            IF WS-STATUS-VENDA = "OK"
              DISPLAY "Venda realizada com Sucesso!"
@@ -93,3 +170,37 @@
 
        CHAMA-PROCESSA-VENDAS.
            CALL "ProcessarVendas".
+
+
+       CHAMA-ESTORNO.
+           CALL "EstornarVenda" USING WS-STATUS-ESTORNO.
+
+      *    Notifica o status da operação
+           IF WS-STATUS-ESTORNO = "OK"
+             DISPLAY "Estorno realizado com Sucesso!"
+           ELSE
+             DISPLAY "Estorno Cancelado!"
+           END-IF.
+
+
+      *    Fechamento do dia: processa as vendas do dia e, em seguida,
+      *    já dispara o relatório de estoque baixo, para que o
+      *    operador encerre o turno com um único relatório combinado
+      *    em vez de precisar escolher as opções 6 e 7 separadamente
+       CHAMA-FECHAMENTO-DIA.
+           DISPLAY "==================================="
+           DISPLAY " FECHAMENTO DO DIA"
+           DISPLAY "==================================="
+
+           PERFORM CHAMA-PROCESSA-VENDAS.
+
+           DISPLAY " "
+           DISPLAY "-----------------------------------"
+           DISPLAY " Continuando para o resumo de estoque..."
+
+           MOVE 7 TO WS-OPCAO.
+           PERFORM CHAMA-CRUD.
+
+           DISPLAY "==================================="
+           DISPLAY " FECHAMENTO DO DIA CONCLUÍDO"
+           DISPLAY "===================================".
