@@ -5,13 +5,54 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT IDX-PRODUTOS 
-             ASSIGN TO "../arch/produtos.idx"
+           SELECT IDX-PRODUTOS
+             ASSIGN TO DYNAMIC WS-PATH-PRODUTOS
              ORGANIZATION IS INDEXED
              ACCESS MODE IS DYNAMIC
              FILE STATUS IS WS-STATUS
              RECORD KEY IS PRODUTO-CODIGO.
-       
+
+           SELECT ARQ-CONTROLE-CODIGO
+             ASSIGN TO DYNAMIC WS-PATH-CONTROLE-COD
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-STATUS-CTRL.
+
+           SELECT IDX-FORNECEDORES
+             ASSIGN TO DYNAMIC WS-PATH-FORNECEDORES
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             FILE STATUS IS WS-STATUS-FORN
+             RECORD KEY IS FORNECEDOR-CODIGO.
+
+           SELECT CSV-ORDENS-COMPRA
+             ASSIGN TO DYNAMIC WS-PATH-ORDENS-COMPRA
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-STATUS-OC.
+
+           SELECT IDX-ESTOQUE-LOCAL
+             ASSIGN TO DYNAMIC WS-PATH-ESTOQUE-LOCAL
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             FILE STATUS IS WS-STATUS-LOCAL
+             RECORD KEY IS EL-CHAVE.
+
+           SELECT LOG-BAIXA-ESTOQUE
+             ASSIGN TO DYNAMIC WS-PATH-BAIXA-ESTOQUE
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-STATUS-BAIXA.
+
+           SELECT LOG-HIST-PRECOS
+             ASSIGN TO DYNAMIC WS-PATH-HIST-PRECOS
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-STATUS-HIST-PRECO.
+
+      *    Nome montado dinamicamente em EXPORTAR-SNAPSHOT-PRODUTOS,
+      *    com data e hora, a cada exportação solicitada
+           SELECT CSV-SNAPSHOT-PRODUTOS
+             ASSIGN TO WS-NOME-SNAPSHOT
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-STATUS-SNAPSHOT.
+
        DATA DIVISION.
        FILE SECTION.
        FD IDX-PRODUTOS.
@@ -20,26 +61,286 @@
            05 PRODUTO-DESCRICAO     PIC X(30).
            05 PRODUTO-PRECO-UNIT    PIC 9(04)V99.
            05 PRODUTO-QTD-ESTOQUE   PIC 9(03).
+           05 PRODUTO-QTD-MINIMA    PIC 9(03).
+           05 PRODUTO-CATEGORIA     PIC X(15).
+           05 PRODUTO-FORNECEDOR    PIC 9(05).
+           05 PRODUTO-VALIDADE      PIC 9(08).
+           05 PRODUTO-LOCAL         PIC 9(02).
+
+       FD ARQ-CONTROLE-CODIGO.
+       01 LINHA-CONTROLE-CODIGO     PIC 9(05).
+
+       FD IDX-FORNECEDORES.
+       01 DETALHE-FORNECEDOR.
+           05 FORNECEDOR-CODIGO     PIC 9(05).
+           05 FORNECEDOR-NOME       PIC X(30).
+           05 FORNECEDOR-CONTATO    PIC X(20).
+           05 FORNECEDOR-PRAZO      PIC 9(03).
+
+       FD CSV-ORDENS-COMPRA.
+       01 LINHA-ORDEM-COMPRA        PIC X(100).
+
+       FD IDX-ESTOQUE-LOCAL.
+       01 DETALHE-ESTOQUE-LOCAL.
+           05 EL-CHAVE.
+               10 EL-CODIGO-PRODUTO PIC 9(05).
+               10 EL-CODIGO-LOCAL   PIC 9(02).
+           05 EL-QTD-ESTOQUE        PIC 9(05).
+
+       FD LOG-BAIXA-ESTOQUE.
+       01 LINHA-BAIXA-ESTOQUE       PIC X(120).
+
+       FD LOG-HIST-PRECOS.
+       01 LINHA-HIST-PRECO          PIC X(80).
+
+       FD CSV-SNAPSHOT-PRODUTOS.
+       01 LINHA-SNAPSHOT            PIC X(120).
 
        WORKING-STORAGE SECTION.
+      * Diretório de dados e caminhos dos arquivos, montados a partir
+      * da variável de ambiente ARCH_DIR (veja CONFIGURAR-CAMINHOS),
+      * para permitir apontar um caso de teste para outro diretório
+      * sem precisar recompilar o programa
+       01 WS-ARCH-DIR                PIC X(60).
+       01 WS-PATH-PRODUTOS           PIC X(80).
+       01 WS-PATH-CONTROLE-COD       PIC X(80).
+       01 WS-PATH-FORNECEDORES       PIC X(80).
+       01 WS-PATH-ORDENS-COMPRA      PIC X(80).
+       01 WS-PATH-ESTOQUE-LOCAL      PIC X(80).
+       01 WS-PATH-BAIXA-ESTOQUE      PIC X(80).
+       01 WS-PATH-HIST-PRECOS        PIC X(80).
+       01 WS-CAMINHO-OVERFLOW        PIC X(01) VALUE 'N'.
+           88 CAMINHO-OVERFLOW       VALUE 'S'.
+
       * Variáveis de Controle
-       01 WS-STATUS                 PIC X(02).
+      *    Status de arquivo, com condições nominadas compartilhadas
+      *    via copybook (ex.: WS-STATUS-FILE-NOT-FOUND)
+           COPY "FileStatus.cpy"
+               REPLACING PREFIXO-OK BY
+                          WS-STATUS-OK
+                          PREFIXO-FILE-NOT-FOUND BY
+                          WS-STATUS-FILE-NOT-FOUND
+                          PREFIXO-DUPLICATE-KEY BY
+                          WS-STATUS-DUPLICATE-KEY
+                          PREFIXO-RECORD-NOT-FOUND BY
+                          WS-STATUS-RECORD-NOT-FOUND
+                          PREFIXO-INVALID-KEY BY
+                          WS-STATUS-INVALID-KEY
+                          PREFIXO-END-OF-FILE BY
+                          WS-STATUS-END-OF-FILE
+                          PREFIXO BY
+                          WS-STATUS.
+           COPY "FileStatus.cpy"
+               REPLACING PREFIXO-OK BY
+                          WS-STATUS-CTRL-OK
+                          PREFIXO-FILE-NOT-FOUND BY
+                          WS-STATUS-CTRL-FILE-NOT-FOUND
+                          PREFIXO-DUPLICATE-KEY BY
+                          WS-STATUS-CTRL-DUPLICATE-KEY
+                          PREFIXO-RECORD-NOT-FOUND BY
+                          WS-STATUS-CTRL-RECORD-NOT-FOUND
+                          PREFIXO-INVALID-KEY BY
+                          WS-STATUS-CTRL-INVALID-KEY
+                          PREFIXO-END-OF-FILE BY
+                          WS-STATUS-CTRL-END-OF-FILE
+                          PREFIXO BY
+                          WS-STATUS-CTRL.
+           COPY "FileStatus.cpy"
+               REPLACING PREFIXO-OK BY
+                          WS-STATUS-FORN-OK
+                          PREFIXO-FILE-NOT-FOUND BY
+                          WS-STATUS-FORN-FILE-NOT-FOUND
+                          PREFIXO-DUPLICATE-KEY BY
+                          WS-STATUS-FORN-DUPLICATE-KEY
+                          PREFIXO-RECORD-NOT-FOUND BY
+                          WS-STATUS-FORN-RECORD-NOT-FOUND
+                          PREFIXO-INVALID-KEY BY
+                          WS-STATUS-FORN-INVALID-KEY
+                          PREFIXO-END-OF-FILE BY
+                          WS-STATUS-FORN-END-OF-FILE
+                          PREFIXO BY
+                          WS-STATUS-FORN.
+           COPY "FileStatus.cpy"
+               REPLACING PREFIXO-OK BY
+                          WS-STATUS-OC-OK
+                          PREFIXO-FILE-NOT-FOUND BY
+                          WS-STATUS-OC-FILE-NOT-FOUND
+                          PREFIXO-DUPLICATE-KEY BY
+                          WS-STATUS-OC-DUPLICATE-KEY
+                          PREFIXO-RECORD-NOT-FOUND BY
+                          WS-STATUS-OC-RECORD-NOT-FOUND
+                          PREFIXO-INVALID-KEY BY
+                          WS-STATUS-OC-INVALID-KEY
+                          PREFIXO-END-OF-FILE BY
+                          WS-STATUS-OC-END-OF-FILE
+                          PREFIXO BY
+                          WS-STATUS-OC.
+           COPY "FileStatus.cpy"
+               REPLACING PREFIXO-OK BY
+                          WS-STATUS-LOCAL-OK
+                          PREFIXO-FILE-NOT-FOUND BY
+                          WS-STATUS-LOCAL-FILE-NOT-FOUND
+                          PREFIXO-DUPLICATE-KEY BY
+                          WS-STATUS-LOCAL-DUPLICATE-KEY
+                          PREFIXO-RECORD-NOT-FOUND BY
+                          WS-STATUS-LOCAL-RECORD-NOT-FOUND
+                          PREFIXO-INVALID-KEY BY
+                          WS-STATUS-LOCAL-INVALID-KEY
+                          PREFIXO-END-OF-FILE BY
+                          WS-STATUS-LOCAL-END-OF-FILE
+                          PREFIXO BY
+                          WS-STATUS-LOCAL.
+           COPY "FileStatus.cpy"
+               REPLACING PREFIXO-OK BY
+                          WS-STATUS-BAIXA-OK
+                          PREFIXO-FILE-NOT-FOUND BY
+                          WS-STATUS-BAIXA-FILE-NOT-FOUND
+                          PREFIXO-DUPLICATE-KEY BY
+                          WS-STATUS-BAIXA-DUPLICATE-KEY
+                          PREFIXO-RECORD-NOT-FOUND BY
+                          WS-STATUS-BAIXA-RECORD-NOT-FOUND
+                          PREFIXO-INVALID-KEY BY
+                          WS-STATUS-BAIXA-INVALID-KEY
+                          PREFIXO-END-OF-FILE BY
+                          WS-STATUS-BAIXA-END-OF-FILE
+                          PREFIXO BY
+                          WS-STATUS-BAIXA.
+           COPY "FileStatus.cpy"
+               REPLACING PREFIXO-OK BY
+                          WS-STATUS-HIST-PRECO-OK
+                          PREFIXO-FILE-NOT-FOUND BY
+                          WS-STATUS-HIST-PRECO-FILE-NOT-FOUND
+                          PREFIXO-DUPLICATE-KEY BY
+                          WS-STATUS-HIST-PRECO-DUPLICATE-KEY
+                          PREFIXO-RECORD-NOT-FOUND BY
+                          WS-STATUS-HIST-PRECO-RECORD-NOT-FOUND
+                          PREFIXO-INVALID-KEY BY
+                          WS-STATUS-HIST-PRECO-INVALID-KEY
+                          PREFIXO-END-OF-FILE BY
+                          WS-STATUS-HIST-PRECO-END-OF-FILE
+                          PREFIXO BY
+                          WS-STATUS-HIST-PRECO.
+           COPY "FileStatus.cpy"
+               REPLACING PREFIXO-OK BY
+                          WS-STATUS-SNAPSHOT-OK
+                          PREFIXO-FILE-NOT-FOUND BY
+                          WS-STATUS-SNAPSHOT-FILE-NOT-FOUND
+                          PREFIXO-DUPLICATE-KEY BY
+                          WS-STATUS-SNAPSHOT-DUPLICATE-KEY
+                          PREFIXO-RECORD-NOT-FOUND BY
+                          WS-STATUS-SNAPSHOT-RECORD-NOT-FOUND
+                          PREFIXO-INVALID-KEY BY
+                          WS-STATUS-SNAPSHOT-INVALID-KEY
+                          PREFIXO-END-OF-FILE BY
+                          WS-STATUS-SNAPSHOT-END-OF-FILE
+                          PREFIXO BY
+                          WS-STATUS-SNAPSHOT.
        01 WS-EOF                    PIC X(01) VALUE 'N'.
        01 WS-CONTADOR               PIC 9(03).
        01 WS-VERIFICACAO            PIC X(01).
        01 WS-PRECO-EDITADO          PIC ZZZ9.99.
+       01 WS-ULTIMO-CODIGO          PIC 9(05).
+       01 WS-PRODUTO-VALIDO         PIC X(01).
+       01 WS-CODIGO-JA-INFORMADO    PIC X(01) VALUE 'N'.
 
-      * Variáveis Locais de Produto 
+      * Variáveis Locais de Produto
        01 WS-CODIGO                 PIC 9(05).
        01 WS-DESCRICAO              PIC X(30).
        01 WS-PRECO-UNIT             PIC 9(04)V99.
        01 WS-QTD-ESTOQUE            PIC 9(03).
-       
+       01 WS-QTD-MINIMA             PIC 9(03).
+       01 WS-CATEGORIA              PIC X(15).
+       01 WS-FORNECEDOR             PIC 9(05).
+       01 WS-VALIDADE               PIC 9(08).
+       01 WS-LOCAL                  PIC 9(02).
+       01 WS-LIMITE-ESTOQUE         PIC 9(03).
+
+      * Variáveis de transferência de estoque entre locais
+       01 WS-LOCAL-ORIGEM           PIC 9(02).
+       01 WS-LOCAL-DESTINO          PIC 9(02).
+       01 WS-QTD-TRANSF             PIC 9(05).
+       01 WS-QTD-ORIGEM             PIC 9(05).
+       01 WS-CONTADOR-BAIXO         PIC 9(03).
+       01 WS-QTD-ESTOQUE-ANTIGO     PIC 9(03).
+       01 WS-DELTA-ESTOQUE-LOCAL    PIC S9(05).
+
+      * Variáveis de baixa de estoque (avaria, perda, roubo)
+       01 WS-QTD-BAIXA              PIC 9(03).
+       01 WS-MOTIVO-BAIXA           PIC X(01).
+           88 BAIXA-AVARIA          VALUE '1'.
+           88 BAIXA-PERDA           VALUE '2'.
+           88 BAIXA-ROUBO           VALUE '3'.
+       01 WS-MOTIVO-BAIXA-DESC      PIC X(20).
+       01 WS-DATA-BAIXA             PIC 9(08).
+       01 WS-NOVA-LINHA-BAIXA       PIC X(120).
+
+      * Variáveis de histórico de alteração de preço
+       01 WS-PRECO-ANTIGO           PIC 9(04)V99.
+       01 WS-PRECO-ANTIGO-EDIT      PIC ZZZ9.99.
+       01 WS-DATA-HIST-PRECO        PIC 9(08).
+       01 WS-NOVA-LINHA-HIST-PRECO  PIC X(80).
+
+      * Variáveis do relatório de validade
+       01 WS-DATA-HOJE-VAL          PIC 9(08).
+       01 WS-DIAS-LIMITE-VAL        PIC 9(03).
+       01 WS-DATA-LIMITE-VAL        PIC 9(08).
+       01 WS-CONTADOR-VAL           PIC 9(03).
+
+      * Variáveis de geração de ordem de compra
+       01 WS-GERAR-OC               PIC X(01).
+       01 WS-QTD-SUGERIDA           PIC 9(05).
+       01 WS-NUM-OC                 PIC 9(05).
+       01 WS-NOME-FORNECEDOR        PIC X(30).
+       01 WS-DATA-OC                PIC 9(08).
+       01 WS-NOVA-LINHA-OC          PIC X(100).
+
+      * Variáveis de ordenação de LISTAR-PRODUTOS
+       01 WS-ORDEM                  PIC 9(01).
+       01 WS-QTD-TABELA             PIC 9(03) VALUE 0.
+       01 WS-MAX-TABELA             PIC 9(03) VALUE 200.
+       01 WS-IDX-TABELA             PIC 9(03).
+       01 WS-IDX-TABELA2            PIC 9(03).
+       01 WS-IDX-SWAP               PIC 9(03).
+       01 WS-TABELA-PRODUTOS.
+           05 WS-TAB-PRODUTO OCCURS 200 TIMES.
+             10 WS-TAB-CODIGO       PIC 9(05).
+             10 WS-TAB-DESCRICAO    PIC X(30).
+             10 WS-TAB-PRECO        PIC 9(04)V99.
+             10 WS-TAB-ESTOQUE      PIC 9(03).
+             10 WS-TAB-MINIMA       PIC 9(03).
+             10 WS-TAB-CATEGORIA    PIC X(15).
+       01 WS-TAB-TEMP.
+             05 WS-TEMP-CODIGO      PIC 9(05).
+             05 WS-TEMP-DESCRICAO   PIC X(30).
+             05 WS-TEMP-PRECO       PIC 9(04)V99.
+             05 WS-TEMP-ESTOQUE     PIC 9(03).
+             05 WS-TEMP-MINIMA      PIC 9(03).
+             05 WS-TEMP-CATEGORIA   PIC X(15).
+
+      * Variáveis de busca por descrição
+       01 WS-TERMO-BUSCA            PIC X(30).
+       01 WS-TAM-BUSCA              PIC 9(02).
+       01 WS-POS-BUSCA              PIC 9(02).
+       01 WS-FIM-BUSCA              PIC 9(02).
+       01 WS-ACHOU-BUSCA            PIC X(01).
+       01 WS-CONTADOR-BUSCA         PIC 9(03).
+
+      * Variáveis do snapshot (backup) de produtos em CSV
+       01 WS-NOME-SNAPSHOT          PIC X(80).
+       01 WS-DATA-SNAPSHOT          PIC 9(08).
+       01 WS-HORA-SNAPSHOT          PIC 9(08).
+       01 WS-QTD-SNAPSHOT           PIC 9(05).
+       01 WS-NOVA-LINHA-SNAPSHOT    PIC X(120).
+
        LINKAGE SECTION.
-       01 LS-OPCAO                  PIC 9(01).
+       01 LS-OPCAO                  PIC 9(02).
 
        PROCEDURE DIVISION USING LS-OPCAO.
        MAIN.
+      *    Monta os caminhos dos arquivos a partir do diretório
+      *    configurado, antes de qualquer abertura de arquivo
+           PERFORM CONFIGURAR-CAMINHOS.
+
       *    Switch da opção
            EVALUATE LS-OPCAO
              WHEN 1
@@ -53,20 +354,134 @@
              
              WHEN 4
                PERFORM EXCLUIR-PRODUTO
+
+             WHEN 7
+               PERFORM RELATORIO-ESTOQUE-BAIXO
+
+             WHEN 9
+               PERFORM BUSCAR-POR-DESCRICAO
+
+             WHEN 14
+               PERFORM RELATORIO-VALIDADE
+
+             WHEN 15
+               PERFORM TRANSFERIR-ESTOQUE
+
+             WHEN 19
+               PERFORM BAIXA-ESTOQUE
+
+             WHEN 20
+               PERFORM EXPORTAR-SNAPSHOT-PRODUTOS
            END-EVALUATE.
 
       *    Retorna
            EXIT PROGRAM.
 
 
+       CONFIGURAR-CAMINHOS.
+      *    Lê o diretório de dados configurado, com "../arch" como
+      *    valor padrão quando a variável de ambiente não é definida
+           ACCEPT WS-ARCH-DIR FROM ENVIRONMENT "ARCH_DIR".
+           IF WS-ARCH-DIR = SPACES
+             MOVE "../arch" TO WS-ARCH-DIR
+           END-IF.
+
+      *    Cada STRING recebe ON OVERFLOW para acusar um ARCH_DIR longo
+      *    demais em vez de gravar um caminho truncado silenciosamente
+           MOVE 'N' TO WS-CAMINHO-OVERFLOW.
+
+           STRING FUNCTION TRIM(WS-ARCH-DIR) DELIMITED BY SIZE
+             "/produtos.idx" DELIMITED BY SIZE
+             INTO WS-PATH-PRODUTOS
+             ON OVERFLOW
+               MOVE 'S' TO WS-CAMINHO-OVERFLOW
+           END-STRING.
+           STRING FUNCTION TRIM(WS-ARCH-DIR) DELIMITED BY SIZE
+             "/produtos-controle.dat" DELIMITED BY SIZE
+             INTO WS-PATH-CONTROLE-COD
+             ON OVERFLOW
+               MOVE 'S' TO WS-CAMINHO-OVERFLOW
+           END-STRING.
+           STRING FUNCTION TRIM(WS-ARCH-DIR) DELIMITED BY SIZE
+             "/fornecedores.idx" DELIMITED BY SIZE
+             INTO WS-PATH-FORNECEDORES
+             ON OVERFLOW
+               MOVE 'S' TO WS-CAMINHO-OVERFLOW
+           END-STRING.
+           STRING FUNCTION TRIM(WS-ARCH-DIR) DELIMITED BY SIZE
+             "/ordens-compra.csv" DELIMITED BY SIZE
+             INTO WS-PATH-ORDENS-COMPRA
+             ON OVERFLOW
+               MOVE 'S' TO WS-CAMINHO-OVERFLOW
+           END-STRING.
+           STRING FUNCTION TRIM(WS-ARCH-DIR) DELIMITED BY SIZE
+             "/estoque-local.idx" DELIMITED BY SIZE
+             INTO WS-PATH-ESTOQUE-LOCAL
+             ON OVERFLOW
+               MOVE 'S' TO WS-CAMINHO-OVERFLOW
+           END-STRING.
+           STRING FUNCTION TRIM(WS-ARCH-DIR) DELIMITED BY SIZE
+             "/baixa-estoque.log" DELIMITED BY SIZE
+             INTO WS-PATH-BAIXA-ESTOQUE
+             ON OVERFLOW
+               MOVE 'S' TO WS-CAMINHO-OVERFLOW
+           END-STRING.
+           STRING FUNCTION TRIM(WS-ARCH-DIR) DELIMITED BY SIZE
+             "/historico-precos.log" DELIMITED BY SIZE
+             INTO WS-PATH-HIST-PRECOS
+             ON OVERFLOW
+               MOVE 'S' TO WS-CAMINHO-OVERFLOW
+           END-STRING.
+
+      *    ARCH_DIR longo demais para caber num dos caminhos: aborta em
+      *    vez de operar sobre um caminho truncado e apontar para o
+      *    arquivo errado
+           IF CAMINHO-OVERFLOW
+             DISPLAY "Erro fatal! ARCH_DIR excede o tamanho suportado "
+               "para montagem dos caminhos de arquivo!"
+             EXIT PROGRAM
+           END-IF.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
        ADICIONAR-PRODUTO.
            DISPLAY "-----------------------------------".
            DISPLAY " CADASTRAR PRODUTO"
            DISPLAY "-----------------------------------".
-      *    Recebe o código
-           DISPLAY "Informe o código: " WITH NO ADVANCING
+      *    Carrega o último código utilizado
+           PERFORM LER-CONTROLE-CODIGO.
+
+      *    Recebe o código, 0 gera o próximo código automaticamente
+           DISPLAY "Informe o código (0 para gerar automaticamente): "
+             WITH NO ADVANCING
            ACCEPT WS-CODIGO.
 
+           IF WS-CODIGO = 0
+             ADD 1 TO WS-ULTIMO-CODIGO
+             MOVE WS-ULTIMO-CODIGO TO WS-CODIGO
+             DISPLAY "Código gerado automaticamente: " WS-CODIGO
+           END-IF.
+
+      *    Verifica se o código já está cadastrado antes de seguir
+      *    com a digitação dos demais dados, em vez de só descobrir
+      *    a duplicidade no WRITE final
+           PERFORM ABRE-ARQ-IDX.
+           MOVE WS-CODIGO TO PRODUTO-CODIGO.
+           READ IDX-PRODUTOS KEY IS PRODUTO-CODIGO
+             INVALID KEY
+               CONTINUE
+             NOT INVALID KEY
+               DISPLAY "Código já cadastrado! Redirecionando para "
+                 "a alteração do produto..."
+               CLOSE IDX-PRODUTOS
+               MOVE 'S' TO WS-CODIGO-JA-INFORMADO
+               PERFORM ALTERAR-PRODUTO
+               EXIT PARAGRAPH
+           END-READ.
+           CLOSE IDX-PRODUTOS.
+
       *    Recebe a descrição
            DISPLAY "Informe a descrição: " WITH NO ADVANCING
            ACCEPT WS-DESCRICAO
@@ -79,6 +494,36 @@
            DISPLAY "Informe a quantidade em estoque: " WITH NO ADVANCING
            ACCEPT WS-QTD-ESTOQUE.
 
+      *    Recebe a quantidade mínima para alerta de reposição
+           DISPLAY "Informe a quantidade mínima em estoque "
+             "(alerta de reposição): " WITH NO ADVANCING
+           ACCEPT WS-QTD-MINIMA.
+
+      *    Recebe a categoria/departamento do produto
+           DISPLAY "Informe a categoria do produto: " WITH NO ADVANCING
+           ACCEPT WS-CATEGORIA.
+
+      *    Recebe o código do fornecedor responsável pela reposição
+           DISPLAY "Informe o código do fornecedor "
+             "(0 se não houver): " WITH NO ADVANCING
+           ACCEPT WS-FORNECEDOR.
+
+      *    Recebe a data de validade, para produtos perecíveis
+           DISPLAY "Informe a data de validade AAAAMMDD "
+             "(0 se não houver): " WITH NO ADVANCING
+           ACCEPT WS-VALIDADE.
+
+      *    Recebe o local de estoque onde o produto será cadastrado
+           DISPLAY "Informe o código do local de estoque "
+             "(01 = matriz): " WITH NO ADVANCING
+           ACCEPT WS-LOCAL.
+
+      *    Valida os campos antes de gravar
+           PERFORM VALIDAR-DADOS-PRODUTO.
+           IF WS-PRODUTO-VALIDO NOT = 'S'
+             EXIT PARAGRAPH
+           END-IF.
+
       *    Abre o arquivo
            PERFORM ABRE-ARQ-IDX.
 
@@ -87,14 +532,36 @@
            MOVE WS-DESCRICAO TO PRODUTO-DESCRICAO.
            MOVE WS-PRECO-UNIT TO PRODUTO-PRECO-UNIT.
            MOVE WS-QTD-ESTOQUE TO PRODUTO-QTD-ESTOQUE.
+           MOVE WS-QTD-MINIMA TO PRODUTO-QTD-MINIMA.
+           MOVE WS-CATEGORIA TO PRODUTO-CATEGORIA.
+           MOVE WS-FORNECEDOR TO PRODUTO-FORNECEDOR.
+           MOVE WS-VALIDADE TO PRODUTO-VALIDADE.
+           MOVE WS-LOCAL TO PRODUTO-LOCAL.
 
            WRITE DETALHE-PRODUTO
              INVALID KEY
                DISPLAY "Erro ao cadastrar produto!"
              NOT INVALID KEY
                DISPLAY "Sucesso! Produto cadastrado!"
+
+      *        Atualiza o controle de códigos, caso este seja o
+      *        maior código já utilizado
+               IF WS-CODIGO > WS-ULTIMO-CODIGO
+                 MOVE WS-CODIGO TO WS-ULTIMO-CODIGO
+               END-IF
+               PERFORM GRAVAR-CONTROLE-CODIGO
+
+      *        Registra o estoque inicial no local informado, para
+      *        que o total do produto já nasça refletido no controle
+      *        por local usado pela transferência entre estoques
+               PERFORM ABRE-ARQ-LOCAL
+               MOVE WS-CODIGO TO EL-CODIGO-PRODUTO
+               MOVE WS-LOCAL TO EL-CODIGO-LOCAL
+               MOVE WS-QTD-ESTOQUE TO EL-QTD-ESTOQUE
+               WRITE DETALHE-ESTOQUE-LOCAL
+               CLOSE IDX-ESTOQUE-LOCAL
            END-WRITE.
-           
+
       *    Fecha o arquivo
            CLOSE IDX-PRODUTOS.
 
@@ -106,9 +573,15 @@
            DISPLAY "-----------------------------------".
            DISPLAY " ALTERAR PRODUTO"
            DISPLAY "-----------------------------------".
-      *    Recebe o código do produto que será alterado
-           DISPLAY "Informe o código do produto: " WITH NO ADVANCING.
-           ACCEPT WS-CODIGO.
+
+      *    Quando chamado a partir do cadastro (código duplicado), o
+      *    código já foi informado pelo usuário; não pergunta de novo
+           IF WS-CODIGO-JA-INFORMADO = 'S'
+             MOVE 'N' TO WS-CODIGO-JA-INFORMADO
+           ELSE
+             DISPLAY "Informe o código do produto: " WITH NO ADVANCING
+             ACCEPT WS-CODIGO
+           END-IF.
 
       *    Abre o arquivo
            PERFORM ABRE-ARQ-IDX.
@@ -145,71 +618,230 @@
                  DISPLAY "Informe a nova quantidade em estoque: "
                    WITH NO ADVANCING
                  ACCEPT WS-QTD-ESTOQUE
-               
+
+      *          Recebe nova quantidade mínima de reposição
+                 DISPLAY "Informe a nova quantidade mínima em estoque "
+                   "(alerta de reposição): " WITH NO ADVANCING
+                 ACCEPT WS-QTD-MINIMA
+
+      *          Recebe nova categoria/departamento
+                 DISPLAY "Informe a nova categoria do produto: "
+                   WITH NO ADVANCING
+                 ACCEPT WS-CATEGORIA
+
+      *          Recebe novo código de fornecedor
+                 DISPLAY "Informe o novo código do fornecedor "
+                   "(0 se não houver): " WITH NO ADVANCING
+                 ACCEPT WS-FORNECEDOR
+
+      *          Recebe nova data de validade
+                 DISPLAY "Informe a nova data de validade AAAAMMDD "
+                   "(0 se não houver): " WITH NO ADVANCING
+                 ACCEPT WS-VALIDADE
+
+      *          Valida os campos antes de sobrescrever
+                 PERFORM VALIDAR-DADOS-PRODUTO
+                 IF WS-PRODUTO-VALIDO NOT = 'S'
+                   CLOSE IDX-PRODUTOS
+                   EXIT PARAGRAPH
+                 END-IF
+
       *        Caso a escolha não seja por continuar
                ELSE
                  DISPLAY "Operação Cancelada!"
                  CLOSE IDX-PRODUTOS
                  EXIT PARAGRAPH
-               
+
                END-IF
            END-READ.
 
+      *    Guarda o preço e a quantidade antigos antes da gravação,
+      *    para o histórico de preço e para o ajuste do estoque local
+           MOVE PRODUTO-PRECO-UNIT TO WS-PRECO-ANTIGO.
+           MOVE PRODUTO-QTD-ESTOQUE TO WS-QTD-ESTOQUE-ANTIGO.
+
       *    Atualiza as variáveis de arquivo
            MOVE WS-DESCRICAO TO PRODUTO-DESCRICAO.
            MOVE WS-PRECO-UNIT TO PRODUTO-PRECO-UNIT.
            MOVE WS-QTD-ESTOQUE TO PRODUTO-QTD-ESTOQUE.
+           MOVE WS-QTD-MINIMA TO PRODUTO-QTD-MINIMA.
+           MOVE WS-CATEGORIA TO PRODUTO-CATEGORIA.
+           MOVE WS-FORNECEDOR TO PRODUTO-FORNECEDOR.
+           MOVE WS-VALIDADE TO PRODUTO-VALIDADE.
 
       *    Sobrescreve os dados antigos
            REWRITE DETALHE-PRODUTO.
            DISPLAY "Sucesso! Produto atualizado!"
 
+      *    Registra a mudança de preço no histórico, quando houver
+           IF WS-PRECO-ANTIGO NOT = PRODUTO-PRECO-UNIT
+             PERFORM GRAVAR-HISTORICO-PRECO
+           END-IF.
+
+      *    Reflete a variação de quantidade no ledger de estoque por
+      *    local, mantendo-o sincronizado com PRODUTO-QTD-ESTOQUE
+           IF WS-QTD-ESTOQUE-ANTIGO NOT = PRODUTO-QTD-ESTOQUE
+             COMPUTE WS-DELTA-ESTOQUE-LOCAL =
+               PRODUTO-QTD-ESTOQUE - WS-QTD-ESTOQUE-ANTIGO
+             PERFORM AJUSTAR-ESTOQUE-LOCAL
+           END-IF.
+
       *    Abre o arquivo
            CLOSE IDX-PRODUTOS.
 
       *    Retorna
            EXIT PARAGRAPH.
-       
-       
+
+
+      *    Confere se a descrição e o preço unitário informados são
+      *    válidos, rejeitando descrição em branco ou preço zerado
+      *    antes que o registro seja gravado/sobrescrito
+       VALIDAR-DADOS-PRODUTO.
+           MOVE 'S' TO WS-PRODUTO-VALIDO.
+
+           IF FUNCTION TRIM(WS-DESCRICAO) = SPACES
+             DISPLAY "Erro! A descrição não pode ficar em branco!"
+             MOVE 'N' TO WS-PRODUTO-VALIDO
+           END-IF.
+
+           IF WS-PRECO-UNIT = 0
+             DISPLAY "Erro! O preço unitário não pode ser zero!"
+             MOVE 'N' TO WS-PRODUTO-VALIDO
+           END-IF.
+
+           EXIT PARAGRAPH.
+
+
        LISTAR-PRODUTOS.
            DISPLAY "-----------------------------------".
            DISPLAY " LISTAR PRODUTOS"
            DISPLAY "-----------------------------------".
-           
+
+      *    Recebe a ordenação desejada
+           DISPLAY "Ordenar por: 1-Código  2-Estoque  3-Preço"
+             WITH NO ADVANCING
+           DISPLAY " (padrão Código): " WITH NO ADVANCING.
+           ACCEPT WS-ORDEM.
+
       *    Zera as variáveis de controle
            MOVE 0 TO WS-CONTADOR.
+           MOVE 0 TO WS-QTD-TABELA.
            MOVE 'N' TO WS-EOF.
 
-      *    Abre o arquivo
+      *    Abre o arquivo e carrega a tabela em memória
            PERFORM ABRE-ARQ-IDX.
+           PERFORM CARREGAR-TABELA-PRODUTOS UNTIL WS-EOF = 'S'.
+           CLOSE IDX-PRODUTOS.
 
-      *    Loop de execução
-           PERFORM UNTIL WS-EOF = 'S'
-             READ IDX-PRODUTOS INTO DETALHE-PRODUTO
+      *    Ordena a tabela conforme a opção escolhida
+           EVALUATE WS-ORDEM
+             WHEN 2
+               PERFORM ORDENAR-POR-ESTOQUE
+             WHEN 3
+               PERFORM ORDENAR-POR-PRECO
+             WHEN OTHER
+               CONTINUE
+           END-EVALUATE.
+
+      *    Exibe a tabela já ordenada
+           PERFORM EXIBIR-LINHA-TABELA
+             VARYING WS-IDX-TABELA FROM 1 BY 1
+             UNTIL WS-IDX-TABELA > WS-QTD-TABELA.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       CARREGAR-TABELA-PRODUTOS.
+           READ IDX-PRODUTOS INTO DETALHE-PRODUTO
 
       *      Caso seja o final do arquivo (EOF)
              AT END
                MOVE 'S' TO WS-EOF
-              
-      *      Caso não seja o final do arquivo (EOF)
+
+      *      Caso não seja o final do arquivo (EOF), e ainda haja
+      *      espaço na tabela
              NOT AT END
-               MOVE PRODUTO-PRECO-UNIT TO WS-PRECO-EDITADO 
+               IF WS-QTD-TABELA < WS-MAX-TABELA
+                 ADD 1 TO WS-QTD-TABELA
+                 MOVE PRODUTO-CODIGO
+                   TO WS-TAB-CODIGO(WS-QTD-TABELA)
+                 MOVE PRODUTO-DESCRICAO
+                   TO WS-TAB-DESCRICAO(WS-QTD-TABELA)
+                 MOVE PRODUTO-PRECO-UNIT
+                   TO WS-TAB-PRECO(WS-QTD-TABELA)
+                 MOVE PRODUTO-QTD-ESTOQUE
+                   TO WS-TAB-ESTOQUE(WS-QTD-TABELA)
+                 MOVE PRODUTO-QTD-MINIMA
+                   TO WS-TAB-MINIMA(WS-QTD-TABELA)
+                 MOVE PRODUTO-CATEGORIA
+                   TO WS-TAB-CATEGORIA(WS-QTD-TABELA)
+               ELSE
+                 MOVE 'S' TO WS-EOF
+                 DISPLAY "Limite de exibição de " WS-MAX-TABELA
+                   " produtos atingido!"
+               END-IF
+           END-READ.
 
-               ADD 1 TO WS-CONTADOR
-               DISPLAY "PRODUTO #" WS-CONTADOR
-               DISPLAY "Código: " PRODUTO-CODIGO
-               DISPLAY "Descrição: " PRODUTO-DESCRICAO
-               DISPLAY "Preço Unitário: R$" WS-PRECO-EDITADO
-               DISPLAY "Quantidade em Estoque: " PRODUTO-QTD-ESTOQUE
-               DISPLAY " "          
 
-           END-PERFORM.
+       ORDENAR-POR-ESTOQUE.
+           PERFORM BOLHA-ESTOQUE-EXTERNA
+             VARYING WS-IDX-TABELA FROM 1 BY 1
+             UNTIL WS-IDX-TABELA >= WS-QTD-TABELA.
 
-      *    Fecha arquivo
-           CLOSE IDX-PRODUTOS.
-      
-      *    Retorna
-           EXIT PARAGRAPH.
+
+       BOLHA-ESTOQUE-EXTERNA.
+           PERFORM BOLHA-ESTOQUE-INTERNA
+             VARYING WS-IDX-TABELA2 FROM 1 BY 1
+             UNTIL WS-IDX-TABELA2 > WS-QTD-TABELA - WS-IDX-TABELA.
+
+
+       BOLHA-ESTOQUE-INTERNA.
+           COMPUTE WS-IDX-SWAP = WS-IDX-TABELA2 + 1.
+           IF WS-TAB-ESTOQUE(WS-IDX-TABELA2) >
+              WS-TAB-ESTOQUE(WS-IDX-SWAP)
+             PERFORM TROCAR-LINHAS-TABELA
+           END-IF.
+
+
+       ORDENAR-POR-PRECO.
+           PERFORM BOLHA-PRECO-EXTERNA
+             VARYING WS-IDX-TABELA FROM 1 BY 1
+             UNTIL WS-IDX-TABELA >= WS-QTD-TABELA.
+
+
+       BOLHA-PRECO-EXTERNA.
+           PERFORM BOLHA-PRECO-INTERNA
+             VARYING WS-IDX-TABELA2 FROM 1 BY 1
+             UNTIL WS-IDX-TABELA2 > WS-QTD-TABELA - WS-IDX-TABELA.
+
+
+       BOLHA-PRECO-INTERNA.
+           COMPUTE WS-IDX-SWAP = WS-IDX-TABELA2 + 1.
+           IF WS-TAB-PRECO(WS-IDX-TABELA2) >
+              WS-TAB-PRECO(WS-IDX-SWAP)
+             PERFORM TROCAR-LINHAS-TABELA
+           END-IF.
+
+
+       TROCAR-LINHAS-TABELA.
+           MOVE WS-TAB-PRODUTO(WS-IDX-TABELA2) TO WS-TAB-TEMP.
+           MOVE WS-TAB-PRODUTO(WS-IDX-SWAP)
+             TO WS-TAB-PRODUTO(WS-IDX-TABELA2).
+           MOVE WS-TAB-TEMP TO WS-TAB-PRODUTO(WS-IDX-SWAP).
+
+
+       EXIBIR-LINHA-TABELA.
+           MOVE WS-TAB-PRECO(WS-IDX-TABELA) TO WS-PRECO-EDITADO.
+
+           DISPLAY "PRODUTO #" WS-IDX-TABELA
+           DISPLAY "Código: " WS-TAB-CODIGO(WS-IDX-TABELA)
+           DISPLAY "Descrição: " WS-TAB-DESCRICAO(WS-IDX-TABELA)
+           DISPLAY "Preço Unitário: R$" WS-PRECO-EDITADO
+           DISPLAY "Quantidade em Estoque: "
+             WS-TAB-ESTOQUE(WS-IDX-TABELA)
+           DISPLAY "Categoria: " WS-TAB-CATEGORIA(WS-IDX-TABELA)
+           DISPLAY " ".
        
 
        EXCLUIR-PRODUTO.
@@ -266,11 +898,565 @@
            EXIT PARAGRAPH.
 
 
+      *    Registra uma baixa de estoque por avaria, perda ou roubo,
+      *    distinta de uma venda, para que o relatório de vendas não
+      *    precise absorver (ou disfarçar) a quebra de estoque
+       BAIXA-ESTOQUE.
+           DISPLAY "-----------------------------------".
+           DISPLAY " BAIXA DE ESTOQUE"
+           DISPLAY "-----------------------------------".
+      *    Recebe o código do produto que sofrerá a baixa
+           DISPLAY "Informe o código do produto: " WITH NO ADVANCING.
+           ACCEPT WS-CODIGO.
+
+      *    Abre o arquivo
+           PERFORM ABRE-ARQ-IDX.
+
+      *    Atualiza a chave de busca
+           MOVE WS-CODIGO TO PRODUTO-CODIGO.
+
+      *    Busca pelo produto informado
+           READ IDX-PRODUTOS KEY IS PRODUTO-CODIGO
+      *      Caso o produto não for encontrado
+             INVALID KEY
+               DISPLAY "Erro! Produto não está cadastrado!"
+               CLOSE IDX-PRODUTOS
+               EXIT PARAGRAPH
+           END-READ.
+
+      *    Recebe a quantidade a dar baixa
+           DISPLAY "Informe a quantidade a dar baixa: "
+             WITH NO ADVANCING.
+           ACCEPT WS-QTD-BAIXA.
+
+      *    Verifica se há estoque suficiente para a baixa
+           IF WS-QTD-BAIXA > PRODUTO-QTD-ESTOQUE
+             DISPLAY "Erro! Quantidade maior que o estoque disponível!"
+             CLOSE IDX-PRODUTOS
+             EXIT PARAGRAPH
+           END-IF.
+
+      *    Recebe o motivo da baixa
+           DISPLAY "Motivo da baixa:".
+           DISPLAY "1 - Avaria".
+           DISPLAY "2 - Perda".
+           DISPLAY "3 - Roubo".
+           DISPLAY "Escolha o motivo: " WITH NO ADVANCING.
+           ACCEPT WS-MOTIVO-BAIXA.
+
+           EVALUATE TRUE
+             WHEN BAIXA-AVARIA
+               MOVE "AVARIA" TO WS-MOTIVO-BAIXA-DESC
+             WHEN BAIXA-PERDA
+               MOVE "PERDA" TO WS-MOTIVO-BAIXA-DESC
+             WHEN BAIXA-ROUBO
+               MOVE "ROUBO" TO WS-MOTIVO-BAIXA-DESC
+             WHEN OTHER
+               DISPLAY "Erro! Motivo inválido!"
+               CLOSE IDX-PRODUTOS
+               EXIT PARAGRAPH
+           END-EVALUATE.
+
+      *    Deduz a quantidade do estoque e sobrescreve o registro
+           COMPUTE PRODUTO-QTD-ESTOQUE =
+             PRODUTO-QTD-ESTOQUE - WS-QTD-BAIXA.
+           REWRITE DETALHE-PRODUTO.
+
+      *    Reflete a baixa no ledger de estoque por local
+           COMPUTE WS-DELTA-ESTOQUE-LOCAL = 0 - WS-QTD-BAIXA.
+           PERFORM AJUSTAR-ESTOQUE-LOCAL.
+
+      *    Registra a baixa no log persistente
+           PERFORM ABRE-ARQ-BAIXA.
+           ACCEPT WS-DATA-BAIXA FROM DATE YYYYMMDD.
+
+      *    Máscara: <data>;<cod_produto>;<descricao>;<qtd>;<motivo>
+           MOVE SPACES TO WS-NOVA-LINHA-BAIXA.
+           STRING
+             WS-DATA-BAIXA          DELIMITED BY SIZE
+             ";"                    DELIMITED BY SIZE
+             PRODUTO-CODIGO         DELIMITED BY SIZE
+             ";"                    DELIMITED BY SIZE
+             PRODUTO-DESCRICAO      DELIMITED BY SIZE
+             ";"                    DELIMITED BY SIZE
+             WS-QTD-BAIXA           DELIMITED BY SIZE
+             ";"                    DELIMITED BY SIZE
+             WS-MOTIVO-BAIXA-DESC   DELIMITED BY SIZE
+             INTO WS-NOVA-LINHA-BAIXA
+           END-STRING.
+
+           MOVE WS-NOVA-LINHA-BAIXA TO LINHA-BAIXA-ESTOQUE.
+           WRITE LINHA-BAIXA-ESTOQUE.
+           CLOSE LOG-BAIXA-ESTOQUE.
+
+           DISPLAY "Sucesso! Baixa de estoque registrada!".
+
+      *    Fecha arquivo
+           CLOSE IDX-PRODUTOS.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       RELATORIO-ESTOQUE-BAIXO.
+           DISPLAY "-----------------------------------".
+           DISPLAY " RELATÓRIO DE ESTOQUE BAIXO"
+           DISPLAY "-----------------------------------".
+
+      *    Recebe o limite de estoque a ser considerado. Informando 0,
+      *    cada produto é conferido contra sua própria quantidade
+      *    mínima cadastrada (PRODUTO-QTD-MINIMA)
+           DISPLAY "Alertar produtos com estoque abaixo de "
+             "(0 para usar o mínimo cadastrado de cada produto): "
+             WITH NO ADVANCING
+           ACCEPT WS-LIMITE-ESTOQUE.
+
+      *    Pergunta se as ordens de compra devem ser geradas direto
+      *    a partir deste relatório
+           DISPLAY "Gerar ordens de compra para os produtos "
+             "encontrados? (S/N): " WITH NO ADVANCING.
+           ACCEPT WS-GERAR-OC.
+
+      *    Zera as variáveis de controle
+           MOVE 0 TO WS-CONTADOR-BAIXO.
+           MOVE 0 TO WS-NUM-OC.
+           MOVE 'N' TO WS-EOF.
+
+      *    Abre o arquivo
+           PERFORM ABRE-ARQ-IDX.
+
+           IF WS-GERAR-OC = 'S'
+             ACCEPT WS-DATA-OC FROM DATE YYYYMMDD
+             PERFORM ABRE-ARQ-FORN
+             PERFORM ABRE-ARQ-OC
+           END-IF.
+
+      *    Loop de execução
+           PERFORM UNTIL WS-EOF = 'S'
+             READ IDX-PRODUTOS INTO DETALHE-PRODUTO
+
+      *      Caso seja o final do arquivo (EOF)
+             AT END
+               MOVE 'S' TO WS-EOF
+
+      *      Caso não seja o final do arquivo (EOF)
+             NOT AT END
+      *        Filtra apenas os produtos abaixo do limite informado,
+      *        ou abaixo da própria quantidade mínima cadastrada
+      *        quando nenhum limite for informado
+               IF (WS-LIMITE-ESTOQUE = 0
+                     AND PRODUTO-QTD-ESTOQUE < PRODUTO-QTD-MINIMA)
+                 OR (WS-LIMITE-ESTOQUE > 0
+                     AND PRODUTO-QTD-ESTOQUE < WS-LIMITE-ESTOQUE)
+                 MOVE PRODUTO-PRECO-UNIT TO WS-PRECO-EDITADO
+
+                 ADD 1 TO WS-CONTADOR-BAIXO
+                 DISPLAY "PRODUTO #" WS-CONTADOR-BAIXO
+                 DISPLAY "Código: " PRODUTO-CODIGO
+                 DISPLAY "Descrição: " PRODUTO-DESCRICAO
+                 DISPLAY "Preço Unitário: R$" WS-PRECO-EDITADO
+                 DISPLAY "Quantidade em Estoque: "
+                   PRODUTO-QTD-ESTOQUE
+                 DISPLAY "Quantidade Mínima: " PRODUTO-QTD-MINIMA
+                 DISPLAY "Categoria: " PRODUTO-CATEGORIA
+                 DISPLAY " "
+
+                 IF WS-GERAR-OC = 'S'
+                   PERFORM GRAVAR-ORDEM-COMPRA
+                 END-IF
+               END-IF
+
+           END-PERFORM.
+
+      *    Fecha arquivo
+           CLOSE IDX-PRODUTOS.
+
+           IF WS-GERAR-OC = 'S'
+             CLOSE IDX-FORNECEDORES
+             CLOSE CSV-ORDENS-COMPRA
+           END-IF.
+
+           IF WS-CONTADOR-BAIXO = 0
+             DISPLAY "Nenhum produto abaixo do limite informado."
+             DISPLAY " "
+           END-IF.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       GRAVAR-ORDEM-COMPRA.
+           ADD 1 TO WS-NUM-OC.
+
+      *    Busca o nome do fornecedor cadastrado para o produto
+           MOVE PRODUTO-FORNECEDOR TO FORNECEDOR-CODIGO.
+           MOVE "FORNECEDOR NAO CADASTRADO" TO WS-NOME-FORNECEDOR.
+
+           IF PRODUTO-FORNECEDOR > 0
+             READ IDX-FORNECEDORES KEY IS FORNECEDOR-CODIGO
+               NOT INVALID KEY
+                 MOVE FORNECEDOR-NOME TO WS-NOME-FORNECEDOR
+             END-READ
+           END-IF.
+
+      *    Sugere a quantidade a repor até a quantidade mínima ou até
+      *    o limite manual informado, o que for maior
+           COMPUTE WS-QTD-SUGERIDA =
+             PRODUTO-QTD-MINIMA - PRODUTO-QTD-ESTOQUE.
+           IF WS-LIMITE-ESTOQUE > PRODUTO-QTD-MINIMA
+             COMPUTE WS-QTD-SUGERIDA =
+               WS-LIMITE-ESTOQUE - PRODUTO-QTD-ESTOQUE
+           END-IF.
+           IF WS-QTD-SUGERIDA < 1
+             MOVE 1 TO WS-QTD-SUGERIDA
+           END-IF.
+
+      *    Monta a linha da ordem de compra
+      *    Máscara: <num>;<data>;<cod_produto>;<descricao>;<qtd>;
+      *             <cod_fornecedor>;<nome_fornecedor>
+           MOVE SPACES TO WS-NOVA-LINHA-OC.
+           STRING
+             WS-NUM-OC              DELIMITED BY SIZE
+             ";"                    DELIMITED BY SIZE
+             WS-DATA-OC             DELIMITED BY SIZE
+             ";"                    DELIMITED BY SIZE
+             PRODUTO-CODIGO         DELIMITED BY SIZE
+             ";"                    DELIMITED BY SIZE
+             PRODUTO-DESCRICAO      DELIMITED BY SIZE
+             ";"                    DELIMITED BY SIZE
+             WS-QTD-SUGERIDA        DELIMITED BY SIZE
+             ";"                    DELIMITED BY SIZE
+             PRODUTO-FORNECEDOR     DELIMITED BY SIZE
+             ";"                    DELIMITED BY SIZE
+             WS-NOME-FORNECEDOR     DELIMITED BY SIZE
+             INTO WS-NOVA-LINHA-OC
+           END-STRING.
+
+           MOVE WS-NOVA-LINHA-OC TO LINHA-ORDEM-COMPRA.
+           WRITE LINHA-ORDEM-COMPRA.
+
+           DISPLAY "Ordem de compra #" WS-NUM-OC " gerada junto a "
+             WS-NOME-FORNECEDOR.
+
+
+       RELATORIO-VALIDADE.
+           DISPLAY "-----------------------------------".
+           DISPLAY " RELATÓRIO DE PRODUTOS A VENCER"
+           DISPLAY "-----------------------------------".
+
+      *    Recebe quantos dias para a frente devem ser considerados
+           DISPLAY "Alertar produtos que vencem nos próximos "
+             "quantos dias? " WITH NO ADVANCING
+           ACCEPT WS-DIAS-LIMITE-VAL.
+
+      *    Descobre a data de hoje e a data limite de corte
+           ACCEPT WS-DATA-HOJE-VAL FROM DATE YYYYMMDD.
+           COMPUTE WS-DATA-LIMITE-VAL =
+             FUNCTION DATE-OF-INTEGER
+               (FUNCTION INTEGER-OF-DATE(WS-DATA-HOJE-VAL)
+                 + WS-DIAS-LIMITE-VAL).
+
+      *    Zera as variáveis de controle
+           MOVE 0 TO WS-CONTADOR-VAL.
+           MOVE 'N' TO WS-EOF.
+
+      *    Abre o arquivo
+           PERFORM ABRE-ARQ-IDX.
+
+      *    Loop de execução
+           PERFORM UNTIL WS-EOF = 'S'
+             READ IDX-PRODUTOS INTO DETALHE-PRODUTO
+
+      *      Caso seja o final do arquivo (EOF)
+             AT END
+               MOVE 'S' TO WS-EOF
+
+      *      Caso não seja o final do arquivo (EOF)
+             NOT AT END
+      *        Filtra apenas os produtos perecíveis (com validade
+      *        informada) que vencem dentro do prazo pedido
+               IF PRODUTO-VALIDADE > 0
+                 AND PRODUTO-VALIDADE <= WS-DATA-LIMITE-VAL
+                 MOVE PRODUTO-PRECO-UNIT TO WS-PRECO-EDITADO
+
+                 ADD 1 TO WS-CONTADOR-VAL
+                 DISPLAY "PRODUTO #" WS-CONTADOR-VAL
+                 DISPLAY "Código: " PRODUTO-CODIGO
+                 DISPLAY "Descrição: " PRODUTO-DESCRICAO
+                 DISPLAY "Quantidade em Estoque: "
+                   PRODUTO-QTD-ESTOQUE
+                 DISPLAY "Validade: " PRODUTO-VALIDADE
+                 DISPLAY " "
+               END-IF
+
+           END-PERFORM.
+
+      *    Fecha arquivo
+           CLOSE IDX-PRODUTOS.
+
+           IF WS-CONTADOR-VAL = 0
+             DISPLAY "Nenhum produto a vencer no prazo informado."
+             DISPLAY " "
+           END-IF.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       TRANSFERIR-ESTOQUE.
+           DISPLAY "-----------------------------------".
+           DISPLAY " TRANSFERIR ESTOQUE ENTRE LOCAIS"
+           DISPLAY "-----------------------------------".
+
+      *    Recebe o produto e os locais de origem e destino
+           DISPLAY "Informe o código do produto: " WITH NO ADVANCING.
+           ACCEPT WS-CODIGO.
+
+           DISPLAY "Informe o local de origem: " WITH NO ADVANCING.
+           ACCEPT WS-LOCAL-ORIGEM.
+
+           DISPLAY "Informe o local de destino: " WITH NO ADVANCING.
+           ACCEPT WS-LOCAL-DESTINO.
+
+           DISPLAY "Informe a quantidade a transferir: "
+             WITH NO ADVANCING.
+           ACCEPT WS-QTD-TRANSF.
+
+      *    Confere se o produto está cadastrado
+           PERFORM ABRE-ARQ-IDX.
+           MOVE WS-CODIGO TO PRODUTO-CODIGO.
+           READ IDX-PRODUTOS KEY IS PRODUTO-CODIGO
+             INVALID KEY
+               DISPLAY "Erro! Produto não está cadastrado!"
+               CLOSE IDX-PRODUTOS
+               EXIT PARAGRAPH
+           END-READ.
+           CLOSE IDX-PRODUTOS.
+
+      *    Abre o controle de estoque por local
+           PERFORM ABRE-ARQ-LOCAL.
+
+      *    Busca o saldo do local de origem
+           MOVE WS-CODIGO TO EL-CODIGO-PRODUTO.
+           MOVE WS-LOCAL-ORIGEM TO EL-CODIGO-LOCAL.
+           MOVE 0 TO WS-QTD-ORIGEM.
+           READ IDX-ESTOQUE-LOCAL KEY IS EL-CHAVE
+             NOT INVALID KEY
+               MOVE EL-QTD-ESTOQUE TO WS-QTD-ORIGEM
+           END-READ.
+
+      *    Garante que o local de origem tem saldo suficiente
+           IF WS-QTD-TRANSF > WS-QTD-ORIGEM
+             DISPLAY "Erro! Saldo insuficiente no local de origem "
+               "(" WS-QTD-ORIGEM " disponível)."
+             CLOSE IDX-ESTOQUE-LOCAL
+             EXIT PARAGRAPH
+           END-IF.
+
+      *    Debita a quantidade transferida do local de origem
+           COMPUTE EL-QTD-ESTOQUE = WS-QTD-ORIGEM - WS-QTD-TRANSF.
+           REWRITE DETALHE-ESTOQUE-LOCAL.
+
+      *    Credita a quantidade transferida no local de destino,
+      *    criando o registro do local caso ainda não exista. O
+      *    total do produto não se altera: a soma entre os locais
+      *    antes e depois da transferência permanece a mesma
+           MOVE WS-LOCAL-DESTINO TO EL-CODIGO-LOCAL.
+           READ IDX-ESTOQUE-LOCAL KEY IS EL-CHAVE
+             INVALID KEY
+               MOVE WS-QTD-TRANSF TO EL-QTD-ESTOQUE
+               WRITE DETALHE-ESTOQUE-LOCAL
+             NOT INVALID KEY
+               ADD WS-QTD-TRANSF TO EL-QTD-ESTOQUE
+               REWRITE DETALHE-ESTOQUE-LOCAL
+           END-READ.
+
+           CLOSE IDX-ESTOQUE-LOCAL.
+
+           DISPLAY "Sucesso! " WS-QTD-TRANSF " unidade(s) "
+             "transferida(s) do local " WS-LOCAL-ORIGEM
+             " para o local " WS-LOCAL-DESTINO ".".
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       BUSCAR-POR-DESCRICAO.
+           DISPLAY "-----------------------------------".
+           DISPLAY " BUSCAR PRODUTO POR DESCRIÇÃO"
+           DISPLAY "-----------------------------------".
+
+      *    Recebe o texto a ser buscado na descrição do produto
+           DISPLAY "Informe o texto a buscar na descrição: "
+             WITH NO ADVANCING
+           ACCEPT WS-TERMO-BUSCA.
+
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TERMO-BUSCA))
+             TO WS-TERMO-BUSCA.
+           COMPUTE WS-TAM-BUSCA =
+             FUNCTION LENGTH(FUNCTION TRIM(WS-TERMO-BUSCA)).
+
+      *    Zera as variáveis de controle
+           MOVE 0 TO WS-CONTADOR-BUSCA.
+           MOVE 'N' TO WS-EOF.
+
+      *    Abre o arquivo
+           PERFORM ABRE-ARQ-IDX.
+
+      *    Loop de execução
+           PERFORM UNTIL WS-EOF = 'S'
+             READ IDX-PRODUTOS INTO DETALHE-PRODUTO
+
+      *      Caso seja o final do arquivo (EOF)
+             AT END
+               MOVE 'S' TO WS-EOF
+
+      *      Caso não seja o final do arquivo (EOF)
+             NOT AT END
+               PERFORM VERIFICAR-DESCRICAO-BUSCA
+
+               IF WS-ACHOU-BUSCA = 'S'
+                 MOVE PRODUTO-PRECO-UNIT TO WS-PRECO-EDITADO
+
+                 ADD 1 TO WS-CONTADOR-BUSCA
+                 DISPLAY "PRODUTO #" WS-CONTADOR-BUSCA
+                 DISPLAY "Código: " PRODUTO-CODIGO
+                 DISPLAY "Descrição: " PRODUTO-DESCRICAO
+                 DISPLAY "Preço Unitário: R$" WS-PRECO-EDITADO
+                 DISPLAY "Quantidade em Estoque: "
+                   PRODUTO-QTD-ESTOQUE
+                 DISPLAY "Categoria: " PRODUTO-CATEGORIA
+                 DISPLAY " "
+               END-IF
+
+           END-PERFORM.
+
+      *    Fecha arquivo
+           CLOSE IDX-PRODUTOS.
+
+           IF WS-CONTADOR-BUSCA = 0
+             DISPLAY "Nenhum produto encontrado."
+             DISPLAY " "
+           END-IF.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       VERIFICAR-DESCRICAO-BUSCA.
+           MOVE 'N' TO WS-ACHOU-BUSCA.
+
+      *    Testa toda posição inicial possível dentro da descrição
+           COMPUTE WS-FIM-BUSCA = 31 - WS-TAM-BUSCA.
+           IF WS-TAM-BUSCA > 0 AND WS-FIM-BUSCA > 0
+             PERFORM TESTAR-POSICAO-BUSCA
+               VARYING WS-POS-BUSCA FROM 1 BY 1
+               UNTIL WS-POS-BUSCA > WS-FIM-BUSCA
+               OR WS-ACHOU-BUSCA = 'S'
+           END-IF.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       TESTAR-POSICAO-BUSCA.
+           IF FUNCTION UPPER-CASE(
+                PRODUTO-DESCRICAO(WS-POS-BUSCA:WS-TAM-BUSCA))
+              = WS-TERMO-BUSCA(1:WS-TAM-BUSCA)
+             MOVE 'S' TO WS-ACHOU-BUSCA
+           END-IF.
+
+
+      *    Varre todo o IDX-PRODUTOS e grava uma cópia em CSV com nome
+      *    marcado por data e hora, para permitir um backup rápido
+      *    antes de uma operação arriscada (ex.: EXCLUIR-PRODUTO ou
+      *    uma passada de ALTERAR-PRODUTO em massa) sem depender de
+      *    ferramenta externa para ler o arquivo indexado
+       EXPORTAR-SNAPSHOT-PRODUTOS.
+           DISPLAY "-----------------------------------".
+           DISPLAY " EXPORTAR SNAPSHOT DE PRODUTOS (CSV)"
+           DISPLAY "-----------------------------------".
+
+      *    Monta o nome do arquivo de snapshot com a data e hora atuais
+           ACCEPT WS-DATA-SNAPSHOT FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-SNAPSHOT FROM TIME.
+
+           STRING FUNCTION TRIM(WS-ARCH-DIR) DELIMITED BY SIZE
+             "/produtos-snapshot-" DELIMITED BY SIZE
+             WS-DATA-SNAPSHOT      DELIMITED BY SIZE
+             "-"                   DELIMITED BY SIZE
+             WS-HORA-SNAPSHOT      DELIMITED BY SIZE
+             ".csv"                DELIMITED BY SIZE
+             INTO WS-NOME-SNAPSHOT
+           END-STRING.
+
+      *    Zera as variáveis de controle
+           MOVE 0 TO WS-QTD-SNAPSHOT.
+           MOVE 'N' TO WS-EOF.
+
+      *    Abre o índice para leitura e o csv de destino para escrita
+           PERFORM ABRE-ARQ-IDX.
+           OPEN OUTPUT CSV-SNAPSHOT-PRODUTOS.
+
+      *    Loop de execução
+           PERFORM UNTIL WS-EOF = 'S'
+             READ IDX-PRODUTOS INTO DETALHE-PRODUTO
+
+      *      Caso seja o final do arquivo (EOF)
+             AT END
+               MOVE 'S' TO WS-EOF
+
+      *      Caso não seja o final do arquivo (EOF)
+             NOT AT END
+      *        O preço vai editado (com o "." literal): sem um ponto
+      *        decimal literal no texto, ImportaCsv.cbl leria o preço
+      *        de volta inflado em 100x ao reimportar este snapshot
+               MOVE PRODUTO-PRECO-UNIT TO WS-PRECO-EDITADO
+
+               MOVE SPACES TO WS-NOVA-LINHA-SNAPSHOT
+               STRING
+                 PRODUTO-CODIGO        DELIMITED BY SIZE
+                 ";"                   DELIMITED BY SIZE
+                 PRODUTO-DESCRICAO     DELIMITED BY SIZE
+                 ";"                   DELIMITED BY SIZE
+                 WS-PRECO-EDITADO      DELIMITED BY SIZE
+                 ";"                   DELIMITED BY SIZE
+                 PRODUTO-QTD-ESTOQUE   DELIMITED BY SIZE
+                 ";"                   DELIMITED BY SIZE
+                 PRODUTO-QTD-MINIMA    DELIMITED BY SIZE
+                 ";"                   DELIMITED BY SIZE
+                 PRODUTO-CATEGORIA     DELIMITED BY SIZE
+                 ";"                   DELIMITED BY SIZE
+                 PRODUTO-FORNECEDOR    DELIMITED BY SIZE
+                 ";"                   DELIMITED BY SIZE
+                 PRODUTO-VALIDADE      DELIMITED BY SIZE
+                 ";"                   DELIMITED BY SIZE
+                 PRODUTO-LOCAL         DELIMITED BY SIZE
+                 INTO WS-NOVA-LINHA-SNAPSHOT
+               END-STRING
+
+               MOVE WS-NOVA-LINHA-SNAPSHOT TO LINHA-SNAPSHOT
+               WRITE LINHA-SNAPSHOT
+               ADD 1 TO WS-QTD-SNAPSHOT
+
+           END-PERFORM.
+
+      *    Fecha os arquivos
+           CLOSE IDX-PRODUTOS.
+           CLOSE CSV-SNAPSHOT-PRODUTOS.
+
+           DISPLAY "Produtos exportados: " WS-QTD-SNAPSHOT.
+           DISPLAY "Arquivo gerado: " WS-NOME-SNAPSHOT.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
        ABRE-ARQ-IDX.
            OPEN I-O IDX-PRODUTOS.
 
       *    Caso o arquivo não exista, cria
-           IF WS-STATUS = "35"
+           IF WS-STATUS-FILE-NOT-FOUND
              OPEN OUTPUT IDX-PRODUTOS
              CLOSE IDX-PRODUTOS
              PERFORM ABRE-ARQ-IDX
@@ -278,4 +1464,165 @@
 
       *    Retorna
            EXIT PARAGRAPH.
+
+
+       ABRE-ARQ-FORN.
+           OPEN I-O IDX-FORNECEDORES.
+
+      *    Caso o arquivo não exista, cria
+           IF WS-STATUS-FORN-FILE-NOT-FOUND
+             OPEN OUTPUT IDX-FORNECEDORES
+             CLOSE IDX-FORNECEDORES
+             PERFORM ABRE-ARQ-FORN
+           END-IF.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       ABRE-ARQ-OC.
+           OPEN EXTEND CSV-ORDENS-COMPRA.
+
+      *    Caso o arquivo não exista, cria
+           IF WS-STATUS-OC-FILE-NOT-FOUND
+             OPEN OUTPUT CSV-ORDENS-COMPRA
+             CLOSE CSV-ORDENS-COMPRA
+             PERFORM ABRE-ARQ-OC
+           END-IF.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       ABRE-ARQ-LOCAL.
+           OPEN I-O IDX-ESTOQUE-LOCAL.
+
+      *    Caso o arquivo não exista, cria
+           IF WS-STATUS-LOCAL-FILE-NOT-FOUND
+             OPEN OUTPUT IDX-ESTOQUE-LOCAL
+             CLOSE IDX-ESTOQUE-LOCAL
+             PERFORM ABRE-ARQ-LOCAL
+           END-IF.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+      *    Reflete no ledger de estoque por local (WS-DELTA-ESTOQUE-
+      *    LOCAL, positivo ou negativo) uma mudança já aplicada em
+      *    PRODUTO-QTD-ESTOQUE, mantendo os dois sincronizados. Usa o
+      *    produto/local correntes em DETALHE-PRODUTO, criando o
+      *    registro do local caso ainda não exista
+       AJUSTAR-ESTOQUE-LOCAL.
+           PERFORM ABRE-ARQ-LOCAL.
+           MOVE PRODUTO-CODIGO TO EL-CODIGO-PRODUTO.
+           MOVE PRODUTO-LOCAL TO EL-CODIGO-LOCAL.
+
+           READ IDX-ESTOQUE-LOCAL KEY IS EL-CHAVE
+             INVALID KEY
+               IF WS-DELTA-ESTOQUE-LOCAL > 0
+                 MOVE WS-DELTA-ESTOQUE-LOCAL TO EL-QTD-ESTOQUE
+                 WRITE DETALHE-ESTOQUE-LOCAL
+               END-IF
+
+             NOT INVALID KEY
+               COMPUTE EL-QTD-ESTOQUE =
+                 EL-QTD-ESTOQUE + WS-DELTA-ESTOQUE-LOCAL
+               REWRITE DETALHE-ESTOQUE-LOCAL
+           END-READ.
+
+           CLOSE IDX-ESTOQUE-LOCAL.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       ABRE-ARQ-BAIXA.
+           OPEN EXTEND LOG-BAIXA-ESTOQUE.
+
+      *    Caso o arquivo não exista, cria
+           IF WS-STATUS-BAIXA-FILE-NOT-FOUND
+             OPEN OUTPUT LOG-BAIXA-ESTOQUE
+             CLOSE LOG-BAIXA-ESTOQUE
+             PERFORM ABRE-ARQ-BAIXA
+           END-IF.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       ABRE-ARQ-HIST-PRECO.
+           OPEN EXTEND LOG-HIST-PRECOS.
+
+      *    Caso o arquivo não exista, cria
+           IF WS-STATUS-HIST-PRECO-FILE-NOT-FOUND
+             OPEN OUTPUT LOG-HIST-PRECOS
+             CLOSE LOG-HIST-PRECOS
+             PERFORM ABRE-ARQ-HIST-PRECO
+           END-IF.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+      *    Registra a mudança de preço unitário no histórico
+      *    persistente, antes que o preço antigo seja perdido
+       GRAVAR-HISTORICO-PRECO.
+           PERFORM ABRE-ARQ-HIST-PRECO.
+           ACCEPT WS-DATA-HIST-PRECO FROM DATE YYYYMMDD.
+
+      *    Máscara: <data>;<cod_produto>;<preco_antigo>;<preco_novo>
+      *    Ambos os preços vão editados (com o "." literal), para o
+      *    log ficar legível (ex.: "12.50" em vez de "1250")
+           MOVE WS-PRECO-ANTIGO TO WS-PRECO-ANTIGO-EDIT.
+           MOVE PRODUTO-PRECO-UNIT TO WS-PRECO-EDITADO.
+
+           MOVE SPACES TO WS-NOVA-LINHA-HIST-PRECO.
+           STRING
+             WS-DATA-HIST-PRECO     DELIMITED BY SIZE
+             ";"                    DELIMITED BY SIZE
+             PRODUTO-CODIGO         DELIMITED BY SIZE
+             ";"                    DELIMITED BY SIZE
+             WS-PRECO-ANTIGO-EDIT   DELIMITED BY SIZE
+             ";"                    DELIMITED BY SIZE
+             WS-PRECO-EDITADO       DELIMITED BY SIZE
+             INTO WS-NOVA-LINHA-HIST-PRECO
+           END-STRING.
+
+           MOVE WS-NOVA-LINHA-HIST-PRECO TO LINHA-HIST-PRECO.
+           WRITE LINHA-HIST-PRECO.
+           CLOSE LOG-HIST-PRECOS.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       LER-CONTROLE-CODIGO.
+           MOVE 0 TO WS-ULTIMO-CODIGO.
+
+           OPEN INPUT ARQ-CONTROLE-CODIGO.
+
+      *    Caso o arquivo de controle ainda não exista, começa do zero
+           IF NOT WS-STATUS-CTRL-FILE-NOT-FOUND
+             READ ARQ-CONTROLE-CODIGO INTO WS-ULTIMO-CODIGO
+               AT END
+                 MOVE 0 TO WS-ULTIMO-CODIGO
+             END-READ
+             CLOSE ARQ-CONTROLE-CODIGO
+           END-IF.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       GRAVAR-CONTROLE-CODIGO.
+           OPEN OUTPUT ARQ-CONTROLE-CODIGO.
+
+           MOVE WS-ULTIMO-CODIGO TO LINHA-CONTROLE-CODIGO.
+           WRITE LINHA-CONTROLE-CODIGO.
+
+           CLOSE ARQ-CONTROLE-CODIGO.
+
+      *    Retorna
+           EXIT PARAGRAPH.
       
\ No newline at end of file
