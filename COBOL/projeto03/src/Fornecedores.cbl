@@ -0,0 +1,328 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. Fornecedores.
+           AUTHOR. Maurício Rodrigues.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FORNECEDORES
+             ASSIGN TO DYNAMIC WS-PATH-FORNECEDORES
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             FILE STATUS IS WS-STATUS
+             RECORD KEY IS FORNECEDOR-CODIGO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD IDX-FORNECEDORES.
+       01 DETALHE-FORNECEDOR.
+           05 FORNECEDOR-CODIGO     PIC 9(05).
+           05 FORNECEDOR-NOME       PIC X(30).
+           05 FORNECEDOR-CONTATO    PIC X(20).
+           05 FORNECEDOR-PRAZO      PIC 9(03).
+
+       WORKING-STORAGE SECTION.
+      * Variáveis de Controle
+      *    Status de arquivo, com condições nominadas compartilhadas
+      *    via copybook (ex.: WS-STATUS-FILE-NOT-FOUND)
+           COPY "FileStatus.cpy"
+               REPLACING PREFIXO-OK BY
+                          WS-STATUS-OK
+                          PREFIXO-FILE-NOT-FOUND BY
+                          WS-STATUS-FILE-NOT-FOUND
+                          PREFIXO-DUPLICATE-KEY BY
+                          WS-STATUS-DUPLICATE-KEY
+                          PREFIXO-RECORD-NOT-FOUND BY
+                          WS-STATUS-RECORD-NOT-FOUND
+                          PREFIXO-INVALID-KEY BY
+                          WS-STATUS-INVALID-KEY
+                          PREFIXO-END-OF-FILE BY
+                          WS-STATUS-END-OF-FILE
+                          PREFIXO BY
+                          WS-STATUS.
+
+      *    Diretório de dados e caminho completo do arquivo
+      *    compartilhado com o CRUD, resolvido via ARCH_DIR
+       01 WS-ARCH-DIR                PIC X(60).
+       01 WS-PATH-FORNECEDORES       PIC X(80).
+       01 WS-CAMINHO-OVERFLOW        PIC X(01) VALUE 'N'.
+           88 CAMINHO-OVERFLOW       VALUE 'S'.
+
+       01 WS-EOF                    PIC X(01) VALUE 'N'.
+       01 WS-CONTADOR               PIC 9(03).
+       01 WS-VERIFICACAO            PIC X(01).
+
+      * Variáveis Locais de Fornecedor
+       01 WS-CODIGO                 PIC 9(05).
+       01 WS-NOME                   PIC X(30).
+       01 WS-CONTATO                PIC X(20).
+       01 WS-PRAZO                  PIC 9(03).
+
+       LINKAGE SECTION.
+       01 LS-OPCAO                  PIC 9(02).
+
+       PROCEDURE DIVISION USING LS-OPCAO.
+       MAIN.
+           PERFORM CONFIGURAR-CAMINHOS.
+
+      *    Switch da opção
+           EVALUATE LS-OPCAO
+             WHEN 10
+               PERFORM CADASTRAR-FORNECEDOR
+
+             WHEN 11
+               PERFORM ALTERAR-FORNECEDOR
+
+             WHEN 12
+               PERFORM LISTAR-FORNECEDORES
+
+             WHEN 13
+               PERFORM EXCLUIR-FORNECEDOR
+           END-EVALUATE.
+
+      *    Retorna
+           EXIT PROGRAM.
+
+
+       CADASTRAR-FORNECEDOR.
+           DISPLAY "-----------------------------------".
+           DISPLAY " CADASTRAR FORNECEDOR"
+           DISPLAY "-----------------------------------".
+      *    Recebe o código
+           DISPLAY "Informe o código: " WITH NO ADVANCING
+           ACCEPT WS-CODIGO.
+
+      *    Recebe o nome
+           DISPLAY "Informe o nome: " WITH NO ADVANCING
+           ACCEPT WS-NOME.
+
+      *    Recebe o contato
+           DISPLAY "Informe o contato: " WITH NO ADVANCING
+           ACCEPT WS-CONTATO.
+
+      *    Recebe o prazo de entrega, em dias
+           DISPLAY "Informe o prazo de entrega em dias: "
+             WITH NO ADVANCING
+           ACCEPT WS-PRAZO.
+
+      *    Abre o arquivo
+           PERFORM ABRE-ARQ-IDX.
+
+      *    Move os valores para as variáveis de arquivo
+           MOVE WS-CODIGO TO FORNECEDOR-CODIGO.
+           MOVE WS-NOME TO FORNECEDOR-NOME.
+           MOVE WS-CONTATO TO FORNECEDOR-CONTATO.
+           MOVE WS-PRAZO TO FORNECEDOR-PRAZO.
+
+           WRITE DETALHE-FORNECEDOR
+             INVALID KEY
+               DISPLAY "Erro ao cadastrar fornecedor!"
+             NOT INVALID KEY
+               DISPLAY "Sucesso! Fornecedor cadastrado!"
+           END-WRITE.
+
+      *    Fecha o arquivo
+           CLOSE IDX-FORNECEDORES.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       ALTERAR-FORNECEDOR.
+           DISPLAY "-----------------------------------".
+           DISPLAY " ALTERAR FORNECEDOR"
+           DISPLAY "-----------------------------------".
+      *    Recebe o código do fornecedor que será alterado
+           DISPLAY "Informe o código do fornecedor: " WITH NO ADVANCING.
+           ACCEPT WS-CODIGO.
+
+      *    Abre o arquivo
+           PERFORM ABRE-ARQ-IDX.
+
+      *    Atualiza a chave de busca (FORNECEDOR-CODIGO)
+           MOVE WS-CODIGO TO FORNECEDOR-CODIGO.
+
+      *    Busca pelo fornecedor informado
+           READ IDX-FORNECEDORES KEY IS FORNECEDOR-CODIGO
+      *      Caso o fornecedor não for encontrado
+             INVALID KEY
+               DISPLAY "Erro! Fornecedor não está cadastrado!"
+
+      *      Caso o fornecedor for encontrado
+             NOT INVALID KEY
+      *        Realiza a verificação
+               DISPLAY "Atualizando fornecedor " FORNECEDOR-NOME
+               DISPLAY "Deseja continuar? (S/N): " WITH NO ADVANCING
+               ACCEPT WS-VERIFICACAO
+
+      *        Caso a escolha seja continuar
+               IF WS-VERIFICACAO = 'S'
+      *          Recebe novo nome
+                 DISPLAY "Informe o novo nome: " WITH NO ADVANCING
+                 ACCEPT WS-NOME
+
+      *          Recebe novo contato
+                 DISPLAY "Informe o novo contato: " WITH NO ADVANCING
+                 ACCEPT WS-CONTATO
+
+      *          Recebe novo prazo de entrega
+                 DISPLAY "Informe o novo prazo de entrega em dias: "
+                   WITH NO ADVANCING
+                 ACCEPT WS-PRAZO
+
+      *        Caso a escolha não seja por continuar
+               ELSE
+                 DISPLAY "Operação Cancelada!"
+                 CLOSE IDX-FORNECEDORES
+                 EXIT PARAGRAPH
+
+               END-IF
+           END-READ.
+
+      *    Atualiza as variáveis de arquivo
+           MOVE WS-NOME TO FORNECEDOR-NOME.
+           MOVE WS-CONTATO TO FORNECEDOR-CONTATO.
+           MOVE WS-PRAZO TO FORNECEDOR-PRAZO.
+
+      *    Sobrescreve os dados antigos
+           REWRITE DETALHE-FORNECEDOR.
+           DISPLAY "Sucesso! Fornecedor atualizado!"
+
+      *    Fecha o arquivo
+           CLOSE IDX-FORNECEDORES.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       LISTAR-FORNECEDORES.
+           DISPLAY "-----------------------------------".
+           DISPLAY " LISTAR FORNECEDORES"
+           DISPLAY "-----------------------------------".
+
+      *    Zera as variáveis de controle
+           MOVE 0 TO WS-CONTADOR.
+           MOVE 'N' TO WS-EOF.
+
+      *    Abre o arquivo
+           PERFORM ABRE-ARQ-IDX.
+
+      *    Loop de execução
+           PERFORM UNTIL WS-EOF = 'S'
+             READ IDX-FORNECEDORES INTO DETALHE-FORNECEDOR
+
+      *      Caso seja o final do arquivo (EOF)
+             AT END
+               MOVE 'S' TO WS-EOF
+
+      *      Caso não seja o final do arquivo (EOF)
+             NOT AT END
+               ADD 1 TO WS-CONTADOR
+               DISPLAY "FORNECEDOR #" WS-CONTADOR
+               DISPLAY "Código: " FORNECEDOR-CODIGO
+               DISPLAY "Nome: " FORNECEDOR-NOME
+               DISPLAY "Contato: " FORNECEDOR-CONTATO
+               DISPLAY "Prazo de Entrega: " FORNECEDOR-PRAZO " dias"
+               DISPLAY " "
+
+           END-PERFORM.
+
+      *    Fecha arquivo
+           CLOSE IDX-FORNECEDORES.
+
+           IF WS-CONTADOR = 0
+             DISPLAY "Nenhum fornecedor cadastrado."
+             DISPLAY " "
+           END-IF.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       EXCLUIR-FORNECEDOR.
+           DISPLAY "-----------------------------------".
+           DISPLAY " EXCLUIR FORNECEDOR"
+           DISPLAY "-----------------------------------".
+      *    Recebe o código do fornecedor que será excluído
+           DISPLAY "Informe o código do fornecedor: ".
+           ACCEPT WS-CODIGO.
+
+      *    Abre arquivo
+           PERFORM ABRE-ARQ-IDX.
+
+      *    Atualiza a chave de busca
+           MOVE WS-CODIGO TO FORNECEDOR-CODIGO.
+
+      *    Busca pelo fornecedor no arquivo
+           READ IDX-FORNECEDORES KEY IS FORNECEDOR-CODIGO
+
+      *      Se o fornecedor não existir
+             INVALID KEY
+               DISPLAY "Chave inválida!"
+               CLOSE IDX-FORNECEDORES
+               EXIT PARAGRAPH
+
+      *      Se o fornecedor existir
+             NOT INVALID KEY
+               DISPLAY "Excluindo fornecedor " FORNECEDOR-NOME
+               DISPLAY "Deseja continuar? (S/N): " WITH NO ADVANCING
+               ACCEPT WS-VERIFICACAO
+
+               IF WS-VERIFICACAO = 'S'
+                 DELETE IDX-FORNECEDORES
+                 DISPLAY "Sucesso! Fornecedor excluído!"
+               ELSE
+                 DISPLAY "Operação Cancelada!"
+               END-IF
+
+           END-READ.
+
+      *    Fecha arquivo
+           CLOSE IDX-FORNECEDORES.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+      *    Lê o diretório de dados configurado, com "../arch" como
+      *    valor padrão quando a variável de ambiente não é definida
+       CONFIGURAR-CAMINHOS.
+           ACCEPT WS-ARCH-DIR FROM ENVIRONMENT "ARCH_DIR".
+           IF WS-ARCH-DIR = SPACES
+             MOVE "../arch" TO WS-ARCH-DIR
+           END-IF.
+
+           MOVE 'N' TO WS-CAMINHO-OVERFLOW.
+
+           STRING FUNCTION TRIM(WS-ARCH-DIR) DELIMITED BY SIZE
+             "/fornecedores.idx" DELIMITED BY SIZE
+             INTO WS-PATH-FORNECEDORES
+             ON OVERFLOW
+               MOVE 'S' TO WS-CAMINHO-OVERFLOW
+           END-STRING.
+
+      *    ARCH_DIR longo demais para caber no caminho: aborta em vez
+      *    de operar sobre um caminho truncado e apontar para o
+      *    arquivo errado
+           IF CAMINHO-OVERFLOW
+             DISPLAY "Erro fatal! ARCH_DIR excede o tamanho suportado "
+               "para montagem dos caminhos de arquivo!"
+             EXIT PROGRAM
+           END-IF.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       ABRE-ARQ-IDX.
+           OPEN I-O IDX-FORNECEDORES.
+
+      *    Caso o arquivo não exista, cria
+           IF WS-STATUS-FILE-NOT-FOUND
+             OPEN OUTPUT IDX-FORNECEDORES
+             CLOSE IDX-FORNECEDORES
+             PERFORM ABRE-ARQ-IDX
+           END-IF.
+
+      *    Retorna
+           EXIT PARAGRAPH.
