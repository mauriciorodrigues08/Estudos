@@ -0,0 +1,456 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. EstornarVenda.
+           AUTHOR. Maurício Rodrigues.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-PRODUTOS
+             ASSIGN TO DYNAMIC WS-PATH-PRODUTOS
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             FILE STATUS IS WS-STATUS-IDX
+             RECORD KEY IS PRODUTO-CODIGO.
+
+           SELECT LOG-AUDITORIA
+             ASSIGN TO DYNAMIC WS-PATH-AUDITORIA
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-STATUS-LOG.
+
+           SELECT LOG-ESTORNOS
+             ASSIGN TO "../arch/estornos.log"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-STATUS-ESTORNO.
+
+      *    Ledger de estoque por local (mantido pelo CRUD); redeclarado
+      *    aqui apenas para devolver ao local de origem a quantidade
+      *    estornada, mantendo-o sincronizado com PRODUTO-QTD-ESTOQUE
+           SELECT IDX-ESTOQUE-LOCAL
+             ASSIGN TO DYNAMIC WS-PATH-ESTOQUE-LOCAL
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             FILE STATUS IS WS-STATUS-LOCAL
+             RECORD KEY IS EL-CHAVE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD IDX-PRODUTOS.
+       01 DETALHE-PRODUTO.
+           05 PRODUTO-CODIGO        PIC 9(05).
+           05 PRODUTO-DESCRICAO     PIC X(30).
+           05 PRODUTO-PRECO-UNIT    PIC 9(04)V99.
+           05 PRODUTO-QTD-ESTOQUE   PIC 9(03).
+           05 PRODUTO-QTD-MINIMA    PIC 9(03).
+           05 PRODUTO-CATEGORIA     PIC X(15).
+           05 PRODUTO-FORNECEDOR    PIC 9(05).
+           05 PRODUTO-VALIDADE     PIC 9(08).
+           05 PRODUTO-LOCAL        PIC 9(02).
+
+       FD LOG-AUDITORIA.
+       01 LINHA-AUDITORIA           PIC X(100).
+
+       FD LOG-ESTORNOS.
+       01 LINHA-ESTORNO             PIC X(100).
+
+      *    Mesmo layout de DETALHE-ESTOQUE-LOCAL em CRUD.cbl
+       FD IDX-ESTOQUE-LOCAL.
+       01 DETALHE-ESTOQUE-LOCAL.
+           05 EL-CHAVE.
+               10 EL-CODIGO-PRODUTO PIC 9(05).
+               10 EL-CODIGO-LOCAL   PIC 9(02).
+           05 EL-QTD-ESTOQUE        PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+      *    Status de arquivo, com condições nominadas compartilhadas
+      *    via copybook (ex.: WS-STATUS-FILE-NOT-FOUND)
+           COPY "FileStatus.cpy"
+               REPLACING PREFIXO-OK BY
+                          WS-STATUS-IDX-OK
+                          PREFIXO-FILE-NOT-FOUND BY
+                          WS-STATUS-IDX-FILE-NOT-FOUND
+                          PREFIXO-DUPLICATE-KEY BY
+                          WS-STATUS-IDX-DUPLICATE-KEY
+                          PREFIXO-RECORD-NOT-FOUND BY
+                          WS-STATUS-IDX-RECORD-NOT-FOUND
+                          PREFIXO-INVALID-KEY BY
+                          WS-STATUS-IDX-INVALID-KEY
+                          PREFIXO-END-OF-FILE BY
+                          WS-STATUS-IDX-END-OF-FILE
+                          PREFIXO BY
+                          WS-STATUS-IDX.
+           COPY "FileStatus.cpy"
+               REPLACING PREFIXO-OK BY
+                          WS-STATUS-LOG-OK
+                          PREFIXO-FILE-NOT-FOUND BY
+                          WS-STATUS-LOG-FILE-NOT-FOUND
+                          PREFIXO-DUPLICATE-KEY BY
+                          WS-STATUS-LOG-DUPLICATE-KEY
+                          PREFIXO-RECORD-NOT-FOUND BY
+                          WS-STATUS-LOG-RECORD-NOT-FOUND
+                          PREFIXO-INVALID-KEY BY
+                          WS-STATUS-LOG-INVALID-KEY
+                          PREFIXO-END-OF-FILE BY
+                          WS-STATUS-LOG-END-OF-FILE
+                          PREFIXO BY
+                          WS-STATUS-LOG.
+           COPY "FileStatus.cpy"
+               REPLACING PREFIXO-OK BY
+                          WS-STATUS-ESTORNO-OK
+                          PREFIXO-FILE-NOT-FOUND BY
+                          WS-STATUS-ESTORNO-FILE-NOT-FOUND
+                          PREFIXO-DUPLICATE-KEY BY
+                          WS-STATUS-ESTORNO-DUPLICATE-KEY
+                          PREFIXO-RECORD-NOT-FOUND BY
+                          WS-STATUS-ESTORNO-RECORD-NOT-FOUND
+                          PREFIXO-INVALID-KEY BY
+                          WS-STATUS-ESTORNO-INVALID-KEY
+                          PREFIXO-END-OF-FILE BY
+                          WS-STATUS-ESTORNO-END-OF-FILE
+                          PREFIXO BY
+                          WS-STATUS-ESTORNO.
+           COPY "FileStatus.cpy"
+               REPLACING PREFIXO-OK BY
+                          WS-STATUS-LOCAL-OK
+                          PREFIXO-FILE-NOT-FOUND BY
+                          WS-STATUS-LOCAL-FILE-NOT-FOUND
+                          PREFIXO-DUPLICATE-KEY BY
+                          WS-STATUS-LOCAL-DUPLICATE-KEY
+                          PREFIXO-RECORD-NOT-FOUND BY
+                          WS-STATUS-LOCAL-RECORD-NOT-FOUND
+                          PREFIXO-INVALID-KEY BY
+                          WS-STATUS-LOCAL-INVALID-KEY
+                          PREFIXO-END-OF-FILE BY
+                          WS-STATUS-LOCAL-END-OF-FILE
+                          PREFIXO BY
+                          WS-STATUS-LOCAL.
+      *    Diretório de dados e caminhos completos dos arquivos
+      *    compartilhados com o CRUD, resolvidos via ARCH_DIR
+       01 WS-ARCH-DIR                PIC X(60).
+       01 WS-PATH-PRODUTOS           PIC X(80).
+       01 WS-PATH-ESTOQUE-LOCAL      PIC X(80).
+       01 WS-PATH-AUDITORIA          PIC X(80).
+       01 WS-CAMINHO-OVERFLOW        PIC X(01) VALUE 'N'.
+           88 CAMINHO-OVERFLOW       VALUE 'S'.
+
+       01 WS-EOF                    PIC X(01) VALUE 'N'.
+       01 WS-ENCONTROU              PIC X(01) VALUE 'N'.
+
+       01 WS-OPERADOR               PIC X(10).
+       01 WS-CODIGO                 PIC 9(05).
+       01 WS-QTD-ESTORNO            PIC 9(03).
+       01 WS-MOTIVO                 PIC X(30).
+       01 WS-NOVA-QTD               PIC 9(03).
+
+      * Chave de busca da venda original, no mesmo formato do log
+       01 WS-BUSCA-CODIGO           PIC X(05).
+       01 WS-BUSCA-QTD              PIC X(03).
+
+      * Campos para desmembrar cada linha do log de auditoria
+       01 WS-LINHA-LIDA             PIC X(100).
+       01 WS-AUD-DATA               PIC X(08).
+       01 WS-AUD-HORA               PIC X(08).
+       01 WS-AUD-OPERADOR           PIC X(10).
+       01 WS-AUD-CODIGO             PIC X(05).
+       01 WS-AUD-QTD                PIC X(03).
+
+      * Posição (número da linha) da venda encontrada no log de
+      * auditoria, usada como identificador único da venda para que o
+      * estorno não possa ser aplicado duas vezes sobre a mesma linha
+       01 WS-LINHA-NUM              PIC 9(06) VALUE 0.
+       01 WS-LINHA-NUM-X            PIC X(06).
+       01 WS-VENDA-LINHA            PIC 9(06).
+       01 WS-JA-ESTORNADO           PIC X(01).
+
+      * Campos para desmembrar cada linha do log de estornos, usados
+      * para verificar se a linha candidata já foi estornada antes
+       01 WS-EOF-ESTORNO            PIC X(01).
+       01 WS-LINHA-ESTORNO-LIDA     PIC X(100).
+       01 WS-EST-TAG                PIC X(07).
+       01 WS-EST-DATA               PIC X(08).
+       01 WS-EST-HORA               PIC X(08).
+       01 WS-EST-OPERADOR           PIC X(10).
+       01 WS-EST-CODIGO             PIC X(05).
+       01 WS-EST-QTD                PIC X(03).
+       01 WS-EST-MOTIVO             PIC X(30).
+       01 WS-EST-LINHA              PIC X(06).
+
+       01 WS-DATA-ESTORNO           PIC 9(08).
+       01 WS-HORA-ESTORNO           PIC 9(08).
+       01 WS-NOVA-LINHA-ESTORNO     PIC X(100).
+
+       LINKAGE SECTION.
+       01 LS-STATUS-ESTORNO         PIC X(02).
+
+       PROCEDURE DIVISION USING LS-STATUS-ESTORNO.
+       MAIN.
+           PERFORM CONFIGURAR-CAMINHOS.
+
+           DISPLAY "-----------------------------------"
+           DISPLAY " ESTORNAR VENDA"
+           DISPLAY "-----------------------------------"
+
+      *    Recebe o identificador de quem está realizando o estorno
+           DISPLAY "Informe o código do operador: " WITH NO ADVANCING.
+           ACCEPT WS-OPERADOR.
+
+      *    Recebe os dados da venda original a ser estornada
+           DISPLAY "Informe o código do item vendido: "
+             WITH NO ADVANCING.
+           ACCEPT WS-CODIGO.
+
+           DISPLAY "Informe a quantidade vendida a estornar: "
+             WITH NO ADVANCING.
+           ACCEPT WS-QTD-ESTORNO.
+
+      *    Localiza a venda original no log de auditoria
+           PERFORM BUSCAR-VENDA.
+
+           IF WS-ENCONTROU NOT = 'S'
+             DISPLAY "Venda não localizada na auditoria. "
+               "Estorno cancelado!"
+             MOVE "ER" TO LS-STATUS-ESTORNO
+             EXIT PROGRAM
+           END-IF.
+
+      *    Recebe o motivo do estorno
+           DISPLAY "Informe o motivo do estorno: " WITH NO ADVANCING.
+           ACCEPT WS-MOTIVO.
+
+      *    Devolve a quantidade estornada ao estoque
+           PERFORM ABRE-ARQ-IDX.
+           MOVE WS-CODIGO TO PRODUTO-CODIGO.
+
+           READ IDX-PRODUTOS KEY IS PRODUTO-CODIGO
+             INVALID KEY
+               DISPLAY "Erro! Produto não está mais cadastrado!"
+               MOVE "ER" TO LS-STATUS-ESTORNO
+               CLOSE IDX-PRODUTOS
+               EXIT PROGRAM
+
+             NOT INVALID KEY
+               COMPUTE WS-NOVA-QTD =
+                 PRODUTO-QTD-ESTOQUE + WS-QTD-ESTORNO
+               MOVE WS-NOVA-QTD TO PRODUTO-QTD-ESTOQUE
+               REWRITE DETALHE-PRODUTO
+               PERFORM DEVOLVER-ESTOQUE-LOCAL
+           END-READ.
+
+           CLOSE IDX-PRODUTOS.
+
+      *    Registra o estorno como uma transação própria, distinta
+      *    da venda original
+           PERFORM GRAVAR-ESTORNO.
+
+           MOVE "OK" TO LS-STATUS-ESTORNO.
+           DISPLAY "Sucesso! Estorno registrado e estoque atualizado!".
+
+      *    Retorna
+           EXIT PROGRAM.
+
+
+       BUSCAR-VENDA.
+      *    Monta a chave de busca no mesmo formato gravado no log
+           MOVE WS-CODIGO TO WS-BUSCA-CODIGO.
+           MOVE WS-QTD-ESTORNO TO WS-BUSCA-QTD.
+
+           MOVE 'N' TO WS-EOF.
+           MOVE 'N' TO WS-ENCONTROU.
+           MOVE 0 TO WS-LINHA-NUM.
+
+           OPEN INPUT LOG-AUDITORIA.
+
+      *    Caso o log ainda não exista, não há venda para estornar
+           IF WS-STATUS-LOG-FILE-NOT-FOUND
+             EXIT PARAGRAPH
+           END-IF.
+
+      *    Percorre o log até achar uma linha com código e quantidade
+      *    batendo com a busca que ainda não tenha sido estornada antes;
+      *    a posição da linha no log é o identificador único da venda,
+      *    o que impede um mesmo estorno de casar duas vezes com a
+      *    mesma linha
+           PERFORM UNTIL WS-EOF = 'S' OR WS-ENCONTROU = 'S'
+             READ LOG-AUDITORIA INTO WS-LINHA-LIDA
+               AT END
+                 MOVE 'S' TO WS-EOF
+
+               NOT AT END
+                 ADD 1 TO WS-LINHA-NUM
+                 UNSTRING WS-LINHA-LIDA DELIMITED BY ";"
+                   INTO WS-AUD-DATA, WS-AUD-HORA, WS-AUD-OPERADOR,
+                     WS-AUD-CODIGO, WS-AUD-QTD
+
+                 IF WS-AUD-CODIGO = WS-BUSCA-CODIGO
+                   AND WS-AUD-QTD = WS-BUSCA-QTD
+                   PERFORM VERIFICAR-JA-ESTORNADO
+                   IF WS-JA-ESTORNADO NOT = 'S'
+                     MOVE 'S' TO WS-ENCONTROU
+                     MOVE WS-LINHA-NUM TO WS-VENDA-LINHA
+                   END-IF
+                 END-IF
+             END-READ
+           END-PERFORM.
+
+           CLOSE LOG-AUDITORIA.
+
+      *    Verifica se a linha candidata (WS-LINHA-NUM) já consta no
+      *    log de estornos, isto é, se esta venda já foi estornada
+       VERIFICAR-JA-ESTORNADO.
+           MOVE WS-LINHA-NUM TO WS-LINHA-NUM-X.
+           MOVE 'N' TO WS-JA-ESTORNADO.
+           MOVE 'N' TO WS-EOF-ESTORNO.
+
+           OPEN INPUT LOG-ESTORNOS.
+
+      *    Caso o log de estornos ainda não exista, nenhuma venda
+      *    jamais foi estornada
+           IF WS-STATUS-ESTORNO-FILE-NOT-FOUND
+             EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM UNTIL WS-EOF-ESTORNO = 'S' OR WS-JA-ESTORNADO = 'S'
+             READ LOG-ESTORNOS INTO WS-LINHA-ESTORNO-LIDA
+               AT END
+                 MOVE 'S' TO WS-EOF-ESTORNO
+
+               NOT AT END
+                 UNSTRING WS-LINHA-ESTORNO-LIDA DELIMITED BY ";"
+                   INTO WS-EST-TAG, WS-EST-DATA, WS-EST-HORA,
+                     WS-EST-OPERADOR, WS-EST-CODIGO, WS-EST-QTD,
+                     WS-EST-MOTIVO, WS-EST-LINHA
+
+                 IF WS-EST-LINHA = WS-LINHA-NUM-X
+                   MOVE 'S' TO WS-JA-ESTORNADO
+                 END-IF
+             END-READ
+           END-PERFORM.
+
+           CLOSE LOG-ESTORNOS.
+
+
+       GRAVAR-ESTORNO.
+           ACCEPT WS-DATA-ESTORNO FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-ESTORNO FROM TIME.
+
+      *    Máscara: ESTORNO;data;hora;operador;codigo;qtd;motivo;linha
+      *    "linha" é a posição da venda original no log de auditoria
+      *    (WS-VENDA-LINHA, calculada em BUSCAR-VENDA), gravada aqui
+      *    para que um estorno repetido não possa casar com a mesma
+      *    linha novamente
+           MOVE SPACES TO WS-NOVA-LINHA-ESTORNO.
+           STRING
+             "ESTORNO"         DELIMITED BY SIZE
+             ";"                DELIMITED BY SIZE
+             WS-DATA-ESTORNO    DELIMITED BY SIZE
+             ";"                DELIMITED BY SIZE
+             WS-HORA-ESTORNO    DELIMITED BY SIZE
+             ";"                DELIMITED BY SIZE
+             WS-OPERADOR        DELIMITED BY SIZE
+             ";"                DELIMITED BY SIZE
+             WS-CODIGO          DELIMITED BY SIZE
+             ";"                DELIMITED BY SIZE
+             WS-QTD-ESTORNO     DELIMITED BY SIZE
+             ";"                DELIMITED BY SIZE
+             WS-MOTIVO          DELIMITED BY SIZE
+             ";"                DELIMITED BY SIZE
+             WS-VENDA-LINHA     DELIMITED BY SIZE
+             INTO WS-NOVA-LINHA-ESTORNO
+           END-STRING.
+
+           PERFORM ABRE-ARQ-ESTORNOS.
+
+           MOVE WS-NOVA-LINHA-ESTORNO TO LINHA-ESTORNO.
+           WRITE LINHA-ESTORNO.
+
+           CLOSE LOG-ESTORNOS.
+
+
+      *    Lê o diretório de dados configurado, com "../arch" como
+      *    valor padrão quando a variável de ambiente não é definida
+       CONFIGURAR-CAMINHOS.
+           ACCEPT WS-ARCH-DIR FROM ENVIRONMENT "ARCH_DIR".
+           IF WS-ARCH-DIR = SPACES
+             MOVE "../arch" TO WS-ARCH-DIR
+           END-IF.
+
+      *    Cada STRING recebe ON OVERFLOW para acusar um ARCH_DIR longo
+      *    demais em vez de gravar um caminho truncado silenciosamente
+           MOVE 'N' TO WS-CAMINHO-OVERFLOW.
+
+           STRING FUNCTION TRIM(WS-ARCH-DIR) DELIMITED BY SIZE
+             "/produtos.idx" DELIMITED BY SIZE
+             INTO WS-PATH-PRODUTOS
+             ON OVERFLOW
+               MOVE 'S' TO WS-CAMINHO-OVERFLOW
+           END-STRING.
+           STRING FUNCTION TRIM(WS-ARCH-DIR) DELIMITED BY SIZE
+             "/estoque-local.idx" DELIMITED BY SIZE
+             INTO WS-PATH-ESTOQUE-LOCAL
+             ON OVERFLOW
+               MOVE 'S' TO WS-CAMINHO-OVERFLOW
+           END-STRING.
+           STRING FUNCTION TRIM(WS-ARCH-DIR) DELIMITED BY SIZE
+             "/vendas-auditoria.log" DELIMITED BY SIZE
+             INTO WS-PATH-AUDITORIA
+             ON OVERFLOW
+               MOVE 'S' TO WS-CAMINHO-OVERFLOW
+           END-STRING.
+
+      *    ARCH_DIR longo demais para caber num dos caminhos: aborta em
+      *    vez de operar sobre um caminho truncado e apontar para o
+      *    arquivo errado
+           IF CAMINHO-OVERFLOW
+             DISPLAY "Erro fatal! ARCH_DIR excede o tamanho suportado "
+               "para montagem dos caminhos de arquivo!"
+             MOVE "ER" TO LS-STATUS-ESTORNO
+             EXIT PROGRAM
+           END-IF.
+
+       ABRE-ARQ-IDX.
+           OPEN I-O IDX-PRODUTOS.
+
+      *    Caso o arquivo não exista, cria
+           IF WS-STATUS-IDX-FILE-NOT-FOUND
+             OPEN OUTPUT IDX-PRODUTOS
+             CLOSE IDX-PRODUTOS
+             PERFORM ABRE-ARQ-IDX
+           END-IF.
+
+       ABRE-ARQ-ESTORNOS.
+           OPEN EXTEND LOG-ESTORNOS.
+
+      *    Caso o arquivo não exista, cria
+           IF WS-STATUS-ESTORNO-FILE-NOT-FOUND
+             OPEN OUTPUT LOG-ESTORNOS
+             CLOSE LOG-ESTORNOS
+             PERFORM ABRE-ARQ-ESTORNOS
+           END-IF.
+
+       ABRE-ARQ-LOCAL.
+           OPEN I-O IDX-ESTOQUE-LOCAL.
+
+      *    Caso o arquivo não exista, cria
+           IF WS-STATUS-LOCAL-FILE-NOT-FOUND
+             OPEN OUTPUT IDX-ESTOQUE-LOCAL
+             CLOSE IDX-ESTOQUE-LOCAL
+             PERFORM ABRE-ARQ-LOCAL
+           END-IF.
+
+      *    Devolve ao local de origem a quantidade estornada, mantendo
+      *    o ledger por local sincronizado com PRODUTO-QTD-ESTOQUE
+       DEVOLVER-ESTOQUE-LOCAL.
+           PERFORM ABRE-ARQ-LOCAL.
+           MOVE PRODUTO-CODIGO TO EL-CODIGO-PRODUTO.
+           MOVE PRODUTO-LOCAL TO EL-CODIGO-LOCAL.
+
+           READ IDX-ESTOQUE-LOCAL KEY IS EL-CHAVE
+             INVALID KEY
+               MOVE WS-QTD-ESTORNO TO EL-QTD-ESTOQUE
+               WRITE DETALHE-ESTOQUE-LOCAL
+
+             NOT INVALID KEY
+               ADD WS-QTD-ESTORNO TO EL-QTD-ESTOQUE
+               REWRITE DETALHE-ESTOQUE-LOCAL
+           END-READ.
+
+           CLOSE IDX-ESTOQUE-LOCAL.
