@@ -5,18 +5,33 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT IDX-PRODUTOS 
-             ASSIGN TO "../arch/produtos.idx"
+           SELECT IDX-PRODUTOS
+             ASSIGN TO DYNAMIC WS-PATH-PRODUTOS
              ORGANIZATION IS INDEXED
              ACCESS MODE IS DYNAMIC
              FILE STATUS IS WS-STATUS-IDX
              RECORD KEY IS PRODUTO-CODIGO.
-       
-           SELECT CSV-VENDAS 
-             ASSIGN TO "../arch/vendas-do-dia.csv"
+
+           SELECT CSV-VENDAS
+             ASSIGN TO DYNAMIC WS-PATH-VENDAS
              ORGANIZATION IS LINE SEQUENTIAL
              FILE STATUS IS WS-STATUS-CSV.
 
+           SELECT LOG-AUDITORIA
+             ASSIGN TO DYNAMIC WS-PATH-AUDITORIA
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-STATUS-LOG.
+
+      *    Ledger de estoque por local (mantido pelo CRUD); redeclarado
+      *    aqui apenas para debitar do local de origem a quantidade
+      *    vendida, mantendo-o sincronizado com PRODUTO-QTD-ESTOQUE
+           SELECT IDX-ESTOQUE-LOCAL
+             ASSIGN TO DYNAMIC WS-PATH-ESTOQUE-LOCAL
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             FILE STATUS IS WS-STATUS-LOCAL
+             RECORD KEY IS EL-CHAVE.
+
        DATA DIVISION.
        FILE SECTION.
        FD IDX-PRODUTOS.
@@ -25,115 +40,599 @@
            05 PRODUTO-DESCRICAO     PIC X(30).
            05 PRODUTO-PRECO-UNIT    PIC 9(04)V99.
            05 PRODUTO-QTD-ESTOQUE   PIC 9(03).
-       
+           05 PRODUTO-QTD-MINIMA    PIC 9(03).
+           05 PRODUTO-CATEGORIA     PIC X(15).
+           05 PRODUTO-FORNECEDOR    PIC 9(05).
+           05 PRODUTO-VALIDADE     PIC 9(08).
+           05 PRODUTO-LOCAL        PIC 9(02).
+
        FD CSV-VENDAS.
        01 DETALHAMENTO              PIC X(100).
 
+       FD LOG-AUDITORIA.
+       01 LINHA-AUDITORIA           PIC X(100).
+
+      *    Mesmo layout de DETALHE-ESTOQUE-LOCAL em CRUD.cbl
+       FD IDX-ESTOQUE-LOCAL.
+       01 DETALHE-ESTOQUE-LOCAL.
+           05 EL-CHAVE.
+               10 EL-CODIGO-PRODUTO PIC 9(05).
+               10 EL-CODIGO-LOCAL   PIC 9(02).
+           05 EL-QTD-ESTOQUE        PIC 9(05).
+
        WORKING-STORAGE SECTION.
-       01 WS-STATUS-IDX             PIC X(02).
-       01 WS-STATUS-CSV             PIC X(02).
+      * Diretório de dados e caminhos dos arquivos, montados a partir
+      * da variável de ambiente ARCH_DIR (veja CONFIGURAR-CAMINHOS),
+      * para permitir apontar um caso de teste para outro diretório
+      * sem precisar recompilar o programa
+       01 WS-ARCH-DIR                PIC X(60).
+       01 WS-PATH-PRODUTOS           PIC X(80).
+       01 WS-PATH-VENDAS             PIC X(80).
+       01 WS-PATH-AUDITORIA          PIC X(80).
+       01 WS-PATH-ESTOQUE-LOCAL      PIC X(80).
+       01 WS-CAMINHO-OVERFLOW        PIC X(01) VALUE 'N'.
+           88 CAMINHO-OVERFLOW       VALUE 'S'.
+
+      *    Status de arquivo, com condições nominadas compartilhadas
+      *    via copybook (ex.: WS-STATUS-IDX-FILE-NOT-FOUND)
+           COPY "FileStatus.cpy"
+               REPLACING PREFIXO-OK BY
+                          WS-STATUS-IDX-OK
+                          PREFIXO-FILE-NOT-FOUND BY
+                          WS-STATUS-IDX-FILE-NOT-FOUND
+                          PREFIXO-DUPLICATE-KEY BY
+                          WS-STATUS-IDX-DUPLICATE-KEY
+                          PREFIXO-RECORD-NOT-FOUND BY
+                          WS-STATUS-IDX-RECORD-NOT-FOUND
+                          PREFIXO-INVALID-KEY BY
+                          WS-STATUS-IDX-INVALID-KEY
+                          PREFIXO-END-OF-FILE BY
+                          WS-STATUS-IDX-END-OF-FILE
+                          PREFIXO BY
+                          WS-STATUS-IDX.
+           COPY "FileStatus.cpy"
+               REPLACING PREFIXO-OK BY
+                          WS-STATUS-CSV-OK
+                          PREFIXO-FILE-NOT-FOUND BY
+                          WS-STATUS-CSV-FILE-NOT-FOUND
+                          PREFIXO-DUPLICATE-KEY BY
+                          WS-STATUS-CSV-DUPLICATE-KEY
+                          PREFIXO-RECORD-NOT-FOUND BY
+                          WS-STATUS-CSV-RECORD-NOT-FOUND
+                          PREFIXO-INVALID-KEY BY
+                          WS-STATUS-CSV-INVALID-KEY
+                          PREFIXO-END-OF-FILE BY
+                          WS-STATUS-CSV-END-OF-FILE
+                          PREFIXO BY
+                          WS-STATUS-CSV.
+           COPY "FileStatus.cpy"
+               REPLACING PREFIXO-OK BY
+                          WS-STATUS-LOG-OK
+                          PREFIXO-FILE-NOT-FOUND BY
+                          WS-STATUS-LOG-FILE-NOT-FOUND
+                          PREFIXO-DUPLICATE-KEY BY
+                          WS-STATUS-LOG-DUPLICATE-KEY
+                          PREFIXO-RECORD-NOT-FOUND BY
+                          WS-STATUS-LOG-RECORD-NOT-FOUND
+                          PREFIXO-INVALID-KEY BY
+                          WS-STATUS-LOG-INVALID-KEY
+                          PREFIXO-END-OF-FILE BY
+                          WS-STATUS-LOG-END-OF-FILE
+                          PREFIXO BY
+                          WS-STATUS-LOG.
+           COPY "FileStatus.cpy"
+               REPLACING PREFIXO-OK BY
+                          WS-STATUS-LOCAL-OK
+                          PREFIXO-FILE-NOT-FOUND BY
+                          WS-STATUS-LOCAL-FILE-NOT-FOUND
+                          PREFIXO-DUPLICATE-KEY BY
+                          WS-STATUS-LOCAL-DUPLICATE-KEY
+                          PREFIXO-RECORD-NOT-FOUND BY
+                          WS-STATUS-LOCAL-RECORD-NOT-FOUND
+                          PREFIXO-INVALID-KEY BY
+                          WS-STATUS-LOCAL-INVALID-KEY
+                          PREFIXO-END-OF-FILE BY
+                          WS-STATUS-LOCAL-END-OF-FILE
+                          PREFIXO BY
+                          WS-STATUS-LOCAL.
 
        01 WS-QTD-VENDA              PIC 9(03).
        01 WS-NOVA-QTD               PIC 9(03).
+       01 WS-QTD-RESERVADA          PIC 9(03).
        01 WS-CODIGO                 PIC 9(05).
+       01 WS-OPERADOR               PIC X(10).
+       01 WS-MAIS-ITENS             PIC X(01).
+
+       01 WS-DATA-VENDA             PIC 9(08).
+       01 WS-HORA-VENDA             PIC 9(08).
 
        01 WS-NOVA-LINHA             PIC X(100).
-       
+       01 WS-NOVA-LINHA-AUDIT       PIC X(100).
+
+      * Carrinho com os itens coletados para a venda em andamento
+       01 WS-QTD-ITENS-MAX          PIC 9(02) VALUE 20.
+       01 WS-QTD-ITENS              PIC 9(02) VALUE 0.
+       01 WS-IDX                    PIC 9(02).
+       01 WS-ITENS-VENDA.
+           05 WS-ITEM OCCURS 20 TIMES.
+             10 WS-ITEM-CODIGO      PIC 9(05).
+             10 WS-ITEM-QTD         PIC 9(03).
+             10 WS-ITEM-DESCRICAO   PIC X(30).
+             10 WS-ITEM-PRECO       PIC 9(04)V99.
+
+      * Variáveis de busca de item por descrição
+       01 WS-TERMO-BUSCA            PIC X(30).
+       01 WS-TAM-BUSCA              PIC 9(02).
+       01 WS-POS-BUSCA              PIC 9(02).
+       01 WS-FIM-BUSCA              PIC 9(02).
+       01 WS-ACHOU-BUSCA            PIC X(01).
+       01 WS-CONTADOR-BUSCA         PIC 9(03).
+       01 WS-EOF-BUSCA              PIC X(01).
+       01 WS-PRECO-BUSCA-EDIT       PIC ZZZ9.99.
+
+      * Variáveis do recibo impresso ao final da venda
+       01 WS-ITEM-PRECO-EDIT        PIC ZZZ9.99.
+       01 WS-ITEM-TOTAL             PIC 9(06)V99.
+       01 WS-ITEM-TOTAL-EDIT        PIC ZZZZZ9.99.
+       01 WS-VALOR-TOTAL-VENDA      PIC 9(06)V99.
+       01 WS-VALOR-TOTAL-VENDA-EDIT PIC ZZZZZ9.99.
+
        LINKAGE SECTION.
+       01 LS-OPERADOR               PIC X(10).
        01 LS-STATUS-VENDA           PIC X(02).
-       
-       PROCEDURE DIVISION USING LS-STATUS-VENDA.
+
+       PROCEDURE DIVISION USING LS-OPERADOR, LS-STATUS-VENDA.
        MAIN.
            DISPLAY "-----------------------------------"
            DISPLAY " REALIZAR VENDA"
            DISPLAY "-----------------------------------"
-           
+
+      *    Identificador do operador, recebido de Main.cbl
+           MOVE LS-OPERADOR TO WS-OPERADOR.
+
+      *    Monta os caminhos dos arquivos a partir do diretório
+      *    configurado, antes de qualquer abertura de arquivo
+           PERFORM CONFIGURAR-CAMINHOS.
+
+      *    Abre o arquivo (permanece aberto durante toda a coleta)
+           PERFORM ABRE-ARQ-IDX.
+
+      *    Coleta os itens da venda, um checkout pode ter vários itens
+           MOVE 0 TO WS-QTD-ITENS.
+           MOVE 'S' TO WS-MAIS-ITENS.
+
+           PERFORM COLETAR-ITEM
+             UNTIL WS-MAIS-ITENS NOT = 'S'
+                OR WS-QTD-ITENS = WS-QTD-ITENS-MAX.
+
+      *    Caso nenhum item válido tenha sido informado, cancela a venda
+           IF WS-QTD-ITENS = 0
+             DISPLAY "Nenhum item informado. Venda cancelada!"
+             MOVE "ER" TO LS-STATUS-VENDA
+             CLOSE IDX-PRODUTOS
+             EXIT PROGRAM
+           END-IF.
+
+      *    Aplica a baixa de estoque de todos os itens coletados
+           PERFORM APLICAR-BAIXA-ESTOQUE
+             VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-QTD-ITENS.
+
+      *    Fecha o arquivo
+           CLOSE IDX-PRODUTOS.
+
+           MOVE "OK" TO LS-STATUS-VENDA.
+
+      *    Grava a transação completa (todos os itens) de uma só vez
+           PERFORM GRAVAR-TRANSACAO.
+
+      *    Imprime o recibo da venda para o cliente
+           PERFORM IMPRIMIR-RECIBO.
+
+      *    Retorna
+           EXIT PROGRAM.
+
+
+       COLETAR-ITEM.
       *    Recebe o item que será vendido
-           DISPLAY "Informe o código do item: " WITH NO ADVANCING.
+           DISPLAY "Informe o código do item (0 para finalizar, "
+             "99999 para buscar por descrição): " WITH NO ADVANCING.
            ACCEPT WS-CODIGO.
 
-      *    Abre o arquivo
-           PERFORM ABRE-ARQ-IDX.
+           IF WS-CODIGO = 0
+             MOVE 'N' TO WS-MAIS-ITENS
+             EXIT PARAGRAPH
+           END-IF.
 
-      *    Atualiza a chave de busca
-           MOVE WS-CODIGO TO PRODUTO-CODIGO.
+      *    Caso o operador não saiba o código, busca pela descrição
+           IF WS-CODIGO = 99999
+             PERFORM BUSCAR-ITEM-POR-DESCRICAO
+           END-IF.
 
-      *    Busca o produto na tabela
-           READ IDX-PRODUTOS KEY IS PRODUTO-CODIGO
+      *    Caso a busca tenha sido cancelada, não há item a coletar
+           IF WS-CODIGO NOT = 0
+      *      Atualiza a chave de busca
+             MOVE WS-CODIGO TO PRODUTO-CODIGO
+
+      *      Busca o produto na tabela
+             READ IDX-PRODUTOS KEY IS PRODUTO-CODIGO
+
+      *        Caso produto não encontrado
+               INVALID KEY
+                 DISPLAY "Produto não encontrado!"
+
+      *        Caso encontrado, confere a quantidade e adiciona ao
+      *        carrinho
+               NOT INVALID KEY
+                 DISPLAY "Informe a quantidade: " WITH NO ADVANCING
+                 ACCEPT WS-QTD-VENDA
+
+                 IF WS-QTD-VENDA < 1
+                   DISPLAY "Quantidade inválida!"
+                 ELSE
+      *            Soma o que já foi reservado para o mesmo código
+      *            nesta venda, para não exceder o estoque quando o
+      *            carrinho tem mais de uma linha do mesmo produto
+                   PERFORM SOMAR-QTD-RESERVADA
+                   IF WS-QTD-RESERVADA + WS-QTD-VENDA
+                       > PRODUTO-QTD-ESTOQUE
+                     DISPLAY "Estoque insuficiente!"
+                   ELSE
+                     ADD 1 TO WS-QTD-ITENS
+                     MOVE WS-CODIGO TO WS-ITEM-CODIGO(WS-QTD-ITENS)
+                     MOVE WS-QTD-VENDA TO WS-ITEM-QTD(WS-QTD-ITENS)
+                     MOVE PRODUTO-DESCRICAO
+                       TO WS-ITEM-DESCRICAO(WS-QTD-ITENS)
+                     MOVE PRODUTO-PRECO-UNIT
+                       TO WS-ITEM-PRECO(WS-QTD-ITENS)
+                     DISPLAY "Item adicionado à venda!"
+                   END-IF
+                 END-IF
+
+             END-READ
+           END-IF.
 
-      *      Caso produto não encontrado, fecha arquivo e retorna
+      *    Pergunta se há mais itens, a não ser que o carrinho esteja cheio
+           IF WS-QTD-ITENS < WS-QTD-ITENS-MAX
+             DISPLAY "Informar outro item? (S/N): " WITH NO ADVANCING
+             ACCEPT WS-MAIS-ITENS
+           ELSE
+             DISPLAY "Limite de itens por venda atingido!"
+             MOVE 'N' TO WS-MAIS-ITENS
+           END-IF.
+
+
+      *    Soma a quantidade de WS-CODIGO já reservada por linhas
+      *    anteriores do carrinho, para a verificação de estoque levar
+      *    em conta o total da venda, não apenas a linha atual
+       SOMAR-QTD-RESERVADA.
+           MOVE 0 TO WS-QTD-RESERVADA.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+             UNTIL WS-IDX > WS-QTD-ITENS
+             IF WS-ITEM-CODIGO(WS-IDX) = WS-CODIGO
+               ADD WS-ITEM-QTD(WS-IDX) TO WS-QTD-RESERVADA
+             END-IF
+           END-PERFORM.
+
+
+       BUSCAR-ITEM-POR-DESCRICAO.
+           MOVE 0 TO WS-CODIGO.
+
+      *    Recebe o texto a buscar na descrição do produto
+           DISPLAY "Informe o texto a buscar na descrição: "
+             WITH NO ADVANCING.
+           ACCEPT WS-TERMO-BUSCA.
+
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TERMO-BUSCA))
+             TO WS-TERMO-BUSCA.
+           COMPUTE WS-TAM-BUSCA =
+             FUNCTION LENGTH(FUNCTION TRIM(WS-TERMO-BUSCA)).
+
+      *    Posiciona no início do arquivo para a busca sequencial
+           MOVE 0 TO PRODUTO-CODIGO.
+           MOVE 0 TO WS-CONTADOR-BUSCA.
+           MOVE 'N' TO WS-EOF-BUSCA.
+
+           START IDX-PRODUTOS KEY IS NOT LESS THAN PRODUTO-CODIGO
              INVALID KEY
-               DISPLAY "Produto não encontrado!"
-               MOVE "ER" TO LS-STATUS-VENDA
-               CLOSE IDX-PRODUTOS
-               EXIT PROGRAM
+               MOVE 'S' TO WS-EOF-BUSCA
+           END-START.
+
+      *    Loop de execução
+           PERFORM UNTIL WS-EOF-BUSCA = 'S'
+             READ IDX-PRODUTOS NEXT RECORD INTO DETALHE-PRODUTO
+
+      *        Caso seja o final do arquivo (EOF)
+               AT END
+                 MOVE 'S' TO WS-EOF-BUSCA
+
+      *        Caso não seja o final do arquivo (EOF)
+               NOT AT END
+                 PERFORM VERIFICAR-DESCRICAO-ITEM-BUSCA
+
+                 IF WS-ACHOU-BUSCA = 'S'
+                   MOVE PRODUTO-PRECO-UNIT TO WS-PRECO-BUSCA-EDIT
+
+                   ADD 1 TO WS-CONTADOR-BUSCA
+                   DISPLAY "Código: " PRODUTO-CODIGO
+                     "  Descrição: " PRODUTO-DESCRICAO
+                   DISPLAY "  Preço Unitário: R$" WS-PRECO-BUSCA-EDIT
+                     "  Em Estoque: " PRODUTO-QTD-ESTOQUE
+                 END-IF
+
+             END-READ
+           END-PERFORM.
+
+           IF WS-CONTADOR-BUSCA = 0
+             DISPLAY "Nenhum produto encontrado."
+           END-IF.
 
-      *      Caso encontrado, realiza a venda
+      *    Recebe o código do produto desejado dentre os encontrados
+           DISPLAY "Informe o código do produto desejado "
+             "(0 para cancelar): " WITH NO ADVANCING.
+           ACCEPT WS-CODIGO.
+
+
+       VERIFICAR-DESCRICAO-ITEM-BUSCA.
+           MOVE 'N' TO WS-ACHOU-BUSCA.
+
+      *    Testa toda posição inicial possível dentro da descrição
+           COMPUTE WS-FIM-BUSCA = 31 - WS-TAM-BUSCA.
+           IF WS-TAM-BUSCA > 0 AND WS-FIM-BUSCA > 0
+             PERFORM TESTAR-POSICAO-ITEM-BUSCA
+               VARYING WS-POS-BUSCA FROM 1 BY 1
+               UNTIL WS-POS-BUSCA > WS-FIM-BUSCA
+               OR WS-ACHOU-BUSCA = 'S'
+           END-IF.
+
+
+       TESTAR-POSICAO-ITEM-BUSCA.
+           IF FUNCTION UPPER-CASE(
+                PRODUTO-DESCRICAO(WS-POS-BUSCA:WS-TAM-BUSCA))
+              = WS-TERMO-BUSCA(1:WS-TAM-BUSCA)
+             MOVE 'S' TO WS-ACHOU-BUSCA
+           END-IF.
+
+
+       APLICAR-BAIXA-ESTOQUE.
+      *    Atualiza a chave de busca para o item da posição WS-IDX
+           MOVE WS-ITEM-CODIGO(WS-IDX) TO PRODUTO-CODIGO.
+
+           READ IDX-PRODUTOS KEY IS PRODUTO-CODIGO
              NOT INVALID KEY
-               DISPLAY "Informe a quantidade: " WITH NO ADVANCING
-               ACCEPT WS-QTD-VENDA
-               
-      *        Realiza a verificação de quantidade
-               IF WS-QTD-VENDA < 1
-                 DISPLAY "Quantidade inválida!"
-                 MOVE "ER" TO LS-STATUS-VENDA
-                 CLOSE IDX-PRODUTOS
-                 EXIT PROGRAM
+      *        SOMAR-QTD-RESERVADA já impede a reserva de exceder o
+      *        estoque, mas esta verificação fica como proteção contra
+      *        estoque alterado por fora desta rotina entre a reserva
+      *        e a baixa (ex.: outro terminal vendendo o mesmo
+      *        produto); PIC 9(03) é sem sinal e não sinaliza
+      *        ON SIZE ERROR para resultado negativo, então a checagem
+      *        precisa ser feita antes do COMPUTE
+               IF WS-ITEM-QTD(WS-IDX) > PRODUTO-QTD-ESTOQUE
+                 DISPLAY "Erro! Baixa de estoque geraria valor "
+                   "negativo para o produto " PRODUTO-CODIGO
+               ELSE
+                 COMPUTE WS-NOVA-QTD =
+                   PRODUTO-QTD-ESTOQUE - WS-ITEM-QTD(WS-IDX)
+                 MOVE WS-NOVA-QTD TO PRODUTO-QTD-ESTOQUE
+                 REWRITE DETALHE-PRODUTO
+                 PERFORM DEBITAR-ESTOQUE-LOCAL
                END-IF
+           END-READ.
 
-               IF WS-QTD-VENDA > PRODUTO-QTD-ESTOQUE
-                 DISPLAY "Estoque insuficiente!"
-                 MOVE "ER" TO LS-STATUS-VENDA
-                 CLOSE IDX-PRODUTOS
-                 EXIT PROGRAM
-               END-IF
 
-      *        Subtrai a quantidade na tabela idx
-               COMPUTE WS-NOVA-QTD = PRODUTO-QTD-ESTOQUE - WS-QTD-VENDA
-               MOVE WS-NOVA-QTD TO PRODUTO-QTD-ESTOQUE
-               REWRITE DETALHE-PRODUTO
-               MOVE "OK" TO LS-STATUS-VENDA
-           
-           END-READ.
+       GRAVAR-TRANSACAO.
+      *    Marca data e hora únicas para toda a transação
+           ACCEPT WS-DATA-VENDA FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-VENDA FROM TIME.
 
-      *    Fecha o arquivo
-           CLOSE IDX-PRODUTOS.
-           
-      *    Cria a nova linha para o arquivo de vendas
-      *    Máscara: <codigo>;<qtd>
+           PERFORM ABRE-ARQ-CSV.
+           PERFORM ABRE-ARQ-LOG.
+
+           PERFORM GRAVAR-ITEM-VENDIDO
+             VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-QTD-ITENS.
+
+           CLOSE CSV-VENDAS.
+           CLOSE LOG-AUDITORIA.
+
+
+       GRAVAR-ITEM-VENDIDO.
+      *    Cria a linha do item para o arquivo de vendas do dia, já
+      *    com o contexto da venda (data, hora, operador e preço
+      *    praticado), em vez de um simples "codigo;qtd" que obrigaria
+      *    o processamento a reconstruir esse contexto mais tarde
+      *    Máscara: <data>;<hora>;<operador>;<codigo>;<qtd>;<preco>
+      *    O preço vai editado (com o "." literal), já que
+      *    ProcessarVendas.cbl faz UNSTRING de volta para um campo
+      *    numérico e, sem um ponto decimal literal no texto, o valor
+      *    lido fica inflado em 100x (ex.: 12.50 vira 1250.00)
+           MOVE WS-ITEM-PRECO(WS-IDX) TO WS-ITEM-PRECO-EDIT.
+
+           MOVE SPACES TO WS-NOVA-LINHA.
            STRING
-             WS-CODIGO    DELIMITED BY SIZE
-             ";"          DELIMITED BY SIZE
-             WS-QTD-VENDA DELIMITED BY SIZE
+             WS-DATA-VENDA           DELIMITED BY SIZE
+             ";"                     DELIMITED BY SIZE
+             WS-HORA-VENDA           DELIMITED BY SIZE
+             ";"                     DELIMITED BY SIZE
+             WS-OPERADOR             DELIMITED BY SIZE
+             ";"                     DELIMITED BY SIZE
+             WS-ITEM-CODIGO(WS-IDX)  DELIMITED BY SIZE
+             ";"                     DELIMITED BY SIZE
+             WS-ITEM-QTD(WS-IDX)     DELIMITED BY SIZE
+             ";"                     DELIMITED BY SIZE
+             WS-ITEM-PRECO-EDIT      DELIMITED BY SIZE
              INTO WS-NOVA-LINHA
            END-STRING
 
-      *    Adiciona a linha criada ao arquivo
-           PERFORM ABRE-ARQ-CSV.
-           
            MOVE WS-NOVA-LINHA TO DETALHAMENTO.
            WRITE DETALHAMENTO.
 
-           CLOSE CSV-VENDAS.
+      *    Cria a linha de auditoria do item, com data, hora e operador
+           MOVE SPACES TO WS-NOVA-LINHA-AUDIT.
+           STRING
+             WS-DATA-VENDA           DELIMITED BY SIZE
+             ";"                     DELIMITED BY SIZE
+             WS-HORA-VENDA           DELIMITED BY SIZE
+             ";"                     DELIMITED BY SIZE
+             WS-OPERADOR             DELIMITED BY SIZE
+             ";"                     DELIMITED BY SIZE
+             WS-ITEM-CODIGO(WS-IDX)  DELIMITED BY SIZE
+             ";"                     DELIMITED BY SIZE
+             WS-ITEM-QTD(WS-IDX)     DELIMITED BY SIZE
+             INTO WS-NOVA-LINHA-AUDIT
+           END-STRING
+
+           MOVE WS-NOVA-LINHA-AUDIT TO LINHA-AUDITORIA.
+           WRITE LINHA-AUDITORIA.
+
+
+       IMPRIMIR-RECIBO.
+           MOVE 0 TO WS-VALOR-TOTAL-VENDA.
+
+           DISPLAY " ".
+           DISPLAY "-----------------------------------".
+           DISPLAY "            RECIBO DE VENDA"
+           DISPLAY "-----------------------------------".
+           DISPLAY "Operador: " WS-OPERADOR
+           DISPLAY "Data: " WS-DATA-VENDA "   Hora: " WS-HORA-VENDA
+           DISPLAY "-----------------------------------".
+
+           PERFORM IMPRIMIR-ITEM-RECIBO
+             VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-QTD-ITENS.
+
+           MOVE WS-VALOR-TOTAL-VENDA TO WS-VALOR-TOTAL-VENDA-EDIT.
+           DISPLAY "-----------------------------------".
+           DISPLAY "TOTAL: R$" WS-VALOR-TOTAL-VENDA-EDIT.
+           DISPLAY "-----------------------------------".
+           DISPLAY " ".
+
+
+       IMPRIMIR-ITEM-RECIBO.
+           MOVE WS-ITEM-PRECO(WS-IDX) TO WS-ITEM-PRECO-EDIT.
+
+           COMPUTE WS-ITEM-TOTAL =
+             WS-ITEM-PRECO(WS-IDX) * WS-ITEM-QTD(WS-IDX).
+           MOVE WS-ITEM-TOTAL TO WS-ITEM-TOTAL-EDIT.
+
+           COMPUTE WS-VALOR-TOTAL-VENDA =
+             WS-VALOR-TOTAL-VENDA + WS-ITEM-TOTAL.
+
+           DISPLAY WS-ITEM-DESCRICAO(WS-IDX).
+           DISPLAY "  Qtd: " WS-ITEM-QTD(WS-IDX)
+             "  Unit: R$" WS-ITEM-PRECO-EDIT
+             "  Total: R$" WS-ITEM-TOTAL-EDIT.
+
+
+       CONFIGURAR-CAMINHOS.
+      *    Lê o diretório de dados configurado, com "../arch" como
+      *    valor padrão quando a variável de ambiente não é definida
+           ACCEPT WS-ARCH-DIR FROM ENVIRONMENT "ARCH_DIR".
+           IF WS-ARCH-DIR = SPACES
+             MOVE "../arch" TO WS-ARCH-DIR
+           END-IF.
+
+      *    Cada STRING recebe ON OVERFLOW para acusar um ARCH_DIR longo
+      *    demais em vez de gravar um caminho truncado silenciosamente
+           MOVE 'N' TO WS-CAMINHO-OVERFLOW.
+
+           STRING FUNCTION TRIM(WS-ARCH-DIR) DELIMITED BY SIZE
+             "/produtos.idx" DELIMITED BY SIZE
+             INTO WS-PATH-PRODUTOS
+             ON OVERFLOW
+               MOVE 'S' TO WS-CAMINHO-OVERFLOW
+           END-STRING.
+           STRING FUNCTION TRIM(WS-ARCH-DIR) DELIMITED BY SIZE
+             "/vendas-do-dia.csv" DELIMITED BY SIZE
+             INTO WS-PATH-VENDAS
+             ON OVERFLOW
+               MOVE 'S' TO WS-CAMINHO-OVERFLOW
+           END-STRING.
+           STRING FUNCTION TRIM(WS-ARCH-DIR) DELIMITED BY SIZE
+             "/vendas-auditoria.log" DELIMITED BY SIZE
+             INTO WS-PATH-AUDITORIA
+             ON OVERFLOW
+               MOVE 'S' TO WS-CAMINHO-OVERFLOW
+           END-STRING.
+           STRING FUNCTION TRIM(WS-ARCH-DIR) DELIMITED BY SIZE
+             "/estoque-local.idx" DELIMITED BY SIZE
+             INTO WS-PATH-ESTOQUE-LOCAL
+             ON OVERFLOW
+               MOVE 'S' TO WS-CAMINHO-OVERFLOW
+           END-STRING.
+
+      *    ARCH_DIR longo demais para caber num dos caminhos: aborta em
+      *    vez de operar sobre um caminho truncado e apontar para o
+      *    arquivo errado
+           IF CAMINHO-OVERFLOW
+             DISPLAY "Erro fatal! ARCH_DIR excede o tamanho suportado "
+               "para montagem dos caminhos de arquivo!"
+             MOVE "ER" TO LS-STATUS-VENDA
+             EXIT PROGRAM
+           END-IF.
 
       *    Retorna
-           EXIT PROGRAM.
+           EXIT PARAGRAPH.
+
 
        ABRE-ARQ-IDX.
            OPEN I-O IDX-PRODUTOS.
-      
+
       *    Caso o arquivo não exista, cria
-           IF WS-STATUS-IDX = "35"
+           IF WS-STATUS-IDX-FILE-NOT-FOUND
              OPEN OUTPUT IDX-PRODUTOS
              CLOSE IDX-PRODUTOS
              PERFORM ABRE-ARQ-IDX
-           END-IF.           
+           END-IF.
+
+
+       ABRE-ARQ-LOCAL.
+           OPEN I-O IDX-ESTOQUE-LOCAL.
+
+      *    Caso o arquivo não exista, cria
+           IF WS-STATUS-LOCAL-FILE-NOT-FOUND
+             OPEN OUTPUT IDX-ESTOQUE-LOCAL
+             CLOSE IDX-ESTOQUE-LOCAL
+             PERFORM ABRE-ARQ-LOCAL
+           END-IF.
+
+
+      *    Debita do local de origem a quantidade vendida, mantendo o
+      *    ledger por local sincronizado com PRODUTO-QTD-ESTOQUE
+       DEBITAR-ESTOQUE-LOCAL.
+           PERFORM ABRE-ARQ-LOCAL.
+           MOVE PRODUTO-CODIGO TO EL-CODIGO-PRODUTO.
+           MOVE PRODUTO-LOCAL TO EL-CODIGO-LOCAL.
+
+           READ IDX-ESTOQUE-LOCAL KEY IS EL-CHAVE
+      *        Produto sem registro de local ainda (ex.: cadastrado
+      *        via ImportaCsv, que não grava no ledger por local) -
+      *        cria o registro agora com o saldo já atualizado em
+      *        PRODUTO-QTD-ESTOQUE, já que até aqui todo o estoque do
+      *        produto está implicitamente no seu local de origem
+             INVALID KEY
+               MOVE PRODUTO-QTD-ESTOQUE TO EL-QTD-ESTOQUE
+               WRITE DETALHE-ESTOQUE-LOCAL
+
+             NOT INVALID KEY
+               SUBTRACT WS-ITEM-QTD(WS-IDX) FROM EL-QTD-ESTOQUE
+               REWRITE DETALHE-ESTOQUE-LOCAL
+           END-READ.
+
+           CLOSE IDX-ESTOQUE-LOCAL.
+
+       ABRE-ARQ-LOG.
+           OPEN EXTEND LOG-AUDITORIA.
+
+      *    Caso o arquivo não exista, cria
+           IF WS-STATUS-LOG-FILE-NOT-FOUND
+             OPEN OUTPUT LOG-AUDITORIA
+             CLOSE LOG-AUDITORIA
+             PERFORM ABRE-ARQ-LOG
+           END-IF.
 
        ABRE-ARQ-CSV.
            OPEN EXTEND CSV-VENDAS.
-      
+
       *    Caso o arquivo não exista, cria
-           IF WS-STATUS-CSV = "35"
+           IF WS-STATUS-CSV-FILE-NOT-FOUND
              OPEN OUTPUT CSV-VENDAS
              CLOSE CSV-VENDAS
              PERFORM ABRE-ARQ-CSV
