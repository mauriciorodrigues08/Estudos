@@ -4,55 +4,137 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CSV-PRODUTOS 
-             ASSIGN TO "../arch/produtos.csv"
+           SELECT CSV-PRODUTOS
+             ASSIGN TO DYNAMIC WS-PATH-PRODUTOS-CSV
              ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT IDX-PRODUTOS
-             ASSIGN TO "../arch/produtos.idx"
+             ASSIGN TO DYNAMIC WS-PATH-PRODUTOS
              ORGANIZATION IS INDEXED
              ACCESS MODE IS DYNAMIC
              FILE STATUS IS WS-STATUS
              RECORD KEY IS PRODUTO-CODIGO.
-       
+
+           SELECT LOG-EXCECOES
+             ASSIGN TO DYNAMIC WS-PATH-EXCECOES
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-STATUS-EXCECAO.
+
        DATA DIVISION.
        FILE SECTION.
        FD CSV-PRODUTOS.
        01 DETALHAMENTO          PIC X(200).
 
+       FD LOG-EXCECOES.
+       01 LINHA-EXCECAO         PIC X(250).
+
        FD IDX-PRODUTOS.
        01 DETALHES-PRODUTO.
            05 PRODUTO-CODIGO        PIC 9(05).
            05 PRODUTO-DESCRICAO     PIC X(30).
            05 PRODUTO-PRECO-UNIT    PIC 9(04)V99.
            05 PRODUTO-QTD-ESTOQUE   PIC 9(03).
+           05 PRODUTO-QTD-MINIMA    PIC 9(03).
+           05 PRODUTO-CATEGORIA     PIC X(15).
+           05 PRODUTO-FORNECEDOR    PIC 9(05).
+           05 PRODUTO-VALIDADE      PIC 9(08).
+           05 PRODUTO-LOCAL         PIC 9(02).
 
        WORKING-STORAGE SECTION.
+      * Diretório de dados e caminhos dos arquivos, montados a partir
+      * da variável de ambiente ARCH_DIR (veja CONFIGURAR-CAMINHOS),
+      * para permitir apontar um caso de teste para outro diretório
+      * sem precisar recompilar o programa
+       01 WS-ARCH-DIR                PIC X(60).
+       01 WS-PATH-PRODUTOS-CSV       PIC X(80).
+       01 WS-PATH-PRODUTOS           PIC X(80).
+       01 WS-PATH-EXCECOES           PIC X(80).
+       01 WS-CAMINHO-OVERFLOW        PIC X(01) VALUE 'N'.
+           88 CAMINHO-OVERFLOW       VALUE 'S'.
+
        01 WS-CODIGO                 PIC 9(05).
        01 WS-DESCRICAO              PIC X(30).
        01 WS-PRECO-UNIT             PIC 9(04)V99.
        01 WS-QTD-ESTOQUE            PIC 9(03).
+       01 WS-QTD-MINIMA             PIC 9(03).
+       01 WS-CATEGORIA              PIC X(15).
+       01 WS-FORNECEDOR             PIC 9(05).
+       01 WS-VALIDADE               PIC 9(08).
+       01 WS-LOCAL                  PIC 9(02).
 
-       01 WS-STATUS                 PIC X(02).
+      *    Status de arquivo, com condições nominadas compartilhadas
+      *    via copybook (ex.: WS-STATUS-FILE-NOT-FOUND)
+           COPY "FileStatus.cpy"
+               REPLACING PREFIXO-OK BY
+                          WS-STATUS-OK
+                          PREFIXO-FILE-NOT-FOUND BY
+                          WS-STATUS-FILE-NOT-FOUND
+                          PREFIXO-DUPLICATE-KEY BY
+                          WS-STATUS-DUPLICATE-KEY
+                          PREFIXO-RECORD-NOT-FOUND BY
+                          WS-STATUS-RECORD-NOT-FOUND
+                          PREFIXO-INVALID-KEY BY
+                          WS-STATUS-INVALID-KEY
+                          PREFIXO-END-OF-FILE BY
+                          WS-STATUS-END-OF-FILE
+                          PREFIXO BY
+                          WS-STATUS.
+           COPY "FileStatus.cpy"
+               REPLACING PREFIXO-OK BY
+                          WS-STATUS-EXCECAO-OK
+                          PREFIXO-FILE-NOT-FOUND BY
+                          WS-STATUS-EXCECAO-FILE-NOT-FOUND
+                          PREFIXO-DUPLICATE-KEY BY
+                          WS-STATUS-EXCECAO-DUPLICATE-KEY
+                          PREFIXO-RECORD-NOT-FOUND BY
+                          WS-STATUS-EXCECAO-RECORD-NOT-FOUND
+                          PREFIXO-INVALID-KEY BY
+                          WS-STATUS-EXCECAO-INVALID-KEY
+                          PREFIXO-END-OF-FILE BY
+                          WS-STATUS-EXCECAO-END-OF-FILE
+                          PREFIXO BY
+                          WS-STATUS-EXCECAO.
        01 WS-EOF                    PIC X(01) VALUE 'N'.
-       
+
+      * Variáveis do registro de exceções de importação
+       01 WS-LINHA-VALIDA           PIC X(01).
+       01 WS-MOTIVO-EXCECAO         PIC X(40).
+       01 WS-DATA-EXCECAO           PIC 9(08).
+       01 WS-HORA-EXCECAO           PIC 9(08).
+       01 WS-QTD-REJEITADOS         PIC 9(03).
+       01 WS-NOVA-LINHA-EXCECAO     PIC X(250).
+
+      * Variáveis da conferência de reconciliação do lote
+       01 WS-QTD-LIDAS              PIC 9(05).
+       01 WS-QTD-ESPERADAS          PIC 9(05).
+
        LINKAGE SECTION.
        01 LS-STATUS-RETORNO         PIC X(02).
        01 LS-QTD-ADICIONADOS        PIC 9(03).
-       
+       01 LS-QTD-ATUALIZADOS        PIC 9(03).
 
-       PROCEDURE DIVISION USING LS-QTD-ADICIONADOS, LS-STATUS-RETORNO.
+
+       PROCEDURE DIVISION
+         USING LS-QTD-ADICIONADOS, LS-QTD-ATUALIZADOS, LS-STATUS-RETORNO.
        MAIN.
            DISPLAY "-----------------------------------"
            DISPLAY " IMPORTANDO PRODUTOS JÁ EXISTENTES"
            DISPLAY "-----------------------------------"
-           
+
       *    Zera as variáveis de retorno
            MOVE 0 TO LS-QTD-ADICIONADOS
+           MOVE 0 TO LS-QTD-ATUALIZADOS
            MOVE "OK" TO LS-STATUS-RETORNO
+           MOVE 0 TO WS-QTD-REJEITADOS
+           MOVE 0 TO WS-QTD-LIDAS
+
+      *    Monta os caminhos dos arquivos a partir do diretório
+      *    configurado, antes de qualquer abertura de arquivo
+           PERFORM CONFIGURAR-CAMINHOS.
 
       *    Abre os arquivos
            PERFORM ABRE-ARQ-IDX.
+           PERFORM ABRE-ARQ-EXCECOES.
            OPEN INPUT CSV-PRODUTOS.
 
       *    Loop de execução
@@ -62,25 +144,56 @@
                  MOVE 'S' TO WS-EOF
                
                NOT AT END
+                 ADD 1 TO WS-QTD-LIDAS
+
       *          Retira os epaços em branco do DETALHAMENTO
                  MOVE FUNCTION TRIM(DETALHAMENTO) TO DETALHAMENTO
 
       *          Desmembra a linha do CSV e adiciona nas variáveis locais
                  UNSTRING DETALHAMENTO DELIMITED BY ";" INTO
-                   WS-CODIGO, WS-DESCRICAO, WS-PRECO-UNIT, 
-                   WS-QTD-ESTOQUE
+                   WS-CODIGO, WS-DESCRICAO, WS-PRECO-UNIT,
+                   WS-QTD-ESTOQUE, WS-QTD-MINIMA, WS-CATEGORIA,
+                   WS-FORNECEDOR, WS-VALIDADE, WS-LOCAL
 
       *          Atualiza as variáveis de arquivo
                  MOVE WS-CODIGO TO PRODUTO-CODIGO
                  MOVE WS-DESCRICAO TO PRODUTO-DESCRICAO
                  MOVE WS-PRECO-UNIT TO PRODUTO-PRECO-UNIT
                  MOVE WS-QTD-ESTOQUE TO PRODUTO-QTD-ESTOQUE
-       
-      *          Salva no arquivo IDX
-                 WRITE DETALHES-PRODUTO
+                 MOVE WS-QTD-MINIMA TO PRODUTO-QTD-MINIMA
+                 MOVE WS-CATEGORIA TO PRODUTO-CATEGORIA
+                 MOVE WS-FORNECEDOR TO PRODUTO-FORNECEDOR
+                 MOVE WS-VALIDADE TO PRODUTO-VALIDADE
+                 MOVE WS-LOCAL TO PRODUTO-LOCAL
+
+      *          Confere se a linha tem descrição e preço válidos
+      *          antes de gravar, rejeitando-a com uma exceção
+      *          registrada em vez de corrompê-la no cadastro
+                 MOVE 'S' TO WS-LINHA-VALIDA
+                 IF FUNCTION TRIM(WS-DESCRICAO) = SPACES
+                   MOVE 'N' TO WS-LINHA-VALIDA
+                   MOVE "Descrição em branco" TO WS-MOTIVO-EXCECAO
+                 END-IF
+                 IF WS-PRECO-UNIT = 0
+                   MOVE 'N' TO WS-LINHA-VALIDA
+                   MOVE "Preço unitário zerado" TO WS-MOTIVO-EXCECAO
+                 END-IF
 
-      *          Incremena o contador de produtos cadastrados
-                 ADD 1 TO LS-QTD-ADICIONADOS
+                 IF WS-LINHA-VALIDA NOT = 'S'
+                   ADD 1 TO WS-QTD-REJEITADOS
+                   PERFORM GRAVAR-EXCECAO
+                 ELSE
+      *            Salva no arquivo IDX. Caso o código já exista,
+      *            atualiza o cadastro em vez de abortar a importação
+                   WRITE DETALHES-PRODUTO
+                     INVALID KEY
+                       REWRITE DETALHES-PRODUTO
+                       ADD 1 TO LS-QTD-ATUALIZADOS
+
+                     NOT INVALID KEY
+                       ADD 1 TO LS-QTD-ADICIONADOS
+                   END-WRITE
+                 END-IF
 
              END-READ
            END-PERFORM.
@@ -88,16 +201,145 @@
       *    Fecha os arquivos
            CLOSE IDX-PRODUTOS.
            CLOSE CSV-PRODUTOS.
+           CLOSE LOG-EXCECOES.
+
+           DISPLAY "Produtos cadastrados: " LS-QTD-ADICIONADOS.
+           DISPLAY "Produtos atualizados: " LS-QTD-ATUALIZADOS.
+           DISPLAY "Linhas rejeitadas: " WS-QTD-REJEITADOS.
+
+      *    Confere se todas as linhas lidas do CSV foram contabilizadas
+      *    como gravadas, atualizadas ou rejeitadas, para que uma
+      *    importação parcial silenciosa não passe despercebida
+           PERFORM CONFERIR-RECONCILIACAO.
 
       *    Retorna
            EXIT PROGRAM.
 
+
+      *    Confere lidas x (gravadas + atualizadas + rejeitadas) e
+      *    registra o resultado da conferência no log de exceções
+       CONFERIR-RECONCILIACAO.
+           COMPUTE WS-QTD-ESPERADAS = LS-QTD-ADICIONADOS
+             + LS-QTD-ATUALIZADOS + WS-QTD-REJEITADOS.
+
+           DISPLAY "Linhas lidas do CSV: " WS-QTD-LIDAS.
+           DISPLAY "Total contabilizado: " WS-QTD-ESPERADAS.
+
+           IF WS-QTD-LIDAS = WS-QTD-ESPERADAS
+             DISPLAY "Reconciliação OK: importação completa."
+           ELSE
+             DISPLAY "ATENÇÃO! Divergência na reconciliação da "
+               "importação - revise o log de exceções!"
+             MOVE "Reconciliação divergente" TO WS-MOTIVO-EXCECAO
+             MOVE SPACES TO DETALHAMENTO
+             STRING
+               "Lidas=" DELIMITED BY SIZE
+               WS-QTD-LIDAS DELIMITED BY SIZE
+               " Contabilizadas=" DELIMITED BY SIZE
+               WS-QTD-ESPERADAS DELIMITED BY SIZE
+               INTO DETALHAMENTO
+             END-STRING
+             PERFORM ABRE-ARQ-EXCECOES
+             PERFORM GRAVAR-EXCECAO
+             CLOSE LOG-EXCECOES
+           END-IF.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       CONFIGURAR-CAMINHOS.
+      *    Lê o diretório de dados configurado, com "../arch" como
+      *    valor padrão quando a variável de ambiente não é definida
+           ACCEPT WS-ARCH-DIR FROM ENVIRONMENT "ARCH_DIR".
+           IF WS-ARCH-DIR = SPACES
+             MOVE "../arch" TO WS-ARCH-DIR
+           END-IF.
+
+      *    Cada STRING recebe ON OVERFLOW para acusar um ARCH_DIR longo
+      *    demais em vez de gravar um caminho truncado silenciosamente
+           MOVE 'N' TO WS-CAMINHO-OVERFLOW.
+
+           STRING FUNCTION TRIM(WS-ARCH-DIR) DELIMITED BY SIZE
+             "/produtos.csv" DELIMITED BY SIZE
+             INTO WS-PATH-PRODUTOS-CSV
+             ON OVERFLOW
+               MOVE 'S' TO WS-CAMINHO-OVERFLOW
+           END-STRING.
+           STRING FUNCTION TRIM(WS-ARCH-DIR) DELIMITED BY SIZE
+             "/produtos.idx" DELIMITED BY SIZE
+             INTO WS-PATH-PRODUTOS
+             ON OVERFLOW
+               MOVE 'S' TO WS-CAMINHO-OVERFLOW
+           END-STRING.
+           STRING FUNCTION TRIM(WS-ARCH-DIR) DELIMITED BY SIZE
+             "/importa-excecoes.log" DELIMITED BY SIZE
+             INTO WS-PATH-EXCECOES
+             ON OVERFLOW
+               MOVE 'S' TO WS-CAMINHO-OVERFLOW
+           END-STRING.
+
+      *    ARCH_DIR longo demais para caber num dos caminhos: aborta em
+      *    vez de operar sobre um caminho truncado e apontar para o
+      *    arquivo errado
+           IF CAMINHO-OVERFLOW
+             DISPLAY "Erro fatal! ARCH_DIR excede o tamanho suportado "
+               "para montagem dos caminhos de arquivo!"
+             MOVE "ER" TO LS-STATUS-RETORNO
+             EXIT PROGRAM
+           END-IF.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+      *    Registra a linha rejeitada no log de exceções persistente,
+      *    com o conteúdo original, o motivo e o instante da rejeição
+       GRAVAR-EXCECAO.
+           ACCEPT WS-DATA-EXCECAO FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-EXCECAO FROM TIME.
+
+           MOVE SPACES TO WS-NOVA-LINHA-EXCECAO.
+           STRING
+             WS-DATA-EXCECAO      DELIMITED BY SIZE
+             ";"                  DELIMITED BY SIZE
+             WS-HORA-EXCECAO      DELIMITED BY SIZE
+             ";"                  DELIMITED BY SIZE
+             DETALHAMENTO         DELIMITED BY SIZE
+             ";"                  DELIMITED BY SIZE
+             WS-MOTIVO-EXCECAO    DELIMITED BY SIZE
+             INTO WS-NOVA-LINHA-EXCECAO
+           END-STRING.
+
+           MOVE WS-NOVA-LINHA-EXCECAO TO LINHA-EXCECAO.
+           WRITE LINHA-EXCECAO.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
        ABRE-ARQ-IDX.
            OPEN I-O IDX-PRODUTOS.
 
       *    Caso o arquivo não exista, cria
-           IF WS-STATUS = "35"
+           IF WS-STATUS-FILE-NOT-FOUND
              OPEN OUTPUT IDX-PRODUTOS
              CLOSE IDX-PRODUTOS
              PERFORM ABRE-ARQ-IDX
            END-IF.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       ABRE-ARQ-EXCECOES.
+           OPEN EXTEND LOG-EXCECOES.
+
+      *    Caso o arquivo não exista, cria
+           IF WS-STATUS-EXCECAO-FILE-NOT-FOUND
+             OPEN OUTPUT LOG-EXCECOES
+             CLOSE LOG-EXCECOES
+             PERFORM ABRE-ARQ-EXCECOES
+           END-IF.
+
+      *    Retorna
+           EXIT PARAGRAPH.
