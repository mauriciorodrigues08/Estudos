@@ -4,21 +4,76 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CSV-VENDAS-DO-DIA 
-             ASSIGN TO "../arch/vendas-do-dia.csv"
+           SELECT CSV-VENDAS-DO-DIA
+             ASSIGN TO DYNAMIC WS-PATH-VENDAS-DIA
              ORGANIZATION IS LINE SEQUENTIAL.
 
-           SELECT IDX-PRODUTOS 
-             ASSIGN TO "../arch/produtos.idx"
+           SELECT IDX-PRODUTOS
+             ASSIGN TO DYNAMIC WS-PATH-PRODUTOS
              ORGANIZATION IS INDEXED
              ACCESS MODE IS DYNAMIC
              FILE STATUS IS WS-STATUS
              RECORD KEY IS PRODUTO-CODIGO.
-       
+
+           SELECT CSV-ARQUIVADO
+             ASSIGN TO WS-NOME-ARQUIVO-ARQUIVADO
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-STATUS-ARQUIVADO.
+
+           SELECT IDX-TOTAIS-PERIODO
+             ASSIGN TO DYNAMIC WS-PATH-TOTAIS-PERIODO
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             FILE STATUS IS WS-STATUS-TOTAIS
+             RECORD KEY IS TOTAIS-CHAVE.
+
+           SELECT LOG-EXCECOES
+             ASSIGN TO DYNAMIC WS-PATH-EXCECOES
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-STATUS-EXCECAO.
+
+           SELECT ARQ-CHECKPOINT
+             ASSIGN TO DYNAMIC WS-PATH-CHECKPOINT
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-STATUS-CHECKPOINT.
+
        DATA DIVISION.
        FILE SECTION.
        FD CSV-VENDAS-DO-DIA.
-       01 DETALHAMENTO              PIC X(20).
+       01 DETALHAMENTO              PIC X(60).
+
+       FD LOG-EXCECOES.
+       01 LINHA-EXCECAO             PIC X(250).
+
+      *    Além da linha onde parou, guarda os acumulados já aplicados
+      *    (vendas, valor arrecadado e imposto apurado), para que um
+      *    reprocesso retomado não perca a contribuição das linhas já
+      *    checkpointadas nos totais de período e nos relatórios do dia
+       FD ARQ-CHECKPOINT.
+       01 LINHA-CHECKPOINT.
+           05 CKPT-LINHAS            PIC 9(07).
+           05 CKPT-VENDAS-ACUM       PIC 9(03).
+           05 CKPT-VALOR-ACUM        PIC 9(05)V9(02).
+           05 CKPT-IMPOSTO-ACUM      PIC 9(05)V9(02).
+      *    Sinaliza que os totais de período já foram aplicados para
+      *    o conteúdo acumulado deste checkpoint, para que um reinício
+      *    após uma falha entre a aplicação dos totais e a rotação do
+      *    arquivo do dia não os aplique uma segunda vez
+           05 CKPT-TOTAIS-APLICADOS  PIC X(01).
+               88 CKPT-JA-APLICOU-TOTAIS VALUE 'S'.
+
+       FD CSV-ARQUIVADO.
+       01 DETALHAMENTO-ARQUIVADO    PIC X(60).
+
+       FD IDX-TOTAIS-PERIODO.
+       01 DETALHE-TOTAIS-PERIODO.
+           05 TOTAIS-CHAVE          PIC 9(01).
+           05 TOTAIS-MES-REF        PIC 9(06).
+           05 TOTAIS-ANO-REF        PIC 9(04).
+           05 TOTAIS-VENDAS-MES     PIC 9(05).
+           05 TOTAIS-VALOR-MES      PIC 9(07)V99.
+           05 TOTAIS-VENDAS-ANO     PIC 9(05).
+           05 TOTAIS-VALOR-ANO      PIC 9(07)V99.
 
        FD IDX-PRODUTOS.
        01 DETALHE-PRODUTO.
@@ -26,41 +81,269 @@
            05 PRODUTO-DESCRICAO     PIC X(30).
            05 PRODUTO-PRECO-UNIT    PIC 9(04)V99.
            05 PRODUTO-QTD-ESTOQUE   PIC 9(03).
+           05 PRODUTO-QTD-MINIMA    PIC 9(03).
+           05 PRODUTO-CATEGORIA     PIC X(15).
+           05 PRODUTO-FORNECEDOR    PIC 9(05).
+           05 PRODUTO-VALIDADE     PIC 9(08).
+           05 PRODUTO-LOCAL        PIC 9(02).
 
        WORKING-STORAGE SECTION.
+      * Diretório de dados e caminhos dos arquivos, montados a partir
+      * da variável de ambiente ARCH_DIR (veja CONFIGURAR-CAMINHOS),
+      * para permitir apontar um caso de teste para outro diretório
+      * sem precisar recompilar o programa
+       01 WS-ARCH-DIR                PIC X(60).
+       01 WS-PATH-VENDAS-DIA         PIC X(80).
+       01 WS-PATH-PRODUTOS           PIC X(80).
+       01 WS-PATH-TOTAIS-PERIODO     PIC X(80).
+       01 WS-PATH-EXCECOES           PIC X(80).
+       01 WS-PATH-CHECKPOINT         PIC X(80).
+       01 WS-CAMINHO-OVERFLOW        PIC X(01) VALUE 'N'.
+           88 CAMINHO-OVERFLOW       VALUE 'S'.
+
       * Variáveis de controle local
        01 WS-EOF                    PIC X(01) VALUE 'N'.
-       01 WS-STATUS                 PIC X(02) VALUE "00".
+      *    Status de arquivo, com condições nominadas compartilhadas
+      *    via copybook (ex.: WS-STATUS-FILE-NOT-FOUND)
+           COPY "FileStatus.cpy"
+               REPLACING PREFIXO-OK BY
+                          WS-STATUS-OK
+                          PREFIXO-FILE-NOT-FOUND BY
+                          WS-STATUS-FILE-NOT-FOUND
+                          PREFIXO-DUPLICATE-KEY BY
+                          WS-STATUS-DUPLICATE-KEY
+                          PREFIXO-RECORD-NOT-FOUND BY
+                          WS-STATUS-RECORD-NOT-FOUND
+                          PREFIXO-INVALID-KEY BY
+                          WS-STATUS-INVALID-KEY
+                          PREFIXO-END-OF-FILE BY
+                          WS-STATUS-END-OF-FILE
+                          PREFIXO BY
+                          WS-STATUS.
+           COPY "FileStatus.cpy"
+               REPLACING PREFIXO-OK BY
+                          WS-STATUS-ARQUIVADO-OK
+                          PREFIXO-FILE-NOT-FOUND BY
+                          WS-STATUS-ARQUIVADO-FILE-NOT-FOUND
+                          PREFIXO-DUPLICATE-KEY BY
+                          WS-STATUS-ARQUIVADO-DUPLICATE-KEY
+                          PREFIXO-RECORD-NOT-FOUND BY
+                          WS-STATUS-ARQUIVADO-RECORD-NOT-FOUND
+                          PREFIXO-INVALID-KEY BY
+                          WS-STATUS-ARQUIVADO-INVALID-KEY
+                          PREFIXO-END-OF-FILE BY
+                          WS-STATUS-ARQUIVADO-END-OF-FILE
+                          PREFIXO BY
+                          WS-STATUS-ARQUIVADO.
        01 WS-LUCRO                  PIC 9(05)V9(02).
+
+      * Variáveis de controle da rotação do arquivo de vendas do dia
+       01 WS-NOME-ARQUIVO-ARQUIVADO PIC X(40).
+       01 WS-DATA-ROTACAO           PIC 9(08).
+       01 WS-EOF-ARQUIVADO          PIC X(01) VALUE 'N'.
        01 WS-VENDAS-REALIZADAS      PIC 9(03).
        01 WS-VALOR-ARRECADADO       PIC 9(05)V9(02).
        01 WS-VALOR-ARRECADADO-EDIT  PIC ZZZZ9.99.
 
+      * Modo de execução, para permitir rodar em lote (ex.: chamado
+      * por Main.cbl a partir de um agendador) sem parar em ACCEPTs
+      * que bloqueariam esperando um operador no terminal
+       01 WS-MODO-EXECUCAO          PIC X(10).
+       01 WS-TAXA-IMPOSTO-ENV       PIC X(10).
+       01 WS-TAXA-COMISSAO-ENV      PIC X(10).
+
+      * Variáveis de cálculo de imposto
+       01 WS-TAXA-IMPOSTO           PIC 9(02)V99.
+       01 WS-IMPOSTO-VENDA          PIC 9(05)V9(02).
+       01 WS-IMPOSTO-TOTAL          PIC 9(05)V9(02).
+       01 WS-IMPOSTO-TOTAL-EDIT     PIC ZZZZ9.99.
+       01 WS-VALOR-LIQUIDO          PIC 9(05)V9(02).
+       01 WS-VALOR-LIQUIDO-EDIT     PIC ZZZZ9.99.
+
       * Variáveis de controle do arquivo IDX
        01 WS-PRECO-UNIT             PIC 9(04)V99.
-       
+
       * Variáveis de controle do arquivo IDX
-       01 WS-DETALHAMENTO           PIC X(20).
+       01 WS-DETALHAMENTO           PIC X(60).
+       01 WS-DATA-VENDA             PIC 9(08).
+       01 WS-HORA-VENDA             PIC 9(08).
+       01 WS-OPERADOR-VENDA         PIC X(10).
        01 WS-CODIGO                 PIC X(05).
        01 WS-QTD                    PIC 9(03).
-       
+
+      * Tabela de ranking dos produtos mais vendidos no dia
+       01 WS-QTD-RANKING            PIC 9(02) VALUE 0.
+       01 WS-TABELA-RANKING.
+           05 WS-RANKING OCCURS 50 TIMES.
+             10 WS-RANK-CODIGO       PIC 9(05).
+             10 WS-RANK-DESCRICAO    PIC X(30).
+             10 WS-RANK-QTD          PIC 9(05).
+       01 WS-IDX-RANKING             PIC 9(02).
+       01 WS-IDX                     PIC 9(02).
+       01 WS-ACHOU-RANKING           PIC X(01).
+       01 WS-LIMITE-RANKING          PIC 9(02).
+       01 WS-RANK-AUX-CODIGO         PIC 9(05).
+       01 WS-RANK-AUX-DESCRICAO      PIC X(30).
+       01 WS-RANK-AUX-QTD            PIC 9(05).
+
+      * Variáveis de controle dos acumulados de mês/ano
+           COPY "FileStatus.cpy"
+               REPLACING PREFIXO-OK BY
+                          WS-STATUS-TOTAIS-OK
+                          PREFIXO-FILE-NOT-FOUND BY
+                          WS-STATUS-TOTAIS-FILE-NOT-FOUND
+                          PREFIXO-DUPLICATE-KEY BY
+                          WS-STATUS-TOTAIS-DUPLICATE-KEY
+                          PREFIXO-RECORD-NOT-FOUND BY
+                          WS-STATUS-TOTAIS-RECORD-NOT-FOUND
+                          PREFIXO-INVALID-KEY BY
+                          WS-STATUS-TOTAIS-INVALID-KEY
+                          PREFIXO-END-OF-FILE BY
+                          WS-STATUS-TOTAIS-END-OF-FILE
+                          PREFIXO BY
+                          WS-STATUS-TOTAIS.
+       01 WS-DATA-HOJE                PIC 9(08).
+       01 WS-MES-ATUAL                PIC 9(06).
+       01 WS-ANO-ATUAL                PIC 9(04).
+       01 WS-VALOR-MES-EDIT           PIC ZZZZZZ9.99.
+       01 WS-VALOR-ANO-EDIT           PIC ZZZZZZ9.99.
+       01 WS-ACHOU-TOTAIS             PIC X(01).
+
+      * Variáveis do registro de exceções de processamento
+           COPY "FileStatus.cpy"
+               REPLACING PREFIXO-OK BY
+                          WS-STATUS-EXCECAO-OK
+                          PREFIXO-FILE-NOT-FOUND BY
+                          WS-STATUS-EXCECAO-FILE-NOT-FOUND
+                          PREFIXO-DUPLICATE-KEY BY
+                          WS-STATUS-EXCECAO-DUPLICATE-KEY
+                          PREFIXO-RECORD-NOT-FOUND BY
+                          WS-STATUS-EXCECAO-RECORD-NOT-FOUND
+                          PREFIXO-INVALID-KEY BY
+                          WS-STATUS-EXCECAO-INVALID-KEY
+                          PREFIXO-END-OF-FILE BY
+                          WS-STATUS-EXCECAO-END-OF-FILE
+                          PREFIXO BY
+                          WS-STATUS-EXCECAO.
+       01 WS-DATA-EXCECAO             PIC 9(08).
+       01 WS-HORA-EXCECAO             PIC 9(08).
+       01 WS-QTD-REJEITADOS           PIC 9(05).
+       01 WS-MOTIVO-EXCECAO           PIC X(40).
+       01 WS-NOVA-LINHA-EXCECAO       PIC X(250).
+
+      * Variáveis de controle do checkpoint de reprocessamento
+           COPY "FileStatus.cpy"
+               REPLACING PREFIXO-OK BY
+                          WS-STATUS-CHECKPOINT-OK
+                          PREFIXO-FILE-NOT-FOUND BY
+                          WS-STATUS-CHECKPOINT-FILE-NOT-FOUND
+                          PREFIXO-DUPLICATE-KEY BY
+                          WS-STATUS-CHECKPOINT-DUPLICATE-KEY
+                          PREFIXO-RECORD-NOT-FOUND BY
+                          WS-STATUS-CHECKPOINT-RECORD-NOT-FOUND
+                          PREFIXO-INVALID-KEY BY
+                          WS-STATUS-CHECKPOINT-INVALID-KEY
+                          PREFIXO-END-OF-FILE BY
+                          WS-STATUS-CHECKPOINT-END-OF-FILE
+                          PREFIXO BY
+                          WS-STATUS-CHECKPOINT.
+       01 WS-CHECKPOINT-LINHAS        PIC 9(07) VALUE 0.
+       01 WS-LINHAS-PROCESSADAS       PIC 9(07) VALUE 0.
+       01 WS-IDX-PULAR                PIC 9(07).
+       01 WS-EOF-CHECKPOINT           PIC X(01).
+       01 WS-CKPT-TOTAIS-APLICADOS    PIC X(01) VALUE 'N'.
+
+      * Tabela de comissão por vendedor/operador no dia
+       01 WS-TAXA-COMISSAO            PIC 9(02)V99.
+       01 WS-QTD-COMISSAO             PIC 9(02) VALUE 0.
+       01 WS-TABELA-COMISSAO.
+           05 WS-COMISSAO OCCURS 20 TIMES.
+             10 WS-COM-OPERADOR       PIC X(10).
+             10 WS-COM-VALOR          PIC 9(07)V99.
+       01 WS-IDX-COMISSAO             PIC 9(02).
+       01 WS-ACHOU-COMISSAO           PIC X(01).
+       01 WS-COM-VALOR-EDIT           PIC ZZZZZ9.99.
+       01 WS-COM-COMISSAO             PIC 9(07)V99.
+       01 WS-COM-COMISSAO-EDIT        PIC ZZZZZ9.99.
+
        PROCEDURE DIVISION.
 
            DISPLAY "-----------------------------------".
            DISPLAY " REGISTRANDO VENDAS"
            DISPLAY "-----------------------------------".
 
+      *    Monta os caminhos dos arquivos a partir do diretório
+      *    configurado, antes de qualquer abertura de arquivo
+           PERFORM CONFIGURAR-CAMINHOS.
+
       *    Zera as variáveis de Linkage Section
            MOVE 0 TO WS-VALOR-ARRECADADO
            MOVE 0 TO WS-VENDAS-REALIZADAS
+           MOVE 0 TO WS-IMPOSTO-TOTAL
+
+      *    Em modo LOTE (sem operador no terminal, ex.: agendador
+      *    noturno) as alíquotas vêm de variáveis de ambiente em vez
+      *    de um ACCEPT que bloquearia esperando entrada; caso não
+      *    estejam definidas, assume 0 (sem imposto/comissão) em vez
+      *    de travar o processamento
+           ACCEPT WS-MODO-EXECUCAO FROM COMMAND-LINE.
+
+           IF FUNCTION UPPER-CASE(WS-MODO-EXECUCAO) = "LOTE"
+             ACCEPT WS-TAXA-IMPOSTO-ENV FROM ENVIRONMENT "TAXA_IMPOSTO"
+             ACCEPT WS-TAXA-COMISSAO-ENV
+               FROM ENVIRONMENT "TAXA_COMISSAO"
+
+             IF FUNCTION TRIM(WS-TAXA-IMPOSTO-ENV) = SPACES
+               MOVE 0 TO WS-TAXA-IMPOSTO
+             ELSE
+               MOVE FUNCTION NUMVAL(WS-TAXA-IMPOSTO-ENV)
+                 TO WS-TAXA-IMPOSTO
+             END-IF
+
+             IF FUNCTION TRIM(WS-TAXA-COMISSAO-ENV) = SPACES
+               MOVE 0 TO WS-TAXA-COMISSAO
+             ELSE
+               MOVE FUNCTION NUMVAL(WS-TAXA-COMISSAO-ENV)
+                 TO WS-TAXA-COMISSAO
+             END-IF
+           ELSE
+      *      Recebe a alíquota de imposto a aplicar sobre as vendas
+             DISPLAY "Informe a alíquota de imposto a aplicar (%): "
+               WITH NO ADVANCING
+             ACCEPT WS-TAXA-IMPOSTO
+
+      *      Recebe o percentual de comissão a aplicar por vendedor
+             DISPLAY "Informe o percentual de comissão por vendedor "
+               "(%): " WITH NO ADVANCING
+             ACCEPT WS-TAXA-COMISSAO
+           END-IF.
+
+      *    Zera o contador de rejeições
+           MOVE 0 TO WS-QTD-REJEITADOS.
 
       *    Abre os arquivos
            OPEN INPUT CSV-VENDAS-DO-DIA.
            OPEN INPUT IDX-PRODUTOS.
+           PERFORM ABRE-ARQ-EXCECOES.
+
+      *    Lê o checkpoint de uma execução anterior e descarta as
+      *    linhas já aplicadas, para retomar o processamento sem
+      *    repetir vendas já contabilizadas no estoque
+           PERFORM LER-CHECKPOINT.
+           MOVE WS-CHECKPOINT-LINHAS TO WS-LINHAS-PROCESSADAS.
+
+           IF WS-CHECKPOINT-LINHAS > 0
+             DISPLAY "Retomando processamento a partir da linha "
+               WS-CHECKPOINT-LINHAS " (linhas já aplicadas)..."
+             PERFORM PULAR-LINHA-PROCESSADA
+               VARYING WS-IDX-PULAR FROM 1 BY 1
+               UNTIL WS-IDX-PULAR > WS-CHECKPOINT-LINHAS
+                 OR WS-EOF = 'S'
+           END-IF.
 
       *    Loop de execução
            PERFORM UNTIL WS-EOF = 'S'
-               
+
       *      Processa a prox linha
              READ CSV-VENDAS-DO-DIA INTO WS-DETALHAMENTO
                AT END
@@ -70,7 +353,9 @@
       *          Separa a linha lida e atribui para as variáveis
                  UNSTRING WS-DETALHAMENTO
                    DELIMITED BY ';'
-                   INTO WS-CODIGO, WS-QTD
+                   INTO WS-DATA-VENDA, WS-HORA-VENDA,
+                     WS-OPERADOR-VENDA, WS-CODIGO, WS-QTD,
+                     WS-PRECO-UNIT
                  END-UNSTRING
        
       *          Atualiza a chave de busca
@@ -80,41 +365,606 @@
                  READ IDX-PRODUTOS KEY IS PRODUTO-CODIGO
       *            Se a chave for inválida
                    INVALID KEY
-                   DISPLAY "Erro! Código " PRODUTO-CODIGO 
+                   DISPLAY "Erro! Código " PRODUTO-CODIGO
                      " não encontrado!"
-       
+                     ADD 1 TO WS-QTD-REJEITADOS
+                     MOVE "Código não encontrado" TO WS-MOTIVO-EXCECAO
+                     PERFORM GRAVAR-EXCECAO
+
       *            Se a chave não for inválida
                    NOT INVALID KEY
       *              Incrementa as vendas
                      ADD 1 TO WS-VENDAS-REALIZADAS
        
-      *              Calcula o valor da última venda
-                     COMPUTE WS-LUCRO = PRODUTO-PRECO-UNIT * WS-QTD
-       
+      *              Calcula o valor da última venda pelo preço
+      *              praticado no momento da venda, não pelo preço
+      *              atual do catálogo
+                     COMPUTE WS-LUCRO = WS-PRECO-UNIT * WS-QTD
+
       *              Adiciona o valor da venda ao lucro total
-                     COMPUTE WS-VALOR-ARRECADADO = 
-                       WS-VALOR-ARRECADADO + WS-LUCRO 
-                       
+                     COMPUTE WS-VALOR-ARRECADADO =
+                       WS-VALOR-ARRECADADO + WS-LUCRO
+
+      *              Calcula e acumula o imposto devido sobre a venda
+                     COMPUTE WS-IMPOSTO-VENDA ROUNDED =
+                       WS-LUCRO * WS-TAXA-IMPOSTO / 100
+                     COMPUTE WS-IMPOSTO-TOTAL =
+                       WS-IMPOSTO-TOTAL + WS-IMPOSTO-VENDA
+
+      *              Atualiza a tally do produto no ranking do dia
+                     PERFORM ATUALIZAR-RANKING
+
+      *              Atualiza a tally de vendas do operador, para a
+      *              apuração da comissão
+                     PERFORM ATUALIZAR-COMISSAO
+
       *              Informa sucesso na operação
-                     DISPLAY "Venda do produto " 
+                     DISPLAY "Venda do produto "
                        PRODUTO-CODIGO " registrada!"
              END-READ
+
+      *          Avança e persiste o checkpoint, esteja a linha
+      *          aceita ou rejeitada, para que um reprocesso nunca
+      *          reaplique uma linha já tratada
+             IF WS-EOF NOT = 'S'
+               ADD 1 TO WS-LINHAS-PROCESSADAS
+               PERFORM GRAVAR-CHECKPOINT
+             END-IF
            END-PERFORM.
            
       *    Fecha os arquivos
            CLOSE CSV-VENDAS-DO-DIA.
            CLOSE IDX-PRODUTOS.
+           CLOSE LOG-EXCECOES.
 
-      *    Cria o preço editado para print
+      *    Calcula o total líquido, já descontado o imposto retido
+           COMPUTE WS-VALOR-LIQUIDO =
+             WS-VALOR-ARRECADADO - WS-IMPOSTO-TOTAL.
+
+      *    Cria os valores editados para print
            MOVE WS-VALOR-ARRECADADO TO WS-VALOR-ARRECADADO-EDIT
+           MOVE WS-IMPOSTO-TOTAL TO WS-IMPOSTO-TOTAL-EDIT
+           MOVE WS-VALOR-LIQUIDO TO WS-VALOR-LIQUIDO-EDIT
 
       *    Mostra os resultados
            DISPLAY "-----------------------------------".
            DISPLAY " RESULTADO DAS VENDAS"
            DISPLAY "-----------------------------------".
            DISPLAY "Vendas Realizadas: " WS-VENDAS-REALIZADAS.
-           DISPLAY "Total Arrecadado: R$" WS-VALOR-ARRECADADO-EDIT.
+           DISPLAY "Total Arrecadado (Bruto): R$"
+             WS-VALOR-ARRECADADO-EDIT.
+           DISPLAY "Imposto Retido: R$" WS-IMPOSTO-TOTAL-EDIT.
+           DISPLAY "Total Líquido: R$" WS-VALOR-LIQUIDO-EDIT.
+           DISPLAY "Vendas Rejeitadas: " WS-QTD-REJEITADOS.
+
+      *    Ordena e imprime o ranking dos produtos mais vendidos
+           PERFORM ORDENAR-RANKING.
+           PERFORM IMPRIMIR-RANKING.
+
+      *    Imprime a comissão apurada para cada vendedor do dia
+           PERFORM IMPRIMIR-COMISSOES.
+
+      *    Acumula o resultado do dia nos totais de mês e ano; se um
+      *    reinício já retomou um checkpoint que tinha essa aplicação
+      *    feita (falha entre esta chamada e a rotação do arquivo, na
+      *    execução anterior), não aplica de novo os mesmos totais
+           IF WS-CKPT-TOTAIS-APLICADOS = 'S'
+             DISPLAY "Totais do período já haviam sido aplicados "
+               "nesta retomada; não serão somados de novo."
+           ELSE
+             PERFORM ATUALIZAR-TOTAIS-PERIODO
+             MOVE 'S' TO WS-CKPT-TOTAIS-APLICADOS
+             PERFORM GRAVAR-CHECKPOINT
+           END-IF.
+
+      *    Arquiva o arquivo do dia e inicia um novo vazio, evitando
+      *    que as mesmas vendas sejam contadas de novo em um reprocesso
+           PERFORM ROTACIONAR-ARQUIVO-VENDAS.
+
+      *    Processamento completo sem interrupções: zera o checkpoint
+      *    e seus acumulados, já que o arquivo do dia foi substituído
+      *    por um vazio e seu resultado já foi incorporado aos totais
+      *    do período
+           MOVE 0 TO WS-LINHAS-PROCESSADAS.
+           MOVE 0 TO WS-VENDAS-REALIZADAS.
+           MOVE 0 TO WS-VALOR-ARRECADADO.
+           MOVE 0 TO WS-IMPOSTO-TOTAL.
+           MOVE 'N' TO WS-CKPT-TOTAIS-APLICADOS.
+           PERFORM GRAVAR-CHECKPOINT.
 
       *    Retorna
            EXIT PROGRAM.
+
+
+       CONFIGURAR-CAMINHOS.
+      *    Lê o diretório de dados configurado, com "../arch" como
+      *    valor padrão quando a variável de ambiente não é definida
+           ACCEPT WS-ARCH-DIR FROM ENVIRONMENT "ARCH_DIR".
+           IF WS-ARCH-DIR = SPACES
+             MOVE "../arch" TO WS-ARCH-DIR
+           END-IF.
+
+      *    Cada STRING recebe ON OVERFLOW para acusar um ARCH_DIR longo
+      *    demais em vez de gravar um caminho truncado silenciosamente
+           MOVE 'N' TO WS-CAMINHO-OVERFLOW.
+
+           STRING FUNCTION TRIM(WS-ARCH-DIR) DELIMITED BY SIZE
+             "/vendas-do-dia.csv" DELIMITED BY SIZE
+             INTO WS-PATH-VENDAS-DIA
+             ON OVERFLOW
+               MOVE 'S' TO WS-CAMINHO-OVERFLOW
+           END-STRING.
+           STRING FUNCTION TRIM(WS-ARCH-DIR) DELIMITED BY SIZE
+             "/produtos.idx" DELIMITED BY SIZE
+             INTO WS-PATH-PRODUTOS
+             ON OVERFLOW
+               MOVE 'S' TO WS-CAMINHO-OVERFLOW
+           END-STRING.
+           STRING FUNCTION TRIM(WS-ARCH-DIR) DELIMITED BY SIZE
+             "/totais-periodo.idx" DELIMITED BY SIZE
+             INTO WS-PATH-TOTAIS-PERIODO
+             ON OVERFLOW
+               MOVE 'S' TO WS-CAMINHO-OVERFLOW
+           END-STRING.
+           STRING FUNCTION TRIM(WS-ARCH-DIR) DELIMITED BY SIZE
+             "/processa-excecoes.log" DELIMITED BY SIZE
+             INTO WS-PATH-EXCECOES
+             ON OVERFLOW
+               MOVE 'S' TO WS-CAMINHO-OVERFLOW
+           END-STRING.
+           STRING FUNCTION TRIM(WS-ARCH-DIR) DELIMITED BY SIZE
+             "/processa-checkpoint.dat" DELIMITED BY SIZE
+             INTO WS-PATH-CHECKPOINT
+             ON OVERFLOW
+               MOVE 'S' TO WS-CAMINHO-OVERFLOW
+           END-STRING.
+
+      *    ARCH_DIR longo demais para caber num dos caminhos: aborta em
+      *    vez de operar sobre um caminho truncado e apontar para o
+      *    arquivo errado
+           IF CAMINHO-OVERFLOW
+             DISPLAY "Erro fatal! ARCH_DIR excede o tamanho suportado "
+               "para montagem dos caminhos de arquivo!"
+             EXIT PROGRAM
+           END-IF.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+      *    Lê o checkpoint persistido de uma execução anterior, com
+      *    a quantidade de linhas do CSV já aplicadas com sucesso ou
+      *    rejeitadas, para que um reprocesso não repita vendas que
+      *    já alteraram o estoque
+       LER-CHECKPOINT.
+           MOVE 'N' TO WS-EOF-CHECKPOINT.
+           OPEN INPUT ARQ-CHECKPOINT.
+
+      *    Caso o arquivo não exista, considera que não há checkpoint
+           IF WS-STATUS-CHECKPOINT-FILE-NOT-FOUND
+             MOVE 0 TO WS-CHECKPOINT-LINHAS
+           ELSE
+             READ ARQ-CHECKPOINT INTO LINHA-CHECKPOINT
+               AT END
+                 MOVE 0 TO WS-CHECKPOINT-LINHAS
+               NOT AT END
+                 MOVE CKPT-LINHAS TO WS-CHECKPOINT-LINHAS
+      *          Restaura os acumulados de uma execução anterior, para
+      *          que as linhas já checkpointadas continuem contando
+      *          nos totais do período e nos relatórios do dia
+                 MOVE CKPT-VENDAS-ACUM  TO WS-VENDAS-REALIZADAS
+                 MOVE CKPT-VALOR-ACUM   TO WS-VALOR-ARRECADADO
+                 MOVE CKPT-IMPOSTO-ACUM TO WS-IMPOSTO-TOTAL
+                 MOVE CKPT-TOTAIS-APLICADOS
+                   TO WS-CKPT-TOTAIS-APLICADOS
+             END-READ
+             CLOSE ARQ-CHECKPOINT
+           END-IF.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+      *    Grava a quantidade de linhas já processadas e os acumulados
+      *    até aqui no checkpoint, recriando o arquivo a cada chamada
+      *    (registro único)
+       GRAVAR-CHECKPOINT.
+           OPEN OUTPUT ARQ-CHECKPOINT.
+           MOVE WS-LINHAS-PROCESSADAS TO CKPT-LINHAS.
+           MOVE WS-VENDAS-REALIZADAS  TO CKPT-VENDAS-ACUM.
+           MOVE WS-VALOR-ARRECADADO   TO CKPT-VALOR-ACUM.
+           MOVE WS-IMPOSTO-TOTAL      TO CKPT-IMPOSTO-ACUM.
+           MOVE WS-CKPT-TOTAIS-APLICADOS TO CKPT-TOTAIS-APLICADOS.
+           WRITE LINHA-CHECKPOINT.
+           CLOSE ARQ-CHECKPOINT.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+      *    Descarta do arquivo do dia as linhas já aplicadas em uma
+      *    execução anterior, já que o arquivo é sequencial e não
+      *    permite acesso direto por posição; reaplica cada linha
+      *    descartada às tabelas de ranking e comissão, que não são
+      *    persistidas no checkpoint, para que os relatórios do dia
+      *    continuem refletindo também as vendas já contabilizadas
+      *    antes do reinício
+       PULAR-LINHA-PROCESSADA.
+           READ CSV-VENDAS-DO-DIA INTO WS-DETALHAMENTO
+             AT END
+               MOVE 'S' TO WS-EOF
+
+             NOT AT END
+               UNSTRING WS-DETALHAMENTO
+                 DELIMITED BY ';'
+                 INTO WS-DATA-VENDA, WS-HORA-VENDA,
+                   WS-OPERADOR-VENDA, WS-CODIGO, WS-QTD,
+                   WS-PRECO-UNIT
+               END-UNSTRING
+
+               MOVE WS-CODIGO TO PRODUTO-CODIGO
+
+               READ IDX-PRODUTOS KEY IS PRODUTO-CODIGO
+      *          Linha rejeitada na execução anterior: não entrou no
+      *          ranking nem na comissão da vez passada, então também
+      *          não deve entrar agora
+                 INVALID KEY
+                   CONTINUE
+
+                 NOT INVALID KEY
+                   COMPUTE WS-LUCRO = WS-PRECO-UNIT * WS-QTD
+                   PERFORM ATUALIZAR-RANKING
+                   PERFORM ATUALIZAR-COMISSAO
+               END-READ
+           END-READ.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       ATUALIZAR-RANKING.
+      *    Procura o produto já lançado no ranking do dia
+           MOVE 'N' TO WS-ACHOU-RANKING.
+
+           PERFORM VERIFICAR-POSICAO-RANKING
+             VARYING WS-IDX-RANKING FROM 1 BY 1
+             UNTIL WS-IDX-RANKING > WS-QTD-RANKING
+               OR WS-ACHOU-RANKING = 'S'.
+
+      *    Se o produto ainda não está no ranking, abre nova posição
+           IF WS-ACHOU-RANKING = 'N'
+             AND WS-QTD-RANKING < 50
+             ADD 1 TO WS-QTD-RANKING
+             MOVE PRODUTO-CODIGO TO WS-RANK-CODIGO(WS-QTD-RANKING)
+             MOVE PRODUTO-DESCRICAO
+               TO WS-RANK-DESCRICAO(WS-QTD-RANKING)
+             MOVE WS-QTD TO WS-RANK-QTD(WS-QTD-RANKING)
+           END-IF.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       VERIFICAR-POSICAO-RANKING.
+      *    Caso a posição já seja a do produto desta venda
+           IF WS-RANK-CODIGO(WS-IDX-RANKING) = PRODUTO-CODIGO
+             ADD WS-QTD TO WS-RANK-QTD(WS-IDX-RANKING)
+             MOVE 'S' TO WS-ACHOU-RANKING
+           END-IF.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       ORDENAR-RANKING.
+      *    Ordena o ranking por quantidade vendida, do maior ao menor
+      *    (ordenação por trocas simples, suficiente para a tabela
+      *    pequena de até 50 produtos distintos por dia)
+           IF WS-QTD-RANKING > 1
+             PERFORM ORDENAR-RANKING-LINHA
+               VARYING WS-IDX-RANKING FROM 1 BY 1
+               UNTIL WS-IDX-RANKING > WS-QTD-RANKING - 1
+           END-IF.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       ORDENAR-RANKING-LINHA.
+           PERFORM COMPARAR-RANKING-LINHA
+             VARYING WS-IDX FROM WS-IDX-RANKING BY 1
+             UNTIL WS-IDX > WS-QTD-RANKING - 1.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       COMPARAR-RANKING-LINHA.
+      *    Troca as posições se a próxima tiver quantidade maior
+           IF WS-RANK-QTD(WS-IDX + 1) > WS-RANK-QTD(WS-IDX)
+             MOVE WS-RANK-CODIGO(WS-IDX)    TO WS-RANK-AUX-CODIGO
+             MOVE WS-RANK-DESCRICAO(WS-IDX) TO WS-RANK-AUX-DESCRICAO
+             MOVE WS-RANK-QTD(WS-IDX)       TO WS-RANK-AUX-QTD
+
+             MOVE WS-RANK-CODIGO(WS-IDX + 1)
+               TO WS-RANK-CODIGO(WS-IDX)
+             MOVE WS-RANK-DESCRICAO(WS-IDX + 1)
+               TO WS-RANK-DESCRICAO(WS-IDX)
+             MOVE WS-RANK-QTD(WS-IDX + 1)
+               TO WS-RANK-QTD(WS-IDX)
+
+             MOVE WS-RANK-AUX-CODIGO    TO WS-RANK-CODIGO(WS-IDX + 1)
+             MOVE WS-RANK-AUX-DESCRICAO
+               TO WS-RANK-DESCRICAO(WS-IDX + 1)
+             MOVE WS-RANK-AUX-QTD       TO WS-RANK-QTD(WS-IDX + 1)
+           END-IF.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       IMPRIMIR-RANKING.
+      *    Mostra os 10 produtos mais vendidos do dia, ou menos caso
+      *    menos de 10 produtos distintos tenham sido vendidos
+           DISPLAY "-----------------------------------".
+           DISPLAY " MAIS VENDIDOS DO DIA"
+           DISPLAY "-----------------------------------".
+
+           IF WS-QTD-RANKING = 0
+             DISPLAY "Nenhuma venda registrada hoje."
+           ELSE
+             MOVE 10 TO WS-LIMITE-RANKING
+             IF WS-QTD-RANKING < WS-LIMITE-RANKING
+               MOVE WS-QTD-RANKING TO WS-LIMITE-RANKING
+             END-IF
+
+             PERFORM IMPRIMIR-RANKING-LINHA
+               VARYING WS-IDX-RANKING FROM 1 BY 1
+               UNTIL WS-IDX-RANKING > WS-LIMITE-RANKING
+           END-IF.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       IMPRIMIR-RANKING-LINHA.
+           DISPLAY WS-IDX-RANKING "º - "
+             WS-RANK-DESCRICAO(WS-IDX-RANKING)
+             " (Código " WS-RANK-CODIGO(WS-IDX-RANKING) "): "
+             WS-RANK-QTD(WS-IDX-RANKING) " unidades".
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       ATUALIZAR-COMISSAO.
+      *    Procura o operador já lançado na tabela de comissão do dia
+           MOVE 'N' TO WS-ACHOU-COMISSAO.
+
+           PERFORM VERIFICAR-POSICAO-COMISSAO
+             VARYING WS-IDX-COMISSAO FROM 1 BY 1
+             UNTIL WS-IDX-COMISSAO > WS-QTD-COMISSAO
+               OR WS-ACHOU-COMISSAO = 'S'.
+
+      *    Se o operador ainda não está na tabela, abre nova posição
+           IF WS-ACHOU-COMISSAO = 'N'
+             AND WS-QTD-COMISSAO < 20
+             ADD 1 TO WS-QTD-COMISSAO
+             MOVE WS-OPERADOR-VENDA TO WS-COM-OPERADOR(WS-QTD-COMISSAO)
+             MOVE WS-LUCRO TO WS-COM-VALOR(WS-QTD-COMISSAO)
+           END-IF.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       VERIFICAR-POSICAO-COMISSAO.
+      *    Caso a posição já seja a do operador desta venda
+           IF WS-COM-OPERADOR(WS-IDX-COMISSAO) = WS-OPERADOR-VENDA
+             ADD WS-LUCRO TO WS-COM-VALOR(WS-IDX-COMISSAO)
+             MOVE 'S' TO WS-ACHOU-COMISSAO
+           END-IF.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       IMPRIMIR-COMISSOES.
+           DISPLAY "-----------------------------------".
+           DISPLAY " COMISSÃO POR VENDEDOR"
+           DISPLAY "-----------------------------------".
+
+           IF WS-QTD-COMISSAO = 0
+             DISPLAY "Nenhuma venda registrada hoje."
+           ELSE
+             PERFORM IMPRIMIR-COMISSAO-LINHA
+               VARYING WS-IDX-COMISSAO FROM 1 BY 1
+               UNTIL WS-IDX-COMISSAO > WS-QTD-COMISSAO
+           END-IF.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       IMPRIMIR-COMISSAO-LINHA.
+           MOVE WS-COM-VALOR(WS-IDX-COMISSAO) TO WS-COM-VALOR-EDIT.
+
+           COMPUTE WS-COM-COMISSAO ROUNDED =
+             WS-COM-VALOR(WS-IDX-COMISSAO) * WS-TAXA-COMISSAO / 100.
+           MOVE WS-COM-COMISSAO TO WS-COM-COMISSAO-EDIT.
+
+           DISPLAY "Operador: " WS-COM-OPERADOR(WS-IDX-COMISSAO)
+             "  Vendido: R$" WS-COM-VALOR-EDIT
+             "  Comissão: R$" WS-COM-COMISSAO-EDIT.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       ATUALIZAR-TOTAIS-PERIODO.
+      *    Descobre o mês (AAAAMM) e o ano (AAAA) de referência
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+           MOVE WS-DATA-HOJE(1:6) TO WS-MES-ATUAL.
+           MOVE WS-DATA-HOJE(1:4) TO WS-ANO-ATUAL.
+
+      *    Abre o arquivo de totais, criando-o na primeira execução
+           PERFORM ABRE-ARQ-TOTAIS.
+
+      *    Busca o registro único de totais
+           MOVE 1 TO TOTAIS-CHAVE.
+           MOVE 'N' TO WS-ACHOU-TOTAIS.
+           READ IDX-TOTAIS-PERIODO KEY IS TOTAIS-CHAVE
+      *      Primeira execução: registro ainda não existe
+             INVALID KEY
+               MOVE 1 TO TOTAIS-CHAVE
+               MOVE 0 TO TOTAIS-VENDAS-MES
+               MOVE 0 TO TOTAIS-VALOR-MES
+               MOVE 0 TO TOTAIS-VENDAS-ANO
+               MOVE 0 TO TOTAIS-VALOR-ANO
+               MOVE WS-MES-ATUAL TO TOTAIS-MES-REF
+               MOVE WS-ANO-ATUAL TO TOTAIS-ANO-REF
+
+      *      Registro já existente: verifica se mês/ano viraram
+             NOT INVALID KEY
+               MOVE 'S' TO WS-ACHOU-TOTAIS
+               IF TOTAIS-MES-REF NOT = WS-MES-ATUAL
+                 MOVE 0 TO TOTAIS-VENDAS-MES
+                 MOVE 0 TO TOTAIS-VALOR-MES
+                 MOVE WS-MES-ATUAL TO TOTAIS-MES-REF
+               END-IF
+               IF TOTAIS-ANO-REF NOT = WS-ANO-ATUAL
+                 MOVE 0 TO TOTAIS-VENDAS-ANO
+                 MOVE 0 TO TOTAIS-VALOR-ANO
+                 MOVE WS-ANO-ATUAL TO TOTAIS-ANO-REF
+               END-IF
+           END-READ.
+
+      *    Acumula o resultado do dia nos totais de mês e de ano
+           ADD WS-VENDAS-REALIZADAS TO TOTAIS-VENDAS-MES.
+           ADD WS-VALOR-ARRECADADO  TO TOTAIS-VALOR-MES.
+           ADD WS-VENDAS-REALIZADAS TO TOTAIS-VENDAS-ANO.
+           ADD WS-VALOR-ARRECADADO  TO TOTAIS-VALOR-ANO.
+
+           IF WS-ACHOU-TOTAIS = 'S'
+             REWRITE DETALHE-TOTAIS-PERIODO
+           ELSE
+             WRITE DETALHE-TOTAIS-PERIODO
+           END-IF.
+
+      *    Fecha o arquivo
+           CLOSE IDX-TOTAIS-PERIODO.
+
+      *    Mostra os acumulados
+           MOVE TOTAIS-VALOR-MES TO WS-VALOR-MES-EDIT.
+           MOVE TOTAIS-VALOR-ANO TO WS-VALOR-ANO-EDIT.
+
+           DISPLAY "-----------------------------------".
+           DISPLAY " ACUMULADOS DO PERÍODO"
+           DISPLAY "-----------------------------------".
+           DISPLAY "Vendas no Mês: " TOTAIS-VENDAS-MES
+             "  Total: R$" WS-VALOR-MES-EDIT.
+           DISPLAY "Vendas no Ano: " TOTAIS-VENDAS-ANO
+             "  Total: R$" WS-VALOR-ANO-EDIT.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       ABRE-ARQ-TOTAIS.
+           OPEN I-O IDX-TOTAIS-PERIODO.
+
+      *    Caso o arquivo não exista, cria
+           IF WS-STATUS-TOTAIS-FILE-NOT-FOUND
+             OPEN OUTPUT IDX-TOTAIS-PERIODO
+             CLOSE IDX-TOTAIS-PERIODO
+             PERFORM ABRE-ARQ-TOTAIS
+           END-IF.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       ABRE-ARQ-EXCECOES.
+           OPEN EXTEND LOG-EXCECOES.
+
+      *    Caso o arquivo não exista, cria
+           IF WS-STATUS-EXCECAO-FILE-NOT-FOUND
+             OPEN OUTPUT LOG-EXCECOES
+             CLOSE LOG-EXCECOES
+             PERFORM ABRE-ARQ-EXCECOES
+           END-IF.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+      *    Registra a venda rejeitada no log de exceções persistente,
+      *    com a linha original, o motivo e o instante da rejeição
+       GRAVAR-EXCECAO.
+           ACCEPT WS-DATA-EXCECAO FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-EXCECAO FROM TIME.
+
+           MOVE SPACES TO WS-NOVA-LINHA-EXCECAO.
+           STRING
+             WS-DATA-EXCECAO      DELIMITED BY SIZE
+             ";"                  DELIMITED BY SIZE
+             WS-HORA-EXCECAO      DELIMITED BY SIZE
+             ";"                  DELIMITED BY SIZE
+             WS-DETALHAMENTO      DELIMITED BY SIZE
+             ";"                  DELIMITED BY SIZE
+             WS-MOTIVO-EXCECAO    DELIMITED BY SIZE
+             INTO WS-NOVA-LINHA-EXCECAO
+           END-STRING.
+
+           MOVE WS-NOVA-LINHA-EXCECAO TO LINHA-EXCECAO.
+           WRITE LINHA-EXCECAO.
+
+      *    Retorna
+           EXIT PARAGRAPH.
+
+
+       ROTACIONAR-ARQUIVO-VENDAS.
+      *    Monta o nome do arquivo de arquivamento com a data de hoje
+           ACCEPT WS-DATA-ROTACAO FROM DATE YYYYMMDD.
+
+           STRING
+             FUNCTION TRIM(WS-ARCH-DIR) DELIMITED BY SIZE
+             "/vendas-"        DELIMITED BY SIZE
+             WS-DATA-ROTACAO   DELIMITED BY SIZE
+             ".csv"            DELIMITED BY SIZE
+             INTO WS-NOME-ARQUIVO-ARQUIVADO
+           END-STRING.
+
+      *    Copia todo o conteúdo do arquivo do dia para o arquivado,
+      *    anexando ao final caso já exista um arquivo de arquivamento
+      *    para a mesma data (ex.: fechamento rodado mais de uma vez
+      *    no mesmo dia) em vez de sobrescrevê-lo
+           MOVE 'N' TO WS-EOF-ARQUIVADO.
+           OPEN INPUT CSV-VENDAS-DO-DIA.
+           OPEN EXTEND CSV-ARQUIVADO.
+
+           IF WS-STATUS-ARQUIVADO-FILE-NOT-FOUND
+             OPEN OUTPUT CSV-ARQUIVADO
+             CLOSE CSV-ARQUIVADO
+             OPEN EXTEND CSV-ARQUIVADO
+           END-IF.
+
+           PERFORM UNTIL WS-EOF-ARQUIVADO = 'S'
+             READ CSV-VENDAS-DO-DIA INTO DETALHAMENTO-ARQUIVADO
+               AT END
+                 MOVE 'S' TO WS-EOF-ARQUIVADO
+               NOT AT END
+                 WRITE DETALHAMENTO-ARQUIVADO
+             END-READ
+           END-PERFORM.
+
+           CLOSE CSV-VENDAS-DO-DIA.
+           CLOSE CSV-ARQUIVADO.
+
+      *    Recria o arquivo do dia vazio, pronto para a próxima venda
+           OPEN OUTPUT CSV-VENDAS-DO-DIA.
+           CLOSE CSV-VENDAS-DO-DIA.
+
+           DISPLAY "Vendas do dia arquivadas em "
+             WS-NOME-ARQUIVO-ARQUIVADO.
            
\ No newline at end of file
