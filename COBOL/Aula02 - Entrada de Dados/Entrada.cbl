@@ -3,34 +3,87 @@
 000003     author. Mauricio Rodrigues.
 000004
 000005 ENVIRONMENT DIVISION.
-000006 
-000007 DATA DIVISION.
-000008
-000009 WORKING-STORAGE SECTION.
-000010*Variavel para nome do usuario (entrada de dados manual) 
-000011 01 NOME  PIC A(020).
-000012 
-000013*Variavel para data atual (entrada de dados automatica)
-000014 01 DATA-ATUAL.
-000015     05 ANO-ATUAL  PIC 9(004).
-000016     05 MES-ATUAL  PIC 9(002).
-000017     05 DIA-ATUAL  PIC 9(002).
-000018
-000019 PROCEDURE DIVISION.
-000020 MAIN.
-000021*    Recebe nome do usuario digitado pelo terminal
-000022     DISPLAY "Digite seu Nome: ".
-000023     ACCEPT NOME.
-000024     
-000025*    Recebe a data atual do sistema
-000026     ACCEPT DATA-ATUAL FROM DATE YYYYMMDD
+000006 INPUT-OUTPUT SECTION.
+000007 FILE-CONTROL.
+000008*    Log de uso, acumulando um registro por execucao do programa
+000009     SELECT LOG-USO ASSIGN TO "entrada-log.txt"
+000010         ORGANIZATION IS LINE SEQUENTIAL
+000011         FILE STATUS IS WS-STATUS-LOG.
+000012
+000013 DATA DIVISION.
+000014 FILE SECTION.
+000015 FD  LOG-USO.
+000016 01  LINHA-LOG  PIC X(080).
+000017
+000018 WORKING-STORAGE SECTION.
+000019*Variavel para nome do usuario (entrada de dados manual)
+000020 01 NOME  PIC A(020).
+000021
+000022*Variavel para data atual (entrada de dados automatica)
+000023 01 DATA-ATUAL.
+000024     05 ANO-ATUAL  PIC 9(004).
+000025     05 MES-ATUAL  PIC 9(002).
+000026     05 DIA-ATUAL  PIC 9(002).
 000027
-000028*    Printando a mensagem de boas vindas
-000029     DISPLAY "Bem-Vindo, " NOME. 
-000030
-000031     DISPLAY "A data atual é: " DATA-ATUAL 
-             ", que também pode ser escrita como: " DIA-ATUAL "/" 
+000028*Status do arquivo de log, com condicoes nominadas
+000028*compartilhadas via copybook (ex.: WS-STATUS-LOG-FILE-NOT-FOUND)
+000029     COPY "FileStatus.cpy"
+000029         REPLACING PREFIXO-OK BY
+000029                    WS-STATUS-LOG-OK
+000029                   PREFIXO-FILE-NOT-FOUND BY
+000029                    WS-STATUS-LOG-FILE-NOT-FOUND
+000029                   PREFIXO-DUPLICATE-KEY BY
+000029                    WS-STATUS-LOG-DUPLICATE-KEY
+000029                   PREFIXO-RECORD-NOT-FOUND BY
+000029                    WS-STATUS-LOG-RECORD-NOT-FOUND
+000029                   PREFIXO-INVALID-KEY BY
+000029                    WS-STATUS-LOG-INVALID-KEY
+000029                   PREFIXO-END-OF-FILE BY
+000029                    WS-STATUS-LOG-END-OF-FILE
+000029                   PREFIXO BY
+000029                    WS-STATUS-LOG.
+000030 01 LINHA-LOG-AUX  PIC X(080).
+000031
+000032 PROCEDURE DIVISION.
+000033 MAIN.
+000034*    Recebe nome do usuario digitado pelo terminal
+000035     DISPLAY "Digite seu Nome: ".
+000036     ACCEPT NOME.
+000037
+000038*    Recebe a data atual do sistema
+000039     ACCEPT DATA-ATUAL FROM DATE YYYYMMDD
+000040
+000041*    Printando a mensagem de boas vindas
+000042     DISPLAY "Bem-Vindo, " NOME.
+000043
+000044     DISPLAY "A data atual é: " DATA-ATUAL
+             ", que também pode ser escrita como: " DIA-ATUAL "/"
              MES-ATUAL "/" ANO-ATUAL.
-000032
-000033     STOP RUN.
-000034 END PROGRAM Entrada.
+000045
+000046*    Registra o uso no log de acesso
+000047     PERFORM GRAVAR-LOG-USO.
+000048
+000049     STOP RUN.
+000050
+000051*    Grava uma linha com NOME e DATA-ATUAL no log de uso,
+000052*    criando o arquivo no primeiro uso
+000053 GRAVAR-LOG-USO.
+000054     OPEN EXTEND LOG-USO.
+000055     IF WS-STATUS-LOG-FILE-NOT-FOUND
+000056         OPEN OUTPUT LOG-USO
+000057         CLOSE LOG-USO
+000058         PERFORM GRAVAR-LOG-USO
+000059     ELSE
+000060         MOVE SPACES TO LINHA-LOG-AUX
+000061         STRING
+000062             NOME            DELIMITED BY SIZE
+000063             ";"             DELIMITED BY SIZE
+000064             DATA-ATUAL      DELIMITED BY SIZE
+000065             INTO LINHA-LOG-AUX
+000066         END-STRING
+000067         MOVE LINHA-LOG-AUX TO LINHA-LOG
+000068         WRITE LINHA-LOG
+000069         CLOSE LOG-USO
+000070     END-IF.
+000071
+000072 END PROGRAM Entrada.
