@@ -9,7 +9,16 @@
              ORGANIZATION IS RELATIVE
              ACCESS MODE IS DYNAMIC
              RELATIVE KEY IS WS-CHAVE.
-       
+
+           SELECT ARQ-CTRL-MATRICULA
+             ASSIGN TO "alunos-controle-matricula.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-STATUS-CTRL.
+
+           SELECT ARQ-SLOTS-LIVRES ASSIGN TO "alunos-slots-livres.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-STATUS-SLOTS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ARQ-ALUNOS.
@@ -20,12 +29,68 @@
            05 CURSO              PIC X(30).
            05 MEDIA              PIC 99V9.
 
+      *    Guarda a última matrícula gerada automaticamente
+       FD  ARQ-CTRL-MATRICULA.
+       01 LINHA-CTRL-MATRICULA   PIC 9(04).
+
+      *    Fila de matrículas liberadas por exclusões, para reuso
+       FD  ARQ-SLOTS-LIVRES.
+       01 LINHA-SLOT-LIVRE       PIC 9(04).
+
        WORKING-STORAGE SECTION.
        01 WS-OPCAO               PIC 9.
        01 WS-EOF                 PIC X VALUE 'N'.
        01 WS-CHAVE               PIC 9(04).
        01 WS-BUSCA               PIC 9(04).
        01 WS-NOME-AUX            PIC X(30).
+       01 WS-EXC-OPCAO           PIC X(01).
+
+      *    Variáveis de busca de aluno por nome
+       01 WS-TERMO-BUSCA         PIC X(30).
+       01 WS-TAM-BUSCA           PIC 9(02).
+       01 WS-FIM-BUSCA           PIC 9(02).
+       01 WS-POS-BUSCA           PIC 9(02).
+       01 WS-ACHOU-BUSCA         PIC X(01).
+       01 WS-CONTADOR-BUSCA      PIC 9(02).
+
+      *    Variáveis de controle/reuso de matrícula
+      *    Status dos arquivos de controle, com condições nominadas
+      *    compartilhadas via copybook (ex.: WS-STATUS-CTRL-FILE-NOT-FOUND)
+           COPY "FileStatus.cpy"
+               REPLACING PREFIXO-OK BY
+                          WS-STATUS-CTRL-OK
+                          PREFIXO-FILE-NOT-FOUND BY
+                          WS-STATUS-CTRL-FILE-NOT-FOUND
+                          PREFIXO-DUPLICATE-KEY BY
+                          WS-STATUS-CTRL-DUPLICATE-KEY
+                          PREFIXO-RECORD-NOT-FOUND BY
+                          WS-STATUS-CTRL-RECORD-NOT-FOUND
+                          PREFIXO-INVALID-KEY BY
+                          WS-STATUS-CTRL-INVALID-KEY
+                          PREFIXO-END-OF-FILE BY
+                          WS-STATUS-CTRL-END-OF-FILE
+                          PREFIXO BY
+                          WS-STATUS-CTRL.
+           COPY "FileStatus.cpy"
+               REPLACING PREFIXO-OK BY
+                          WS-STATUS-SLOTS-OK
+                          PREFIXO-FILE-NOT-FOUND BY
+                          WS-STATUS-SLOTS-FILE-NOT-FOUND
+                          PREFIXO-DUPLICATE-KEY BY
+                          WS-STATUS-SLOTS-DUPLICATE-KEY
+                          PREFIXO-RECORD-NOT-FOUND BY
+                          WS-STATUS-SLOTS-RECORD-NOT-FOUND
+                          PREFIXO-INVALID-KEY BY
+                          WS-STATUS-SLOTS-INVALID-KEY
+                          PREFIXO-END-OF-FILE BY
+                          WS-STATUS-SLOTS-END-OF-FILE
+                          PREFIXO BY
+                          WS-STATUS-SLOTS.
+       01 WS-ULTIMO-MATRICULA    PIC 9(04) VALUE 0.
+       01 WS-QTD-SLOTS           PIC 9(02) VALUE 0.
+       01 WS-IDX-SLOT            PIC 9(02).
+       01 WS-PILHA-SLOTS.
+           05 PILHA-SLOT OCCURS 50 TIMES PIC 9(04).
 
        PROCEDURE DIVISION.
        MAIN.
@@ -35,7 +100,9 @@
            DISPLAY " SISTEMA DE ALUNOS".
            DISPLAY "=========================".
            DISPLAY "1 - Cadastrar Aluno".
-           DISPLAY "2 - Buscar Aluno".
+           DISPLAY "2 - Buscar Aluno por Matrícula".
+           DISPLAY "3 - Buscar Aluno por Nome".
+           DISPLAY "4 - Excluir Aluno".
            DISPLAY "0 - Sair".
            DISPLAY "Insira sua opção: " WITH NO ADVANCING.
            ACCEPT WS-OPCAO.
@@ -43,9 +110,13 @@
       *    Seleciona a ação desejada
            EVALUATE WS-OPCAO
              WHEN 1
-               PERFORM CADASTRAR-ALUNO               
+               PERFORM CADASTRAR-ALUNO
              WHEN 2
                PERFORM BUSCAR-ALUNO
+             WHEN 3
+               PERFORM BUSCAR-ALUNO-NOME
+             WHEN 4
+               PERFORM EXCLUIR-ALUNO
              WHEN 0
                DISPLAY " "
                DISPLAY "===== PROGRAMA FINALIZADO ====="
@@ -62,11 +133,19 @@
            DISPLAY "=========================".
            DISPLAY " CADASTRAR ALUNO".
            DISPLAY "=========================".
-      *    Recebe a matrícula
-           DISPLAY "Informe a Matrícula: " WITH NO ADVANCING.
+      *    Recebe a matrícula, 0 gera/reaproveita uma automaticamente
+           DISPLAY "Informe a Matrícula (0 para gerar automático): "
+             WITH NO ADVANCING.
            ACCEPT MATRICULA.
+
+           IF MATRICULA = 0
+             PERFORM GERAR-MATRICULA
+           ELSE
+             PERFORM ATUALIZAR-CONTROLE-MATRICULA
+           END-IF.
+
            MOVE MATRICULA TO WS-CHAVE.
-      
+
       *    Limpando possível lixo na variável NOME
            MOVE SPACES TO NOME
            
@@ -149,4 +228,211 @@
            DISPLAY "Data de Nasc.: " DATA-NASC .
            DISPLAY "Curso: " CURSO .
            DISPLAY "Média (em 10.0): " MEDIA.
-       
\ No newline at end of file
+
+
+      * Função para buscar um aluno pelo nome, para quando a
+      * matrícula não está à mão
+       BUSCAR-ALUNO-NOME.
+           DISPLAY " ".
+           DISPLAY "=========================".
+           DISPLAY " BUSCAR ALUNO POR NOME".
+           DISPLAY "=========================".
+           DISPLAY "Informe o texto a buscar no nome: "
+             WITH NO ADVANCING.
+           ACCEPT WS-TERMO-BUSCA.
+
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TERMO-BUSCA))
+             TO WS-TERMO-BUSCA.
+           COMPUTE WS-TAM-BUSCA =
+             FUNCTION LENGTH(FUNCTION TRIM(WS-TERMO-BUSCA)).
+
+           MOVE 0 TO WS-CONTADOR-BUSCA.
+           MOVE 'N' TO WS-EOF.
+
+      *    Abre o arquivo para percorrer sequencialmente
+           OPEN INPUT ARQ-ALUNOS.
+
+           PERFORM UNTIL WS-EOF = 'S'
+             READ ARQ-ALUNOS NEXT RECORD
+               AT END
+                 MOVE 'S' TO WS-EOF
+               NOT AT END
+                 PERFORM VERIFICAR-NOME-BUSCA
+                 IF WS-ACHOU-BUSCA = 'S'
+                   ADD 1 TO WS-CONTADOR-BUSCA
+                   DISPLAY "========================="
+                   PERFORM EXIBIR-DADOS
+                 END-IF
+           END-PERFORM.
+
+           CLOSE ARQ-ALUNOS.
+
+           IF WS-CONTADOR-BUSCA = 0
+             DISPLAY "Nenhum aluno encontrado."
+           END-IF.
+
+           PERFORM MAIN.
+
+
+       VERIFICAR-NOME-BUSCA.
+           MOVE 'N' TO WS-ACHOU-BUSCA.
+
+      *    CADASTRAR-ALUNO grava NOME com os espaços trocados por
+      *    LOW-VALUES; desfaz isso numa cópia local antes de comparar,
+      *    senão um termo de busca com espaço entre palavras (ex.:
+      *    "JOAO SILVA") nunca bate contra os LOW-VALUES gravados
+           MOVE NOME TO WS-NOME-AUX.
+           INSPECT WS-NOME-AUX REPLACING ALL LOW-VALUES BY SPACES.
+
+      *    Testa toda posição inicial possível dentro do nome
+           COMPUTE WS-FIM-BUSCA = 31 - WS-TAM-BUSCA.
+           IF WS-TAM-BUSCA > 0 AND WS-FIM-BUSCA > 0
+             PERFORM TESTAR-POSICAO-NOME-BUSCA
+               VARYING WS-POS-BUSCA FROM 1 BY 1
+               UNTIL WS-POS-BUSCA > WS-FIM-BUSCA
+               OR WS-ACHOU-BUSCA = 'S'
+           END-IF.
+
+
+       TESTAR-POSICAO-NOME-BUSCA.
+           IF FUNCTION UPPER-CASE(
+                WS-NOME-AUX(WS-POS-BUSCA:WS-TAM-BUSCA))
+              = WS-TERMO-BUSCA(1:WS-TAM-BUSCA)
+             MOVE 'S' TO WS-ACHOU-BUSCA
+           END-IF.
+
+
+      * Função para excluir um aluno, liberando a matrícula/slot
+      * que ele ocupava para reaproveitamento em um novo cadastro
+       EXCLUIR-ALUNO.
+           DISPLAY " ".
+           DISPLAY "=========================".
+           DISPLAY " EXCLUIR ALUNO".
+           DISPLAY "=========================".
+           DISPLAY "Informe a matrícula do aluno: " WITH NO ADVANCING.
+           ACCEPT WS-BUSCA.
+           MOVE WS-BUSCA TO WS-CHAVE.
+
+           OPEN I-O ARQ-ALUNOS.
+
+           READ ARQ-ALUNOS
+             INVALID KEY
+               DISPLAY "Aluno não encontrado!"
+             NOT INVALID KEY
+               DISPLAY "Excluindo o aluno " NOME
+               DISPLAY "Deseja continuar? (S/N): " WITH NO ADVANCING
+               ACCEPT WS-EXC-OPCAO
+
+               EVALUATE WS-EXC-OPCAO
+                 WHEN 'S'
+                   DELETE ARQ-ALUNOS
+                   PERFORM LIBERAR-SLOT
+                   DISPLAY "Sucesso! Aluno excluído!"
+                 WHEN 'N'
+                   DISPLAY "Operação cancelada!"
+                 WHEN OTHER
+                   DISPLAY "Opção inválida!"
+               END-EVALUATE
+           END-READ.
+
+           CLOSE ARQ-ALUNOS.
+
+           PERFORM MAIN.
+
+
+      * Gera a próxima matrícula disponível: reaproveita primeiro o
+      * slot mais recentemente liberado por uma exclusão, e só
+      * incrementa o contador de matrículas nunca utilizadas quando
+      * não há nenhum slot livre para reaproveitar
+       GERAR-MATRICULA.
+           PERFORM LER-SLOTS-LIVRES.
+
+           IF WS-QTD-SLOTS > 0
+             MOVE PILHA-SLOT(WS-QTD-SLOTS) TO MATRICULA
+             SUBTRACT 1 FROM WS-QTD-SLOTS
+             PERFORM GRAVAR-SLOTS-LIVRES
+             DISPLAY "Matrícula reaproveitada: " MATRICULA
+           ELSE
+             PERFORM LER-CONTROLE-MATRICULA
+             ADD 1 TO WS-ULTIMO-MATRICULA
+             MOVE WS-ULTIMO-MATRICULA TO MATRICULA
+             PERFORM GRAVAR-CONTROLE-MATRICULA
+             DISPLAY "Matrícula gerada automaticamente: " MATRICULA
+           END-IF.
+
+
+      * Mantém o contador de matrículas nunca utilizadas em dia
+      * quando o operador digita uma matrícula manualmente, para que
+      * a próxima geração automática não repita uma já existente
+       ATUALIZAR-CONTROLE-MATRICULA.
+           PERFORM LER-CONTROLE-MATRICULA.
+           IF MATRICULA > WS-ULTIMO-MATRICULA
+             MOVE MATRICULA TO WS-ULTIMO-MATRICULA
+             PERFORM GRAVAR-CONTROLE-MATRICULA
+           END-IF.
+
+
+       LER-CONTROLE-MATRICULA.
+           MOVE 0 TO WS-ULTIMO-MATRICULA.
+           OPEN INPUT ARQ-CTRL-MATRICULA.
+
+           IF NOT WS-STATUS-CTRL-FILE-NOT-FOUND
+             READ ARQ-CTRL-MATRICULA INTO WS-ULTIMO-MATRICULA
+               AT END
+                 MOVE 0 TO WS-ULTIMO-MATRICULA
+             END-READ
+             CLOSE ARQ-CTRL-MATRICULA
+           END-IF.
+
+
+       GRAVAR-CONTROLE-MATRICULA.
+           OPEN OUTPUT ARQ-CTRL-MATRICULA.
+           MOVE WS-ULTIMO-MATRICULA TO LINHA-CTRL-MATRICULA.
+           WRITE LINHA-CTRL-MATRICULA.
+           CLOSE ARQ-CTRL-MATRICULA.
+
+
+      * Carrega a fila de slots liberados em memória. O arquivo é
+      * pequeno (slots liberados por exclusões pontuais), então uma
+      * tabela em memória é suficiente para ler/regravar por completo
+       LER-SLOTS-LIVRES.
+           MOVE 0 TO WS-QTD-SLOTS.
+           MOVE 'N' TO WS-EOF.
+           OPEN INPUT ARQ-SLOTS-LIVRES.
+
+           IF NOT WS-STATUS-SLOTS-FILE-NOT-FOUND
+             PERFORM UNTIL WS-EOF = 'S'
+               READ ARQ-SLOTS-LIVRES INTO LINHA-SLOT-LIVRE
+                 AT END
+                   MOVE 'S' TO WS-EOF
+                 NOT AT END
+                   ADD 1 TO WS-QTD-SLOTS
+                   MOVE LINHA-SLOT-LIVRE TO PILHA-SLOT(WS-QTD-SLOTS)
+             END-PERFORM
+             CLOSE ARQ-SLOTS-LIVRES
+           END-IF.
+
+
+       GRAVAR-SLOTS-LIVRES.
+           OPEN OUTPUT ARQ-SLOTS-LIVRES.
+           PERFORM VARYING WS-IDX-SLOT FROM 1 BY 1
+             UNTIL WS-IDX-SLOT > WS-QTD-SLOTS
+             MOVE PILHA-SLOT(WS-IDX-SLOT) TO LINHA-SLOT-LIVRE
+             WRITE LINHA-SLOT-LIVRE
+           END-PERFORM.
+           CLOSE ARQ-SLOTS-LIVRES.
+
+
+       LIBERAR-SLOT.
+           PERFORM LER-SLOTS-LIVRES.
+
+      *    PILHA-SLOT só tem 50 posições; acima disso o slot liberado
+      *    não pode ser reaproveitado, mas a exclusão não é bloqueada
+           IF WS-QTD-SLOTS > 49
+             DISPLAY "Aviso! Pilha de slots livres está cheia. "
+               "Este slot não será reaproveitado."
+           ELSE
+             ADD 1 TO WS-QTD-SLOTS
+             MOVE WS-CHAVE TO PILHA-SLOT(WS-QTD-SLOTS)
+             PERFORM GRAVAR-SLOTS-LIVRES
+           END-IF.
