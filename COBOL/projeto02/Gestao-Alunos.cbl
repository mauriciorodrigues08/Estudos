@@ -10,7 +10,11 @@
              ACCESS MODE IS DYNAMIC
              FILE STATUS IS WS-STATUS
              RECORD KEY IS ALUNO-MATRICULA.
-       
+
+           SELECT ARQ-EXPORT ASSIGN TO "alunos-export.csv"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-STATUS-EXPORT.
+
        DATA DIVISION.
        FILE SECTION.
        FD ARQ-ALUNOS.
@@ -19,9 +23,47 @@
            05 ALUNO-NOME             PIC X(30).
            05 ALUNO-CURSO            PIC X(20).
            05 ALUNO-DATA-ENTRADA     PIC X(10).
-       
+           05 ALUNO-STATUS           PIC X(01).
+               88 ALUNO-ATIVO        VALUE 'A'.
+               88 ALUNO-INATIVO      VALUE 'I'.
+               88 ALUNO-FORMADO      VALUE 'F'.
+
+       FD ARQ-EXPORT.
+       01 LINHA-EXPORT                PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 WS-STATUS                  PIC X(02) VALUE "00".
+      *    Status de arquivo, com condições nominadas compartilhadas
+      *    via copybook (ex.: WS-STATUS-FILE-NOT-FOUND)
+           COPY "FileStatus.cpy"
+               REPLACING PREFIXO-OK BY
+                          WS-STATUS-OK
+                          PREFIXO-FILE-NOT-FOUND BY
+                          WS-STATUS-FILE-NOT-FOUND
+                          PREFIXO-DUPLICATE-KEY BY
+                          WS-STATUS-DUPLICATE-KEY
+                          PREFIXO-RECORD-NOT-FOUND BY
+                          WS-STATUS-RECORD-NOT-FOUND
+                          PREFIXO-INVALID-KEY BY
+                          WS-STATUS-INVALID-KEY
+                          PREFIXO-END-OF-FILE BY
+                          WS-STATUS-END-OF-FILE
+                          PREFIXO BY
+                          WS-STATUS.
+           COPY "FileStatus.cpy"
+               REPLACING PREFIXO-OK BY
+                          WS-STATUS-EXPORT-OK
+                          PREFIXO-FILE-NOT-FOUND BY
+                          WS-STATUS-EXPORT-FILE-NOT-FOUND
+                          PREFIXO-DUPLICATE-KEY BY
+                          WS-STATUS-EXPORT-DUPLICATE-KEY
+                          PREFIXO-RECORD-NOT-FOUND BY
+                          WS-STATUS-EXPORT-RECORD-NOT-FOUND
+                          PREFIXO-INVALID-KEY BY
+                          WS-STATUS-EXPORT-INVALID-KEY
+                          PREFIXO-END-OF-FILE BY
+                          WS-STATUS-EXPORT-END-OF-FILE
+                          PREFIXO BY
+                          WS-STATUS-EXPORT.
        01 WS-OPCAO                   PIC X(01).
        01 WS-CONTADOR                PIC 9(02).
        01 WS-EOF                     PIC X(01) VALUE 'N'.
@@ -33,6 +75,19 @@
 
        01 WS-DELETE-OP               PIC X(01).
 
+      * Variáveis de busca de aluno por nome
+       01 WS-TERMO-BUSCA             PIC X(30).
+       01 WS-TAM-BUSCA               PIC 9(02).
+       01 WS-FIM-BUSCA               PIC 9(02).
+       01 WS-POS-BUSCA               PIC 9(02).
+       01 WS-ACHOU-BUSCA             PIC X(01).
+       01 WS-CONTADOR-BUSCA          PIC 9(02).
+       01 WS-STATUS-DESC             PIC X(10).
+
+      * Variáveis de exportação do cadastro para CSV
+       01 WS-CONTADOR-EXPORT         PIC 9(03).
+       01 WS-LINHA-EXPORT            PIC X(80).
+
        PROCEDURE DIVISION.
        MAIN.
            PERFORM UNTIL WS-OPCAO = 0
@@ -53,6 +108,10 @@
                  PERFORM LISTAR-ALUNOS
                WHEN 4
                  PERFORM EXCLUIR-ALUNO
+               WHEN 5
+                 PERFORM BUSCAR-ALUNO-NOME
+               WHEN 6
+                 PERFORM EXPORTAR-ALUNOS-CSV
                WHEN OTHER
                  DISPLAY "Opção inválida!"
              END-EVALUATE
@@ -69,6 +128,8 @@
            DISPLAY " 2 - Editar Aluno".
            DISPLAY " 3 - Listar Alunos".
            DISPLAY " 4 - Excluir Aluno".
+           DISPLAY " 5 - Buscar Aluno por Nome".
+           DISPLAY " 6 - Exportar Alunos para CSV".
            DISPLAY " 0 - Sair".
            DISPLAY "----------------------------------".
 
@@ -98,6 +159,7 @@
            MOVE WS-ALUNO-NOME TO ALUNO-NOME.
            MOVE WS-ALUNO-CURSO TO ALUNO-CURSO.
            MOVE WS-ALUNO-DATA-ENTRADA TO ALUNO-DATA-ENTRADA.
+           SET ALUNO-ATIVO TO TRUE.
 
       *    Adiciona o novo aluno no arquivo
            PERFORM ABRE-ARQ-IDX.
@@ -183,12 +245,14 @@
 
              NOT AT END
       *        Printa os dados do aluno
+               PERFORM DESCREVER-STATUS-ALUNO
                ADD 1 TO WS-CONTADOR
                DISPLAY "Aluno #" WS-CONTADOR
                DISPLAY "Matrícula: " ALUNO-MATRICULA
                DISPLAY "Nome: " ALUNO-NOME
                DISPLAY "Curso: " ALUNO-CURSO
                DISPLAY "Data de Entrada: " ALUNO-DATA-ENTRADA
+               DISPLAY "Status: " WS-STATUS-DESC
                DISPLAY " "
 
            END-PERFORM.
@@ -218,7 +282,7 @@
              INVALID KEY
                DISPLAY "Aluno não encontrado!"
 
-      *      Caso encontre  
+      *      Caso encontre
              NOT INVALID KEY
       *        Realiza uma verificação
                DISPLAY "Excluindo aluno " ALUNO-NOME
@@ -228,9 +292,13 @@
       *        Faz o switch da escolha
                EVALUATE WS-DELETE-OP
                  WHEN 'S'
-                   DELETE ARQ-ALUNOS
-                   DISPLAY "Aluno excluído com sucesso!"
-                  
+      *            Marca o aluno como inativo em vez de apagar o
+      *            registro, preservando o histórico para boletins
+      *            e auditorias
+                   SET ALUNO-INATIVO TO TRUE
+                   REWRITE REG-ALUNO
+                   DISPLAY "Aluno marcado como inativo com sucesso!"
+
                  WHEN 'N'
                    DISPLAY "Operação Cancelada!"
 
@@ -243,11 +311,144 @@
       *    Fecha arquivo
            CLOSE ARQ-ALUNOS.
 
+       BUSCAR-ALUNO-NOME.
+           DISPLAY "----------------------------------".
+           DISPLAY " BUSCAR ALUNO POR NOME".
+           DISPLAY "----------------------------------".
+
+      *    Recebe o texto a ser buscado no nome do aluno
+           DISPLAY "Informe o texto a buscar no nome: "
+             WITH NO ADVANCING.
+           ACCEPT WS-TERMO-BUSCA.
+
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TERMO-BUSCA))
+             TO WS-TERMO-BUSCA.
+           COMPUTE WS-TAM-BUSCA =
+             FUNCTION LENGTH(FUNCTION TRIM(WS-TERMO-BUSCA)).
+
+      *    Zera as variáveis de controle
+           MOVE 0 TO WS-CONTADOR-BUSCA.
+           MOVE 'N' TO WS-EOF.
+
+      *    Abre o arquivo
+           PERFORM ABRE-ARQ-IDX.
+
+      *    Repetição de execução
+           PERFORM UNTIL WS-EOF = 'S'
+             READ ARQ-ALUNOS INTO REG-ALUNO
+
+             AT END
+               MOVE 'S' TO WS-EOF
+
+             NOT AT END
+               PERFORM VERIFICAR-NOME-BUSCA
+
+               IF WS-ACHOU-BUSCA = 'S'
+                 PERFORM DESCREVER-STATUS-ALUNO
+                 ADD 1 TO WS-CONTADOR-BUSCA
+                 DISPLAY "Aluno #" WS-CONTADOR-BUSCA
+                 DISPLAY "Matrícula: " ALUNO-MATRICULA
+                 DISPLAY "Nome: " ALUNO-NOME
+                 DISPLAY "Curso: " ALUNO-CURSO
+                 DISPLAY "Data de Entrada: " ALUNO-DATA-ENTRADA
+                 DISPLAY "Status: " WS-STATUS-DESC
+                 DISPLAY " "
+               END-IF
+
+           END-PERFORM.
+
+      *    Fecha o arquivo
+           CLOSE ARQ-ALUNOS.
+
+           IF WS-CONTADOR-BUSCA = 0
+             DISPLAY "Nenhum aluno encontrado."
+             DISPLAY " "
+           END-IF.
+
+       VERIFICAR-NOME-BUSCA.
+           MOVE 'N' TO WS-ACHOU-BUSCA.
+
+      *    Testa toda posição inicial possível dentro do nome
+           COMPUTE WS-FIM-BUSCA = 31 - WS-TAM-BUSCA.
+           IF WS-TAM-BUSCA > 0 AND WS-FIM-BUSCA > 0
+             PERFORM TESTAR-POSICAO-NOME-BUSCA
+               VARYING WS-POS-BUSCA FROM 1 BY 1
+               UNTIL WS-POS-BUSCA > WS-FIM-BUSCA
+               OR WS-ACHOU-BUSCA = 'S'
+           END-IF.
+
+       TESTAR-POSICAO-NOME-BUSCA.
+           IF FUNCTION UPPER-CASE(
+                ALUNO-NOME(WS-POS-BUSCA:WS-TAM-BUSCA))
+              = WS-TERMO-BUSCA(1:WS-TAM-BUSCA)
+             MOVE 'S' TO WS-ACHOU-BUSCA
+           END-IF.
+
+       DESCREVER-STATUS-ALUNO.
+           EVALUATE TRUE
+             WHEN ALUNO-ATIVO
+               MOVE "ATIVO" TO WS-STATUS-DESC
+             WHEN ALUNO-INATIVO
+               MOVE "INATIVO" TO WS-STATUS-DESC
+             WHEN ALUNO-FORMADO
+               MOVE "FORMADO" TO WS-STATUS-DESC
+             WHEN OTHER
+               MOVE "INDEFINIDO" TO WS-STATUS-DESC
+           END-EVALUATE.
+
+       EXPORTAR-ALUNOS-CSV.
+           DISPLAY "----------------------------------".
+           DISPLAY " EXPORTAR ALUNOS PARA CSV".
+           DISPLAY "----------------------------------".
+
+      *    Zera as variáveis de controle
+           MOVE 0 TO WS-CONTADOR-EXPORT.
+           MOVE 'N' TO WS-EOF.
+
+      *    Abre o arquivo de alunos e o arquivo csv de destino
+           PERFORM ABRE-ARQ-IDX.
+           OPEN OUTPUT ARQ-EXPORT.
+
+      *    Repetição de execução
+           PERFORM UNTIL WS-EOF = 'S'
+             READ ARQ-ALUNOS INTO REG-ALUNO
+
+             AT END
+               MOVE 'S' TO WS-EOF
+
+             NOT AT END
+      *        Monta a linha no mesmo layout que o Importa-Alunos
+      *        espera (matrícula;nome;curso;data de entrada)
+               MOVE SPACES TO WS-LINHA-EXPORT
+               STRING
+                 FUNCTION TRIM(ALUNO-MATRICULA)    DELIMITED BY SIZE
+                 ";"                                DELIMITED BY SIZE
+                 FUNCTION TRIM(ALUNO-NOME)          DELIMITED BY SIZE
+                 ";"                                DELIMITED BY SIZE
+                 FUNCTION TRIM(ALUNO-CURSO)         DELIMITED BY SIZE
+                 ";"                                DELIMITED BY SIZE
+                 FUNCTION TRIM(ALUNO-DATA-ENTRADA)  DELIMITED BY SIZE
+                 INTO WS-LINHA-EXPORT
+               END-STRING
+               MOVE WS-LINHA-EXPORT TO LINHA-EXPORT
+               WRITE LINHA-EXPORT
+               ADD 1 TO WS-CONTADOR-EXPORT
+
+           END-PERFORM.
+
+      *    Fecha os arquivos
+           CLOSE ARQ-ALUNOS.
+           CLOSE ARQ-EXPORT.
+
+           DISPLAY "Alunos exportados: " WS-CONTADOR-EXPORT.
+           DISPLAY "Arquivo gerado: alunos-export.csv".
+           DISPLAY " ".
+
        ABRE-ARQ-IDX.
            OPEN I-O ARQ-ALUNOS.
 
       *    Caso o arquivo não exista (status 35), cria
-           IF WS-STATUS = "35"
+           IF WS-STATUS-FILE-NOT-FOUND
              OPEN OUTPUT ARQ-ALUNOS
              CLOSE ARQ-ALUNOS
              PERFORM ABRE-ARQ-IDX
