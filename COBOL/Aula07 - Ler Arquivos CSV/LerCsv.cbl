@@ -18,10 +18,21 @@
        01 WS-CONTADOR              PIC 9(05) VALUE ZEROS.
        01 WS-REGISTRO              PIC 9(05) VALUE ZEROS.
 
+      *    Tamanho maximo de colunas suportado; a quantidade real de
+      *    cada arquivo eh descoberta a partir do cabecalho
        01 WS-DETALHAMENTO.
-      *    Array de 3 posições
-           05 WS-DADO              PIC X(50) OCCURS 3 TIMES.
-       
+           05 WS-DADO              PIC X(50) OCCURS 20 TIMES.
+
+      *    Quantidade de colunas do cabecalho, usada como referencia
+      *    para validar cada registro de dados
+       01 WS-QTD-COLUNAS           PIC 9(02) VALUE ZEROS.
+
+      *    Quantidade de campos efetivamente separados na linha atual
+       01 WS-QTD-CAMPOS            PIC 9(02) VALUE ZEROS.
+       01 WS-PONTEIRO              PIC 9(03) VALUE ZEROS.
+       01 WS-TAM-LINHA             PIC 9(03) VALUE ZEROS.
+       01 WS-REGISTRO-INVALIDO     PIC X(05).
+
        PROCEDURE DIVISION.
        MAIN.
            OPEN INPUT REGISTRO-CSV.
@@ -29,7 +40,7 @@
            PERFORM LER-CABECALHO.
            DISPLAY " "
            PERFORM PROCESSAR-REGISTROS UNTIL WS-FIM-ARQ = 'S'.
-           
+
            CLOSE REGISTRO-CSV.
            STOP RUN.
 
@@ -37,18 +48,30 @@
            READ REGISTRO-CSV INTO DETALHAMENTO
                NOT AT END
                    PERFORM SEPARAR-CAMPOS
+                   MOVE WS-QTD-CAMPOS TO WS-QTD-COLUNAS
                    DISPLAY "Cabeçalho:"
                    PERFORM EXIBIR
            END-READ.
 
        SEPARAR-CAMPOS.
       *    Inicializa o campo com espaços vazios
-           MOVE SPACES TO WS-DETALHAMENTO
+           MOVE SPACES TO WS-DETALHAMENTO.
+           MOVE 0 TO WS-QTD-CAMPOS.
+           MOVE 1 TO WS-PONTEIRO.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(DETALHAMENTO))
+               TO WS-TAM-LINHA.
 
-      *    Salva os dados delimitados por , (Semelhante ao split())
-           UNSTRING DETALHAMENTO DELIMITED BY ','
-               INTO WS-DADO(1) WS-DADO(2) WS-DADO(3)
-           END-UNSTRING.
+      *    Separa um campo por vez, avançando o ponteiro, semelhante
+      *    ao split() seguido de um laço sobre o resultado
+           PERFORM VARYING WS-CONTADOR FROM 1 BY 1
+               UNTIL WS-PONTEIRO > WS-TAM-LINHA
+               OR WS-CONTADOR > 20
+               ADD 1 TO WS-QTD-CAMPOS
+               UNSTRING DETALHAMENTO DELIMITED BY ','
+                   INTO WS-DADO(WS-QTD-CAMPOS)
+                   WITH POINTER WS-PONTEIRO
+               END-UNSTRING
+           END-PERFORM.
 
        PROCESSAR-REGISTROS.
            READ REGISTRO-CSV INTO DETALHAMENTO
@@ -57,13 +80,22 @@
                NOT AT END
                    ADD 1 TO WS-REGISTRO
                    PERFORM SEPARAR-CAMPOS
-                   DISPLAY "REGISTRO #" WS-REGISTRO
-                   PERFORM EXIBIR
-                   DISPLAY " "
+                   IF WS-QTD-CAMPOS NOT = WS-QTD-COLUNAS
+                       MOVE WS-REGISTRO TO WS-REGISTRO-INVALIDO
+                       DISPLAY "AVISO: registro #" WS-REGISTRO-INVALIDO
+                           " descartado - esperado " WS-QTD-COLUNAS
+                           " campo(s), encontrado " WS-QTD-CAMPOS
+                       DISPLAY " "
+                   ELSE
+                       DISPLAY "REGISTRO #" WS-REGISTRO
+                       PERFORM EXIBIR
+                       DISPLAY " "
+                   END-IF
            END-READ.
 
        EXIBIR.
-      *    Semelhante ao laço for(int i=1; i<3; i++)
-           PERFORM VARYING WS-CONTADOR FROM 1 BY 1 UNTIL WS-CONTADOR > 3
+      *    Semelhante ao laço for(int i=1; i<qtd; i++)
+           PERFORM VARYING WS-CONTADOR FROM 1 BY 1
+               UNTIL WS-CONTADOR > WS-QTD-CAMPOS
                DISPLAY "Dado " WS-CONTADOR ": " WS-DADO(WS-CONTADOR)
            END-PERFORM.
