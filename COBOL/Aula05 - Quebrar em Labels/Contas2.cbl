@@ -10,7 +10,10 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CONTAS ASSIGN TO "CONTAS.DATA"
-             ORGANIZATION IS LINE SEQUENTIAL. 
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CARTOES-VENCIDOS ASSIGN TO "CARTOES-VENCIDOS.DATA"
+             ORGANIZATION IS LINE SEQUENTIAL.
 
 
        DATA DIVISION.
@@ -42,6 +45,11 @@
                15 MES-VENC        PIC 9(2).
                15 ANO-VENC        PIC 9(4).
 
+      * Relatorio dos clientes com cartao vencido, para a area de
+      * cobranca/renovacao entrar em contato
+       FD CARTOES-VENCIDOS.
+       01 LINHA-CARTAO-VENCIDO    PIC X(80).
+
        WORKING-STORAGE SECTION.
       * Declarando variaveis locais
        01 CONTADORES.
@@ -52,6 +60,20 @@
            05 TOTAL-MULHERES      PIC 9(2) VALUE 0.
            05 ERROS-GENERO        PIC 9(2) VALUE 0.
 
+      *    Faixas etarias para a distribuicao de idade dos clientes
+           05 TOTAL-MENOR-18      PIC 9(2) VALUE 0.
+           05 TOTAL-18-A-25       PIC 9(2) VALUE 0.
+           05 TOTAL-26-A-40       PIC 9(2) VALUE 0.
+           05 TOTAL-41-A-60       PIC 9(2) VALUE 0.
+           05 TOTAL-MAIOR-60      PIC 9(2) VALUE 0.
+
+       01 LINHA-VENCIDO-AUX       PIC X(80).
+
+      *    Copias do nome sem os LOW-VALUES do INSPECT em PROCESSAMENTO,
+      *    para uso seguro em STRING/relatorios
+       01 PRIMEIRO-NOME-AUX      PIC X(15).
+       01 ULTIMO-NOME-AUX        PIC X(15).
+
        01 LEITURA-FINALIZADA      PIC X VALUE "N".
 
        01 DATA-ATUAL.
@@ -71,14 +93,16 @@
       *    Pega a data atual
            ACCEPT DATA-ATUAL FROM DATE YYYYMMDD.
       
-      *    Abre o arquivo
+      *    Abre os arquivos
            OPEN INPUT CONTAS.
+           OPEN OUTPUT CARTOES-VENCIDOS.
 
       *    Realiza a leitura
            PERFORM PROCESSAMENTO.
-           
-      *    Fecha o arquivo
+
+      *    Fecha os arquivos
            CLOSE CONTAS.
+           CLOSE CARTOES-VENCIDOS.
 
       *    Printa os resultados
            PERFORM PRINT-RESULTADO.
@@ -140,17 +164,70 @@
               ADD 1 TO TOTAL-ADULTOS
            END-IF.
 
+      *    Classifica o cliente em uma faixa etaria para a
+      *    distribuicao de idade do arquivo
+           EVALUATE TRUE
+             WHEN IDADE < 18
+               ADD 1 TO TOTAL-MENOR-18
+             WHEN IDADE >= 18 AND IDADE <= 25
+               ADD 1 TO TOTAL-18-A-25
+             WHEN IDADE >= 26 AND IDADE <= 40
+               ADD 1 TO TOTAL-26-A-40
+             WHEN IDADE >= 41 AND IDADE <= 60
+               ADD 1 TO TOTAL-41-A-60
+             WHEN OTHER
+               ADD 1 TO TOTAL-MAIOR-60
+           END-EVALUATE.
+
 
        VERIFICA-VENCIMENTO.
-           IF ANO-ATUAL > ANO-VENC 
+           IF ANO-ATUAL > ANO-VENC
              ADD 1 TO TOTAL-VENCIDOS
+             PERFORM GRAVAR-CARTAO-VENCIDO
            ELSE
              IF (ANO-ATUAL = ANO-VENC) AND (MES-ATUAL > MES-VENC)
                ADD 1 TO TOTAL-VENCIDOS
+               PERFORM GRAVAR-CARTAO-VENCIDO
              END-IF
            END-IF.
 
 
+      *    Grava o nome e os dados do cartao do cliente vencido no
+      *    relatorio de acompanhamento (cobranca/renovacao)
+       GRAVAR-CARTAO-VENCIDO.
+      *    PRIMEIRO-NOME/ULTIMO-NOME ja foram poluidos com LOW-VALUES
+      *    pelo INSPECT de PROCESSAMENTO; desfaz isso em copias locais
+      *    antes de STRING-ar, senao os LOW-VALUES embutidos gravam
+      *    como dado invalido no arquivo LINE SEQUENTIAL
+           MOVE PRIMEIRO-NOME TO PRIMEIRO-NOME-AUX.
+           MOVE ULTIMO-NOME TO ULTIMO-NOME-AUX.
+           INSPECT PRIMEIRO-NOME-AUX REPLACING ALL LOW-VALUES BY SPACES.
+           INSPECT ULTIMO-NOME-AUX REPLACING ALL LOW-VALUES BY SPACES.
+
+           MOVE SPACES TO LINHA-VENCIDO-AUX.
+           STRING
+             PRIMEIRO-NOME-AUX DELIMITED BY SIZE
+             " "              DELIMITED BY SIZE
+             ULTIMO-NOME-AUX   DELIMITED BY SIZE
+             " - Cartao: "    DELIMITED BY SIZE
+             PRIMEIRO-BLOCO   DELIMITED BY SIZE
+             " "              DELIMITED BY SIZE
+             SEGUNDO-BLOCO    DELIMITED BY SIZE
+             " "              DELIMITED BY SIZE
+             TERCEIRO-BLOCO   DELIMITED BY SIZE
+             " "              DELIMITED BY SIZE
+             QUARTO-BLOCO     DELIMITED BY SIZE
+             " - Venc.: "     DELIMITED BY SIZE
+             MES-VENC         DELIMITED BY SIZE
+             "/"              DELIMITED BY SIZE
+             ANO-VENC         DELIMITED BY SIZE
+             INTO LINHA-VENCIDO-AUX
+           END-STRING.
+
+           MOVE LINHA-VENCIDO-AUX TO LINHA-CARTAO-VENCIDO.
+           WRITE LINHA-CARTAO-VENCIDO.
+
+
        VERIFICA-GENERO.
            IF GENERO = "M"
              ADD 1 TO TOTAL-HOMENS
@@ -171,4 +248,11 @@
            DISPLAY "  Total de Homens          : " TOTAL-HOMENS.
            DISPLAY "  Total de Mulheres        : " TOTAL-MULHERES.
            DISPLAY "  Total de Cartoes Vencidos: " TOTAL-VENCIDOS.
+           DISPLAY "---------------------------------------".
+           DISPLAY "  Distribuicao por Idade:".
+           DISPLAY "    Menor de 18            : " TOTAL-MENOR-18.
+           DISPLAY "    De 18 a 25             : " TOTAL-18-A-25.
+           DISPLAY "    De 26 a 40             : " TOTAL-26-A-40.
+           DISPLAY "    De 41 a 60             : " TOTAL-41-A-60.
+           DISPLAY "    Maior de 60            : " TOTAL-MAIOR-60.
            DISPLAY "=======================================".
