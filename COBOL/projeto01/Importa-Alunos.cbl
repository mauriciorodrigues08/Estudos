@@ -18,8 +18,12 @@
              ACCESS MODE IS DYNAMIC
              RECORD KEY IS DB-MATRICULA
              FILE STATUS IS WS-STATUS.
-             
-       
+
+           SELECT ARQ-REJEITADOS ASSIGN TO "alunos-rejeitados.csv"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-STATUS-REJ.
+
+
        DATA DIVISION.
        FILE SECTION.
        FD ARQ-ALUNOS.
@@ -37,13 +41,49 @@
              10 DB-MES-ENTRADA     PIC 9(02).
              10 DB-ANO-ENTRADA     PIC 9(04).
 
+       FD ARQ-REJEITADOS.
+       01 LINHA-REJEITADA          PIC X(150).
+
        WORKING-STORAGE SECTION.
-       01 WS-STATUS                PIC X(02) VALUE "00".
+      *    Status de arquivo, com condições nominadas compartilhadas
+      *    via copybook (ex.: WS-STATUS-FILE-NOT-FOUND)
+           COPY "FileStatus.cpy"
+               REPLACING PREFIXO-OK BY
+                          WS-STATUS-OK
+                          PREFIXO-FILE-NOT-FOUND BY
+                          WS-STATUS-FILE-NOT-FOUND
+                          PREFIXO-DUPLICATE-KEY BY
+                          WS-STATUS-DUPLICATE-KEY
+                          PREFIXO-RECORD-NOT-FOUND BY
+                          WS-STATUS-RECORD-NOT-FOUND
+                          PREFIXO-INVALID-KEY BY
+                          WS-STATUS-INVALID-KEY
+                          PREFIXO-END-OF-FILE BY
+                          WS-STATUS-END-OF-FILE
+                          PREFIXO BY
+                          WS-STATUS.
+           COPY "FileStatus.cpy"
+               REPLACING PREFIXO-OK BY
+                          WS-STATUS-REJ-OK
+                          PREFIXO-FILE-NOT-FOUND BY
+                          WS-STATUS-REJ-FILE-NOT-FOUND
+                          PREFIXO-DUPLICATE-KEY BY
+                          WS-STATUS-REJ-DUPLICATE-KEY
+                          PREFIXO-RECORD-NOT-FOUND BY
+                          WS-STATUS-REJ-RECORD-NOT-FOUND
+                          PREFIXO-INVALID-KEY BY
+                          WS-STATUS-REJ-INVALID-KEY
+                          PREFIXO-END-OF-FILE BY
+                          WS-STATUS-REJ-END-OF-FILE
+                          PREFIXO BY
+                          WS-STATUS-REJ.
        01 WS-EOF                   PIC X(01) VALUE 'N'.
        01 WS-SEPARADOR             PIC X(01) VALUE ';'.
-       
+
        01 WS-CONTADOR              PIC 9(02).
-       
+       01 WS-CONTADOR-REJ          PIC 9(02).
+       01 WS-NOVA-LINHA-REJ        PIC X(150).
+
        01 WS-MATRICULA             PIC X(08).
        01 WS-NOME                  PIC X(30).
        01 WS-CURSO                 PIC X(20).
@@ -74,6 +114,7 @@
 
            DISPLAY "------------------------------------------".
            DISPLAY "INFORMAÇÕES IMPORTADAS COM SUCESSO!"
+           DISPLAY "Linhas rejeitadas: " WS-CONTADOR-REJ
            DISPLAY "------------------------------------------".
 
       *    Fecha arquivo csv
@@ -101,7 +142,8 @@
            WRITE REG-DB-ALUNO
              INVALID KEY
                DISPLAY "Erro ao gravar informações no Arquivo!"
-             
+               PERFORM GRAVAR-REJEITADO
+
              NOT INVALID KEY
                ADD 1 TO WS-CONTADOR
                DISPLAY "Aluno #" WS-CONTADOR
@@ -119,9 +161,39 @@
            OPEN I-O DB-ALUNOS.
 
       *    Caso o arquivo não exista (status 35), cria o arquivo
-           IF WS-STATUS = "35"
+           IF WS-STATUS-FILE-NOT-FOUND
              OPEN OUTPUT DB-ALUNOS
              CLOSE DB-ALUNOS
              PERFORM ABRE-ARQ-IDX
            END-IF.
+
+
+      *    Grava a linha original do csv que não pôde ser importada,
+      *    para que o lote possa ser corrigido e reprocessado
+       GRAVAR-REJEITADO.
+           ADD 1 TO WS-CONTADOR-REJ.
+           PERFORM ABRE-ARQ-REJ.
+
+           MOVE SPACES TO WS-NOVA-LINHA-REJ.
+           STRING
+             REG-ARQ-ALUNOS         DELIMITED BY SIZE
+             ";"                    DELIMITED BY SIZE
+             "Matrícula duplicada"  DELIMITED BY SIZE
+             INTO WS-NOVA-LINHA-REJ
+           END-STRING.
+
+           MOVE WS-NOVA-LINHA-REJ TO LINHA-REJEITADA.
+           WRITE LINHA-REJEITADA.
+           CLOSE ARQ-REJEITADOS.
+
+
+       ABRE-ARQ-REJ.
+           OPEN EXTEND ARQ-REJEITADOS.
+
+      *    Caso o arquivo não exista, cria
+           IF WS-STATUS-REJ-FILE-NOT-FOUND
+             OPEN OUTPUT ARQ-REJEITADOS
+             CLOSE ARQ-REJEITADOS
+             PERFORM ABRE-ARQ-REJ
+           END-IF.
        
\ No newline at end of file
