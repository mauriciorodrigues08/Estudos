@@ -0,0 +1,34 @@
+      *=============================================================
+      *    FILESTATUS.CPY
+      *
+      *    Copybook padrao de FILE STATUS, com condicoes nominadas
+      *    para os codigos mais usados nas rotinas de abertura e
+      *    acesso a arquivo (criacao automatica no primeiro uso,
+      *    chave duplicada, registro nao encontrado, fim de arquivo).
+      *
+      *    Uso: cada arquivo de um programa recebe sua propria copia,
+      *    substituindo PREFIXO pelo nome do item de status desejado.
+      *    Exemplo:
+      *        COPY "FileStatus.cpy"
+      *            REPLACING PREFIXO-OK              BY
+      *                       WS-STATUS-OK
+      *                      PREFIXO-FILE-NOT-FOUND   BY
+      *                       WS-STATUS-FILE-NOT-FOUND
+      *                      PREFIXO-DUPLICATE-KEY    BY
+      *                       WS-STATUS-DUPLICATE-KEY
+      *                      PREFIXO-RECORD-NOT-FOUND BY
+      *                       WS-STATUS-RECORD-NOT-FOUND
+      *                      PREFIXO-INVALID-KEY      BY
+      *                       WS-STATUS-INVALID-KEY
+      *                      PREFIXO-END-OF-FILE      BY
+      *                       WS-STATUS-END-OF-FILE
+      *                      PREFIXO                  BY
+      *                       WS-STATUS.
+      *=============================================================
+       01  PREFIXO                     PIC X(02) VALUE "00".
+           88  PREFIXO-OK                         VALUE "00".
+           88  PREFIXO-FILE-NOT-FOUND             VALUE "35".
+           88  PREFIXO-DUPLICATE-KEY              VALUE "22".
+           88  PREFIXO-RECORD-NOT-FOUND           VALUE "23".
+           88  PREFIXO-INVALID-KEY                VALUE "21".
+           88  PREFIXO-END-OF-FILE                VALUE "10".
