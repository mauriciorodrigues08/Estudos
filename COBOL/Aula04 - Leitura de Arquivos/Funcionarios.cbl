@@ -11,21 +11,30 @@
            SELECT FUNCIONARIOS ASSIGN TO "FUNCIONARIOS.DATA"
              ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT FUNCIONARIOS-RESUMO
+             ASSIGN TO "FUNCIONARIOS-RESUMO.DATA"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
       * Tratando as variaveis de arquivo
        FILE SECTION.
        FD FUNCIONARIOS.
        01  DETALHAMENTO.
            88 FINAL-REGISTRO VALUE HIGH-VALUES.
-           
+
            05 CODIGO            PIC X(5).
-           
+
            05 NOME.
              10 PRIMEIRO-NOME   PIC X(20).
              10 ULTIMO-NOME     PIC X(20).
-           
+
            05 GENERO            PIC X.
 
+      * Relatorio persistido com o detalhamento e o resumo final,
+      * para arquivar ou repassar sem depender do terminal
+       FD FUNCIONARIOS-RESUMO.
+       01  LINHA-RESUMO          PIC X(80).
+
       * Tratando as variaveis locais
        WORKING-STORAGE SECTION.
        01  CONTADORES.
@@ -43,6 +52,10 @@
 
       * Abrindo o arquivo
            OPEN INPUT FUNCIONARIOS.
+           OPEN OUTPUT FUNCIONARIOS-RESUMO.
+
+           MOVE "CONTAGEM DE FUNCIONARIOS" TO LINHA-RESUMO.
+           WRITE LINHA-RESUMO.
 
       * Realizando a leitura (laço de repetição)
            PERFORM UNTIL LEITURA-FINALIZADA = "S"
@@ -52,14 +65,28 @@
              AT END
       *        Caso seja o final, move "S" para a variavel de controle
                MOVE "S" TO LEITURA-FINALIZADA
-             
-             NOT AT END 
+
+             NOT AT END
       *        Caso não seja o final, trata a informacao coletada
                INSPECT PRIMEIRO-NOME REPLACING ALL " " BY LOW-VALUES
                INSPECT ULTIMO-NOME REPLACING ALL " " BY LOW-VALUES
-               DISPLAY " " CODIGO " - " PRIMEIRO-NOME " " ULTIMO-NOME 
+               DISPLAY " " CODIGO " - " PRIMEIRO-NOME " " ULTIMO-NOME
                " - " GENERO
 
+      *        Grava a mesma linha de detalhamento no relatório
+               MOVE SPACES TO LINHA-RESUMO
+               STRING
+                 CODIGO         DELIMITED BY SIZE
+                 " - "          DELIMITED BY SIZE
+                 PRIMEIRO-NOME  DELIMITED BY SIZE
+                 " "            DELIMITED BY SIZE
+                 ULTIMO-NOME    DELIMITED BY SIZE
+                 " - "          DELIMITED BY SIZE
+                 GENERO         DELIMITED BY SIZE
+                 INTO LINHA-RESUMO
+               END-STRING
+               WRITE LINHA-RESUMO
+
                IF GENERO = "M"
                  ADD 1 TO TOTAL-HOMENS
                ELSE
@@ -75,12 +102,43 @@
       *    Printando resultado
            DISPLAY "==================================".
            DISPLAY "RESUMO:"
-           DISPLAY "TOTAL DE HOMENS  : " TOTAL-HOMENS 
+           DISPLAY "TOTAL DE HOMENS  : " TOTAL-HOMENS
            DISPLAY "TOTAL DE MULHERES: " TOTAL-MULHERES
            DISPLAY "ERROS            : " ERROS
            DISPLAY "==================================".
 
-      *    Fechando o arquivo
+      *    Grava o resumo final no relatório persistido
+           MOVE "==================================" TO LINHA-RESUMO.
+           WRITE LINHA-RESUMO.
+           MOVE "RESUMO:" TO LINHA-RESUMO.
+           WRITE LINHA-RESUMO.
+
+           MOVE SPACES TO LINHA-RESUMO.
+           STRING
+             "TOTAL DE HOMENS  : " DELIMITED BY SIZE
+             TOTAL-HOMENS         DELIMITED BY SIZE
+             INTO LINHA-RESUMO
+           END-STRING.
+           WRITE LINHA-RESUMO.
+
+           MOVE SPACES TO LINHA-RESUMO.
+           STRING
+             "TOTAL DE MULHERES: " DELIMITED BY SIZE
+             TOTAL-MULHERES       DELIMITED BY SIZE
+             INTO LINHA-RESUMO
+           END-STRING.
+           WRITE LINHA-RESUMO.
+
+           MOVE SPACES TO LINHA-RESUMO.
+           STRING
+             "ERROS            : " DELIMITED BY SIZE
+             ERROS                DELIMITED BY SIZE
+             INTO LINHA-RESUMO
+           END-STRING.
+           WRITE LINHA-RESUMO.
+
+      *    Fechando os arquivos
            CLOSE FUNCIONARIOS.
+           CLOSE FUNCIONARIOS-RESUMO.
 
            STOP RUN.
