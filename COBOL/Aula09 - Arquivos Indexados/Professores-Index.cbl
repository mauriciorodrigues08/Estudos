@@ -10,16 +10,153 @@
              ACCESS MODE IS DYNAMIC
              RECORD KEY IS PRO-MATRICULA
              FILE STATUS IS WS-STATUS.
-       
+
+           SELECT ARQ-DISCIPLINAS ASSIGN TO "professor-disciplinas.idx"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS DISC-CHAVE
+             FILE STATUS IS WS-STATUS-DISC.
+
+           SELECT ARQ-AUDITORIA ASSIGN TO "professores-auditoria.log"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-STATUS-AUD.
+
+      *    Cadastro de alunos (Gestao-Alunos), consultado apenas para
+      *    validar o ALUNO-MATRICULA informado em uma orientação; o
+      *    arquivo é criado e mantido pelo projeto02, por isso o
+      *    caminho relativo até o diretório dele em vez de um nome
+      *    isolado que só resolveria para um alunos.idx local desta
+      *    lição
+           SELECT ARQ-ALUNOS ASSIGN TO "../projeto02/alunos.idx"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS ALUNO-MATRICULA
+             FILE STATUS IS WS-STATUS-ALU.
+
+      *    Vínculo de orientação acadêmica entre aluno e professor
+           SELECT ARQ-ORIENTACAO ASSIGN TO "orientacoes.idx"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS ORI-CHAVE
+             FILE STATUS IS WS-STATUS-ORI.
+
        DATA DIVISION.
        FILE SECTION.
        FD ARQ-PROFESSORES.
        01 PROFESSOR.
            05 PRO-MATRICULA      PIC X(08).
            05 PRO-NOME           PIC X(30).
-       
+
+      *    Vínculo de um professor com uma disciplina que leciona
+       FD ARQ-DISCIPLINAS.
+       01 PROFESSOR-DISCIPLINA.
+           05 DISC-CHAVE.
+               10 DISC-MATRICULA PIC X(08).
+               10 DISC-NOME      PIC X(20).
+
+      *    Registro de auditoria das alterações em professores.idx
+       FD ARQ-AUDITORIA.
+       01 LINHA-AUDITORIA        PIC X(100).
+
+      *    Mesmo layout de REG-ALUNO em Gestao-Alunos.cbl, redeclarado
+      *    aqui apenas para consulta (este programa nunca grava em
+      *    alunos.idx nem o cria caso não exista)
+       FD ARQ-ALUNOS.
+       01 REG-ALUNO.
+           05 ALUNO-MATRICULA        PIC X(08).
+           05 ALUNO-NOME             PIC X(30).
+           05 ALUNO-CURSO            PIC X(20).
+           05 ALUNO-DATA-ENTRADA     PIC X(10).
+           05 ALUNO-STATUS           PIC X(01).
+
+      *    Vínculo de orientação: um professor orienta vários
+      *    alunos, por isso a chave é composta (professor + aluno)
+
+       FD ARQ-ORIENTACAO.
+       01 ORIENTACAO.
+           05 ORI-CHAVE.
+               10 ORI-PRO-MATRICULA  PIC X(08).
+               10 ORI-ALUNO-MATRICULA PIC X(08).
+           05 ORI-ALUNO-NOME         PIC X(30).
+
        WORKING-STORAGE SECTION.
-       01 WS-STATUS              PIC X(02).
+      *    Status de arquivo, com condições nominadas compartilhadas
+      *    via copybook (ex.: WS-STATUS-FILE-NOT-FOUND)
+           COPY "FileStatus.cpy"
+               REPLACING PREFIXO-OK BY
+                          WS-STATUS-OK
+                          PREFIXO-FILE-NOT-FOUND BY
+                          WS-STATUS-FILE-NOT-FOUND
+                          PREFIXO-DUPLICATE-KEY BY
+                          WS-STATUS-DUPLICATE-KEY
+                          PREFIXO-RECORD-NOT-FOUND BY
+                          WS-STATUS-RECORD-NOT-FOUND
+                          PREFIXO-INVALID-KEY BY
+                          WS-STATUS-INVALID-KEY
+                          PREFIXO-END-OF-FILE BY
+                          WS-STATUS-END-OF-FILE
+                          PREFIXO BY
+                          WS-STATUS.
+           COPY "FileStatus.cpy"
+               REPLACING PREFIXO-OK BY
+                          WS-STATUS-DISC-OK
+                          PREFIXO-FILE-NOT-FOUND BY
+                          WS-STATUS-DISC-FILE-NOT-FOUND
+                          PREFIXO-DUPLICATE-KEY BY
+                          WS-STATUS-DISC-DUPLICATE-KEY
+                          PREFIXO-RECORD-NOT-FOUND BY
+                          WS-STATUS-DISC-RECORD-NOT-FOUND
+                          PREFIXO-INVALID-KEY BY
+                          WS-STATUS-DISC-INVALID-KEY
+                          PREFIXO-END-OF-FILE BY
+                          WS-STATUS-DISC-END-OF-FILE
+                          PREFIXO BY
+                          WS-STATUS-DISC.
+           COPY "FileStatus.cpy"
+               REPLACING PREFIXO-OK BY
+                          WS-STATUS-AUD-OK
+                          PREFIXO-FILE-NOT-FOUND BY
+                          WS-STATUS-AUD-FILE-NOT-FOUND
+                          PREFIXO-DUPLICATE-KEY BY
+                          WS-STATUS-AUD-DUPLICATE-KEY
+                          PREFIXO-RECORD-NOT-FOUND BY
+                          WS-STATUS-AUD-RECORD-NOT-FOUND
+                          PREFIXO-INVALID-KEY BY
+                          WS-STATUS-AUD-INVALID-KEY
+                          PREFIXO-END-OF-FILE BY
+                          WS-STATUS-AUD-END-OF-FILE
+                          PREFIXO BY
+                          WS-STATUS-AUD.
+           COPY "FileStatus.cpy"
+               REPLACING PREFIXO-OK BY
+                          WS-STATUS-ALU-OK
+                          PREFIXO-FILE-NOT-FOUND BY
+                          WS-STATUS-ALU-FILE-NOT-FOUND
+                          PREFIXO-DUPLICATE-KEY BY
+                          WS-STATUS-ALU-DUPLICATE-KEY
+                          PREFIXO-RECORD-NOT-FOUND BY
+                          WS-STATUS-ALU-RECORD-NOT-FOUND
+                          PREFIXO-INVALID-KEY BY
+                          WS-STATUS-ALU-INVALID-KEY
+                          PREFIXO-END-OF-FILE BY
+                          WS-STATUS-ALU-END-OF-FILE
+                          PREFIXO BY
+                          WS-STATUS-ALU.
+           COPY "FileStatus.cpy"
+               REPLACING PREFIXO-OK BY
+                          WS-STATUS-ORI-OK
+                          PREFIXO-FILE-NOT-FOUND BY
+                          WS-STATUS-ORI-FILE-NOT-FOUND
+                          PREFIXO-DUPLICATE-KEY BY
+                          WS-STATUS-ORI-DUPLICATE-KEY
+                          PREFIXO-RECORD-NOT-FOUND BY
+                          WS-STATUS-ORI-RECORD-NOT-FOUND
+                          PREFIXO-INVALID-KEY BY
+                          WS-STATUS-ORI-INVALID-KEY
+                          PREFIXO-END-OF-FILE BY
+                          WS-STATUS-ORI-END-OF-FILE
+                          PREFIXO BY
+                          WS-STATUS-ORI.
        01 WS-OPCAO               PIC 9.
        01 WS-CONTADOR            PIC 9(02).
        01 WS-EXC-OPCAO           PIC X.
@@ -27,7 +164,28 @@
        01 WS-PROFESSOR.
            05 WS-PRO-MATRICULA   PIC X(08).
            05 WS-PRO-NOME        PIC X(30).
-       
+
+      *    Variáveis de vínculo professor-disciplina
+       01 WS-DISC-MATRICULA      PIC X(08).
+       01 WS-DISC-NOME           PIC X(20).
+       01 WS-EOF-DISC            PIC X(01).
+
+      *    Variáveis de auditoria
+       01 WS-DATA-AUD            PIC 9(08).
+       01 WS-ACAO-AUD            PIC X(10).
+       01 WS-NOVA-LINHA-AUD      PIC X(100).
+
+      *    Variáveis de paginação da listagem
+       01 WS-LINHAS-PAGINA       PIC 9(02) VALUE 5.
+       01 WS-CONTADOR-PAGINA     PIC 9(02).
+       01 WS-PAUSA-OPCAO         PIC X(01).
+
+      *    Variáveis de orientação acadêmica
+       01 WS-ORI-PRO-MATRICULA   PIC X(08).
+       01 WS-ORI-ALUNO-MATRICULA PIC X(08).
+       01 WS-EOF-ORI             PIC X(01).
+       01 WS-ALU-DISPONIVEL      PIC X(01) VALUE 'N'.
+
        PROCEDURE DIVISION.
        MAIN.
       *    Recebendo opção
@@ -38,6 +196,11 @@
            DISPLAY " 2 - Listar Professorres".
            DISPLAY " 3 - Modificar Professor".
            DISPLAY " 4 - Excluir Professor".
+           DISPLAY " 5 - Cadastrar Disciplina de Professor".
+           DISPLAY " 6 - Listar Disciplinas de um Professor".
+           DISPLAY " 7 - Excluir Disciplina de Professor".
+           DISPLAY " 8 - Cadastrar Orientação Acadêmica".
+           DISPLAY " 9 - Listar Orientandos de um Professor".
            DISPLAY " 0 - Sair".
            DISPLAY "-------------------------------------".
            DISPLAY " Escolha sua opção: " WITH NO ADVANCING.
@@ -56,6 +219,16 @@
                PERFORM MODIFICAR
              WHEN 4
                PERFORM EXCLUIR
+             WHEN 5
+               PERFORM CADASTRAR-DISCIPLINA
+             WHEN 6
+               PERFORM LISTAR-DISCIPLINAS
+             WHEN 7
+               PERFORM EXCLUIR-DISCIPLINA
+             WHEN 8
+               PERFORM CADASTRAR-ORIENTACAO
+             WHEN 9
+               PERFORM LISTAR-ORIENTACOES
              WHEN OTHER
                DISPLAY "Opção Inválida!"
                PERFORM MAIN
@@ -65,7 +238,7 @@
        ABRE-ARQ.
            OPEN I-O ARQ-PROFESSORES.
       *      Caso o arquivo não exista (status 35), ele é criado
-             IF WS-STATUS = "35"
+             IF WS-STATUS-FILE-NOT-FOUND
                OPEN OUTPUT ARQ-PROFESSORES
                CLOSE ARQ-PROFESSORES
                PERFORM ABRE-ARQ
@@ -96,7 +269,9 @@
              INVALID KEY
                DISPLAY "Erro ao gravar informações no arquivo!"
              NOT INVALID KEY
-               DISPLAY "Sucesso! Professor cadastrado!".
+               DISPLAY "Sucesso! Professor cadastrado!"
+               MOVE "CADASTRO" TO WS-ACAO-AUD
+               PERFORM GRAVAR-AUDITORIA.
 
            PERFORM FECHA-ARQ.
            PERFORM MAIN.
@@ -111,18 +286,29 @@
            PERFORM ABRE-ARQ.
            MOVE "00" TO WS-STATUS.
            MOVE ZERO TO WS-CONTADOR.
+           MOVE ZERO TO WS-CONTADOR-PAGINA.
 
       *    Loop de execução (até EOF - status 10)
-           PERFORM UNTIL WS-STATUS = "10"
+           PERFORM UNTIL WS-STATUS-END-OF-FILE
              READ ARQ-PROFESSORES NEXT RECORD
                AT END
                  MOVE "10" TO WS-STATUS
                NOT AT END
                  ADD 1 TO WS-CONTADOR
+                 ADD 1 TO WS-CONTADOR-PAGINA
                  DISPLAY "PROFESSOR #" WS-CONTADOR
                  DISPLAY "Matrícula: " PRO-MATRICULA
                  DISPLAY "Nome: " PRO-NOME
                  DISPLAY " "
+
+      *          Pausa a listagem a cada N registros para não
+      *          deixar os professores anteriores rolarem da tela
+                 IF WS-CONTADOR-PAGINA >= WS-LINHAS-PAGINA
+                   DISPLAY "--- Pressione ENTER para continuar ---"
+                     WITH NO ADVANCING
+                   ACCEPT WS-PAUSA-OPCAO
+                   MOVE ZERO TO WS-CONTADOR-PAGINA
+                 END-IF
            END-PERFORM.
 
       *    Fechar arquivo e retorna para a MAIN
@@ -153,6 +339,8 @@
                MOVE WS-PRO-NOME TO PRO-NOME
                REWRITE PROFESSOR
                  DISPLAY "Registro atualizado!"
+                 MOVE "MODIFICAR" TO WS-ACAO-AUD
+                 PERFORM GRAVAR-AUDITORIA
            END-READ.
 
       *    Fecha arquivo e retorna para a MAIN
@@ -189,8 +377,10 @@
                  WHEN 'S'
       *            Exclui o professor
                    DELETE ARQ-PROFESSORES
-                   DISPLAY "Sucesso! Professor excluído!" 
-                 
+                   DISPLAY "Sucesso! Professor excluído!"
+                   MOVE "EXCLUIR" TO WS-ACAO-AUD
+                   PERFORM GRAVAR-AUDITORIA
+
                  WHEN 'N'
       *            Cancela a operação
                    DISPLAY "Operação cancelada!"
@@ -204,4 +394,292 @@
 
       *    Fecha arquivo e volta para a MAIN
            PERFORM FECHA-ARQ.
-           PERFORM MAIN.     
+           PERFORM MAIN.
+
+
+       CADASTRAR-DISCIPLINA.
+           DISPLAY "-------------------------------------".
+           DISPLAY " CADASTRAR DISCIPLINA DE PROFESSOR".
+           DISPLAY "-------------------------------------".
+
+      *    Recebe a matrícula do professor e a disciplina
+           DISPLAY "Informe a Matrícula do Professor: "
+             WITH NO ADVANCING.
+           ACCEPT WS-DISC-MATRICULA.
+           DISPLAY "Informe a Disciplina: " WITH NO ADVANCING.
+           ACCEPT WS-DISC-NOME.
+
+      *    Confirma que o professor existe antes de vincular
+           PERFORM ABRE-ARQ.
+           MOVE WS-DISC-MATRICULA TO PRO-MATRICULA.
+           READ ARQ-PROFESSORES KEY IS PRO-MATRICULA
+             INVALID KEY
+               DISPLAY "Matrícula não encontrada!"
+             NOT INVALID KEY
+               PERFORM ABRE-ARQ-DISC
+               MOVE WS-DISC-MATRICULA TO DISC-MATRICULA
+               MOVE WS-DISC-NOME TO DISC-NOME
+
+               WRITE PROFESSOR-DISCIPLINA
+                 INVALID KEY
+                   DISPLAY "Professor já vinculado a essa disciplina!"
+                 NOT INVALID KEY
+                   DISPLAY "Sucesso! Disciplina vinculada!"
+               END-WRITE
+               PERFORM FECHA-ARQ-DISC
+           END-READ.
+
+           PERFORM FECHA-ARQ.
+           PERFORM MAIN.
+
+
+       LISTAR-DISCIPLINAS.
+           DISPLAY "-------------------------------------".
+           DISPLAY " LISTAR DISCIPLINAS DE UM PROFESSOR".
+           DISPLAY "-------------------------------------".
+
+      *    Recebe a matrícula do professor
+           DISPLAY "Informe a Matrícula do Professor: "
+             WITH NO ADVANCING.
+           ACCEPT WS-DISC-MATRICULA.
+
+      *    Posiciona no início das disciplinas daquele professor
+           MOVE WS-DISC-MATRICULA TO DISC-MATRICULA.
+           MOVE LOW-VALUES TO DISC-NOME.
+           MOVE ZERO TO WS-CONTADOR.
+           MOVE 'N' TO WS-EOF-DISC.
+
+           PERFORM ABRE-ARQ-DISC.
+           START ARQ-DISCIPLINAS KEY IS NOT LESS THAN DISC-CHAVE
+             INVALID KEY
+               MOVE 'S' TO WS-EOF-DISC
+           END-START.
+
+      *    Loop de execução, enquanto a matrícula ainda for a mesma
+           PERFORM UNTIL WS-EOF-DISC = 'S'
+             READ ARQ-DISCIPLINAS NEXT RECORD
+               AT END
+                 MOVE 'S' TO WS-EOF-DISC
+               NOT AT END
+                 IF DISC-MATRICULA NOT = WS-DISC-MATRICULA
+                   MOVE 'S' TO WS-EOF-DISC
+                 ELSE
+                   ADD 1 TO WS-CONTADOR
+                   DISPLAY "Disciplina #" WS-CONTADOR
+                   DISPLAY "Disciplina: " DISC-NOME
+                 END-IF
+           END-PERFORM.
+
+           IF WS-CONTADOR = 0
+             DISPLAY "Nenhuma disciplina vinculada a esse professor."
+           END-IF.
+
+           PERFORM FECHA-ARQ-DISC.
+           PERFORM MAIN.
+
+
+       EXCLUIR-DISCIPLINA.
+           DISPLAY "-------------------------------------".
+           DISPLAY " EXCLUIR DISCIPLINA DE PROFESSOR".
+           DISPLAY "-------------------------------------".
+
+      *    Recebe a matrícula e a disciplina a desvincular
+           DISPLAY "Informe a Matrícula do Professor: "
+             WITH NO ADVANCING.
+           ACCEPT WS-DISC-MATRICULA.
+           DISPLAY "Informe a Disciplina: " WITH NO ADVANCING.
+           ACCEPT WS-DISC-NOME.
+
+           MOVE WS-DISC-MATRICULA TO DISC-MATRICULA.
+           MOVE WS-DISC-NOME TO DISC-NOME.
+
+           PERFORM ABRE-ARQ-DISC.
+           READ ARQ-DISCIPLINAS KEY IS DISC-CHAVE
+             INVALID KEY
+               DISPLAY "Vínculo não encontrado!"
+             NOT INVALID KEY
+               DELETE ARQ-DISCIPLINAS
+               DISPLAY "Sucesso! Disciplina desvinculada!"
+           END-READ.
+
+           PERFORM FECHA-ARQ-DISC.
+           PERFORM MAIN.
+
+
+       ABRE-ARQ-DISC.
+           OPEN I-O ARQ-DISCIPLINAS.
+      *      Caso o arquivo não exista (status 35), ele é criado
+             IF WS-STATUS-DISC-FILE-NOT-FOUND
+               OPEN OUTPUT ARQ-DISCIPLINAS
+               CLOSE ARQ-DISCIPLINAS
+               PERFORM ABRE-ARQ-DISC
+             END-IF.
+
+
+       FECHA-ARQ-DISC.
+           CLOSE ARQ-DISCIPLINAS.
+
+
+      *    Grava uma linha de auditoria para cada alteração feita em
+      *    professores.idx (cadastro, modificação ou exclusão),
+      *    identificando a ação, a matrícula afetada e a data
+       GRAVAR-AUDITORIA.
+           ACCEPT WS-DATA-AUD FROM DATE YYYYMMDD.
+           PERFORM ABRE-ARQ-AUD.
+
+           MOVE SPACES TO WS-NOVA-LINHA-AUD.
+           STRING
+             WS-DATA-AUD            DELIMITED BY SIZE
+             ";"                    DELIMITED BY SIZE
+             WS-ACAO-AUD            DELIMITED BY SIZE
+             ";"                    DELIMITED BY SIZE
+             PRO-MATRICULA          DELIMITED BY SIZE
+             INTO WS-NOVA-LINHA-AUD
+           END-STRING.
+
+           MOVE WS-NOVA-LINHA-AUD TO LINHA-AUDITORIA.
+           WRITE LINHA-AUDITORIA.
+           CLOSE ARQ-AUDITORIA.
+
+
+       ABRE-ARQ-AUD.
+           OPEN EXTEND ARQ-AUDITORIA.
+      *      Caso o arquivo não exista (status 35), ele é criado
+             IF WS-STATUS-AUD-FILE-NOT-FOUND
+               OPEN OUTPUT ARQ-AUDITORIA
+               CLOSE ARQ-AUDITORIA
+               PERFORM ABRE-ARQ-AUD
+             END-IF.
+
+
+      *    Cria o vínculo entre um aluno (alunos.idx) e um professor
+      *    (professores.idx), confirmando que as duas matrículas
+      *    existem antes de gravar em orientacoes.idx
+       CADASTRAR-ORIENTACAO.
+           DISPLAY "-------------------------------------".
+           DISPLAY " CADASTRAR ORIENTAÇÃO ACADÊMICA".
+           DISPLAY "-------------------------------------".
+
+           DISPLAY "Informe a Matrícula do Professor: "
+             WITH NO ADVANCING.
+           ACCEPT WS-ORI-PRO-MATRICULA.
+           DISPLAY "Informe a Matrícula do Aluno: "
+             WITH NO ADVANCING.
+           ACCEPT WS-ORI-ALUNO-MATRICULA.
+
+      *    Confirma que o professor existe, e só então confirma que
+      *    o aluno existe, antes de gravar o vínculo
+           PERFORM ABRE-ARQ.
+           MOVE WS-ORI-PRO-MATRICULA TO PRO-MATRICULA.
+           READ ARQ-PROFESSORES KEY IS PRO-MATRICULA
+             INVALID KEY
+               DISPLAY "Matrícula do professor não encontrada!"
+             NOT INVALID KEY
+               PERFORM ABRE-ARQ-ALU
+               IF WS-ALU-DISPONIVEL NOT = 'S'
+                 CONTINUE
+               ELSE
+                 MOVE WS-ORI-ALUNO-MATRICULA TO ALUNO-MATRICULA
+                 READ ARQ-ALUNOS KEY IS ALUNO-MATRICULA
+                   INVALID KEY
+                     DISPLAY "Matrícula do aluno não encontrada!"
+                   NOT INVALID KEY
+                     PERFORM ABRE-ARQ-ORI
+                     MOVE WS-ORI-PRO-MATRICULA TO ORI-PRO-MATRICULA
+                     MOVE WS-ORI-ALUNO-MATRICULA TO ORI-ALUNO-MATRICULA
+                     MOVE ALUNO-NOME TO ORI-ALUNO-NOME
+
+                     WRITE ORIENTACAO
+                       INVALID KEY
+                         DISPLAY "Esse aluno já é orientado por esse "
+                           "professor!"
+                       NOT INVALID KEY
+                         DISPLAY "Sucesso! Orientação cadastrada!"
+                     END-WRITE
+                     PERFORM FECHA-ARQ-ORI
+                 END-READ
+                 PERFORM FECHA-ARQ-ALU
+               END-IF
+           END-READ.
+           PERFORM FECHA-ARQ.
+
+           PERFORM MAIN.
+
+
+      *    Lista os alunos orientados por um professor, percorrendo
+      *    orientacoes.idx a partir da matrícula informada
+       LISTAR-ORIENTACOES.
+           DISPLAY "-------------------------------------".
+           DISPLAY " LISTAR ORIENTANDOS DE UM PROFESSOR".
+           DISPLAY "-------------------------------------".
+
+           DISPLAY "Informe a Matrícula do Professor: "
+             WITH NO ADVANCING.
+           ACCEPT WS-ORI-PRO-MATRICULA.
+
+      *    Posiciona no início dos orientandos daquele professor
+           MOVE WS-ORI-PRO-MATRICULA TO ORI-PRO-MATRICULA.
+           MOVE LOW-VALUES TO ORI-ALUNO-MATRICULA.
+           MOVE ZERO TO WS-CONTADOR.
+           MOVE 'N' TO WS-EOF-ORI.
+
+           PERFORM ABRE-ARQ-ORI.
+           START ARQ-ORIENTACAO KEY IS NOT LESS THAN ORI-CHAVE
+             INVALID KEY
+               MOVE 'S' TO WS-EOF-ORI
+           END-START.
+
+      *    Loop de execução, enquanto a matrícula do professor
+      *    ainda for a mesma
+           PERFORM UNTIL WS-EOF-ORI = 'S'
+             READ ARQ-ORIENTACAO NEXT RECORD
+               AT END
+                 MOVE 'S' TO WS-EOF-ORI
+               NOT AT END
+                 IF ORI-PRO-MATRICULA NOT = WS-ORI-PRO-MATRICULA
+                   MOVE 'S' TO WS-EOF-ORI
+                 ELSE
+                   ADD 1 TO WS-CONTADOR
+                   DISPLAY "Orientando #" WS-CONTADOR
+                   DISPLAY "Matrícula: " ORI-ALUNO-MATRICULA
+                   DISPLAY "Nome: " ORI-ALUNO-NOME
+                 END-IF
+           END-PERFORM.
+
+           IF WS-CONTADOR = 0
+             DISPLAY "Esse professor não possui orientandos."
+           END-IF.
+
+           PERFORM FECHA-ARQ-ORI.
+           PERFORM MAIN.
+
+
+       ABRE-ARQ-ALU.
+           MOVE 'N' TO WS-ALU-DISPONIVEL.
+           OPEN INPUT ARQ-ALUNOS.
+      *      alunos.idx é de responsabilidade do Gestao-Alunos; se
+      *      ainda não existir, avisa em vez de criar um arquivo vazio
+             IF WS-STATUS-ALU-FILE-NOT-FOUND
+               DISPLAY "Arquivo de alunos não encontrado. Cadastre "
+                 "um aluno no Gestão de Alunos primeiro!"
+             ELSE
+               MOVE 'S' TO WS-ALU-DISPONIVEL
+             END-IF.
+
+
+       FECHA-ARQ-ALU.
+           CLOSE ARQ-ALUNOS.
+
+
+       ABRE-ARQ-ORI.
+           OPEN I-O ARQ-ORIENTACAO.
+      *      Caso o arquivo não exista (status 35), ele é criado
+             IF WS-STATUS-ORI-FILE-NOT-FOUND
+               OPEN OUTPUT ARQ-ORIENTACAO
+               CLOSE ARQ-ORIENTACAO
+               PERFORM ABRE-ARQ-ORI
+             END-IF.
+
+
+       FECHA-ARQ-ORI.
+           CLOSE ARQ-ORIENTACAO.
